@@ -0,0 +1,398 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. approveTransaction.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 08/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT TRANSACTIONS ASSIGN TO "transactions.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TR-KEY
+           FILE STATUS IS TRANSACTIONS-CHECK-STATUS.
+
+       SELECT ACCOUNTS ASSIGN TO "accounts.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FD-ID
+           FILE STATUS IS ACCOUNTS-CHECK-STATUS.
+
+       SELECT HOLDS ASSIGN TO "holds.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS HOLD-KEY
+           FILE STATUS IS HOLDS-CHECK-STATUS.
+
+       SELECT ACCT-TYPES ASSIGN TO "accttypes.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AT-CODE
+           FILE STATUS IS ACCT-TYPES-CHECK-STATUS.
+
+       SELECT ERROR-LOG ASSIGN TO "errors.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ERROR-LOG-CHECK-STATUS.
+
+       SELECT AUDIT-LOG ASSIGN TO "audit.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-LOG-CHECK-STATUS.
+
+       SELECT SESSION-FILE ASSIGN TO "session.CTL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SESSION-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTIONS.
+       01  FD-TRANSACTION-DETAILS.
+           05 TR-KEY.
+               10 TR-ID              PIC 9(5).
+               10 TR-ACC-ID          PIC 9(4).
+           05 TR-TYPE                PIC X(6).
+           05 TR-AMOUNT              PIC 9(9)V99.
+           05 TR-DESC                PIC X(20).
+           05 TR-DATE                PIC X(10).
+           05 TR-STATUS              PIC X(8).
+
+       FD  ACCOUNTS.
+       01  FD-ACC-DETAILS.
+           02 FD-ID                   PIC 9999.
+           02 FD-CUST-ID              PIC 9(6).
+           02 FD-FULLNAME             PIC X(13).
+           02 FD-TYPE                 PIC X(10).
+           02 FD-STATUS                PIC X(7).
+           02 FD-CREATED-AT           PIC X(10).
+           02 FD-BALANCE              PIC S9(9)V99.
+           02 FD-CURRENCY              PIC X(3).
+
+       FD  HOLDS.
+       01  HOLD-DETAILS.
+           05 HOLD-KEY.
+               10 HOLD-ID            PIC 9(5).
+           05 HOLD-ACC-ID            PIC 9(4).
+           05 HOLD-AMOUNT            PIC 9(9)V99.
+           05 HOLD-REASON            PIC X(20).
+           05 HOLD-CREATED-AT        PIC X(10).
+           05 HOLD-STATUS            PIC X(8).
+
+       FD  ACCT-TYPES.
+       01  AT-DETAILS.
+           02 AT-CODE              PIC X(10).
+           02 AT-DESCRIPTION       PIC X(30).
+           02 AT-MIN-BALANCE       PIC S9(7)V99.
+           02 AT-FEE-AMOUNT        PIC S9(5)V99.
+           02 AT-STATUS            PIC X(7).
+              88 AT-STATUS-VALID   VALUES "ACTIVE" "INACTVE".
+
+       FD  ERROR-LOG.
+       01  ERROR-LOG-RECORD          PIC X(120).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD          PIC X(120).
+
+       FD  SESSION-FILE.
+       01  SESSION-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  TRANSACTIONS-CHECK-STATUS  PIC XX.
+       01  ACCOUNTS-CHECK-STATUS      PIC XX.
+       01  HOLDS-CHECK-STATUS         PIC XX.
+       01  ACCT-TYPES-CHECK-STATUS    PIC XX.
+       01  ERROR-LOG-CHECK-STATUS     PIC XX.
+       01  AUDIT-LOG-CHECK-STATUS     PIC XX.
+       01  SESSION-CHECK-STATUS       PIC XX.
+
+       01  WS-END-OF-HOLDS            PIC X VALUE "N".
+           88  EOF-HOLDS               VALUE "Y".
+           88  NOT-EOF-HOLDS           VALUE "N".
+
+       01  WS-HELD-TOTAL               PIC S9(9)V99.
+
+       01  WS-AUDIT-OPERATOR          PIC X(8).
+       01  WS-AUDIT-ACTION            PIC X(60).
+       01  WS-AUDIT-TIMESTAMP         PIC X(26).
+
+       01  WS-ERR-CODE                PIC XX.
+       01  WS-ERR-CONTEXT             PIC X(30).
+       01  WS-ERR-STATUS-MSG          PIC X(40).
+       01  WS-ERR-TIMESTAMP           PIC X(26).
+
+       01  WS-END-OF-FILE             PIC X VALUE "N".
+           88  EOF                    VALUE "Y".
+           88  NOT-EOF                VALUE "N".
+
+       01  WS-FOUND-FLAG              PIC X VALUE "N".
+           88  FOUND                  VALUE "Y".
+           88  NOT-FOUND              VALUE "N".
+
+       01  WS-SEARCH-ID                PIC 9(5).
+       01  WS-DECISION                 PIC X(1).
+           88  WS-APPROVE              VALUE "A" "a".
+           88  WS-REJECT               VALUE "R" "r".
+
+       01  WS-PENDING-COUNT             PIC 9(5) VALUE ZEROES.
+
+       01  WS-MIN-BALANCE               PIC S9(9)V99.
+       01  WS-PROJECTED-BALANCE         PIC S9(9)V99.
+
+       01  WS-HEADER-01.
+           02 FILLER PIC X(5) VALUE 'ID'.
+           02 FILLER PIC X(5).
+           02 FILLER PIC X(10) VALUE 'ACCOUNT ID'.
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(6) VALUE 'TYPE'.
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(6) VALUE 'AMOUNT'.
+           02 FILLER PIC X(6).
+           02 FILLER PIC X(11) VALUE 'DESCRIPTION'.
+           02 FILLER PIC X(12).
+           02 FILLER PIC X(6) VALUE 'STATUS'.
+
+       01  WS-DETAIL-LINE.
+           02 WS-ID          PIC 9(5).
+           02 FILLER         PIC X(5).
+           02 WS-ACCOUNT-ID  PIC 9(4).
+           02 FILLER         PIC X(9).
+           02 WS-TYPE        PIC X(6).
+           02 FILLER         PIC X(3).
+           02 WS-AMOUNT      PIC 9(9)V99.
+           02 FILLER         PIC X(3).
+           02 WS-DESCRIPTION PIC X(20).
+           02 FILLER         PIC X(3).
+           02 WS-STATUS      PIC X(8).
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN.
+           SET NOT-EOF TO TRUE
+
+           OPEN I-O TRANSACTIONS
+           IF TRANSACTIONS-CHECK-STATUS NOT = "00"
+              MOVE TRANSACTIONS-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING TRANSACTIONS FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           OPEN I-O ACCOUNTS
+           IF ACCOUNTS-CHECK-STATUS NOT = "00"
+              MOVE ACCOUNTS-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING ACCOUNTS FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           OPEN INPUT ACCT-TYPES
+
+           DISPLAY "PENDING AND FLAGGED-FOR-REVIEW TRANSACTIONS "
+                   "AWAITING APPROVAL:"
+           DISPLAY WS-HEADER-01
+
+           PERFORM UNTIL EOF
+               READ TRANSACTIONS NEXT RECORD
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       PERFORM 0150-LIST-IF-PENDING
+               END-READ
+           END-PERFORM
+
+           IF WS-PENDING-COUNT = ZEROES
+              DISPLAY "NO PENDING TRANSACTIONS."
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           DISPLAY "ENTER THE ID OF THE TRANSACTION TO DECIDE: "
+           ACCEPT WS-SEARCH-ID
+
+           SET NOT-FOUND TO TRUE
+           MOVE LOW-VALUES TO TR-KEY
+           SET NOT-EOF TO TRUE
+
+           START TRANSACTIONS KEY IS NOT LESS THAN TR-KEY
+              INVALID KEY
+                 SET EOF TO TRUE
+           END-START
+
+           PERFORM UNTIL EOF OR FOUND
+               READ TRANSACTIONS NEXT RECORD
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       IF TR-ID = WS-SEARCH-ID
+                          AND (TR-STATUS = "PENDING" OR
+                               TR-STATUS = "REVIEW")
+                          SET FOUND TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF NOT-FOUND
+              DISPLAY "NO PENDING OR REVIEW TRANSACTION WITH THAT ID."
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           DISPLAY "APPROVE OR REJECT? (A/R): "
+           ACCEPT WS-DECISION
+
+           EVALUATE TRUE
+              WHEN WS-APPROVE
+                 PERFORM 0200-APPROVE-TRANSACTION
+              WHEN WS-REJECT
+                 PERFORM 0250-REJECT-TRANSACTION
+              WHEN OTHER
+                 DISPLAY "INVALID DECISION - NO ACTION TAKEN."
+           END-EVALUATE
+
+           PERFORM 0900-END-PROGRAM.
+
+       0100-END.
+
+       0150-LIST-IF-PENDING.
+           IF TR-STATUS = "PENDING" OR TR-STATUS = "REVIEW"
+              ADD 1 TO WS-PENDING-COUNT
+              MOVE TR-ID TO WS-ID
+              MOVE TR-ACC-ID TO WS-ACCOUNT-ID
+              MOVE TR-TYPE TO WS-TYPE
+              MOVE TR-AMOUNT TO WS-AMOUNT
+              MOVE TR-DESC TO WS-DESCRIPTION
+              MOVE TR-STATUS TO WS-STATUS
+              DISPLAY WS-DETAIL-LINE
+           END-IF.
+       0150-END.
+
+       0200-APPROVE-TRANSACTION.
+           MOVE TR-ACC-ID TO FD-ID
+           READ ACCOUNTS KEY IS FD-ID
+              INVALID KEY
+                 DISPLAY "ERROR READING ACCOUNT FOR APPROVAL."
+                 GO TO 0200-END
+           END-READ
+
+           MOVE 0 TO WS-MIN-BALANCE
+           IF ACCT-TYPES-CHECK-STATUS = "00"
+              MOVE FD-TYPE TO AT-CODE
+              READ ACCT-TYPES KEY IS AT-CODE
+                 NOT INVALID KEY
+                    MOVE AT-MIN-BALANCE TO WS-MIN-BALANCE
+              END-READ
+           END-IF
+
+           IF TR-TYPE = "DEBIT"
+              PERFORM 0230-SUM-ACTIVE-HOLDS
+              COMPUTE WS-PROJECTED-BALANCE =
+                      FD-BALANCE - TR-AMOUNT - WS-HELD-TOTAL
+              IF WS-PROJECTED-BALANCE < WS-MIN-BALANCE
+                 DISPLAY "APPROVAL REJECTED: WOULD OVERDRAW THE "
+                         "ACCOUNT BELOW ITS AVAILABLE BALANCE (AFTER "
+                         "ACTIVE HOLDS) OR ITS MINIMUM BALANCE."
+                 GO TO 0200-END
+              END-IF
+              COMPUTE FD-BALANCE = FD-BALANCE - TR-AMOUNT
+           ELSE
+              COMPUTE FD-BALANCE = FD-BALANCE + TR-AMOUNT
+           END-IF
+
+           REWRITE FD-ACC-DETAILS
+
+           MOVE "ACTIVE" TO TR-STATUS
+           REWRITE FD-TRANSACTION-DETAILS
+
+           STRING "APPROVED TXN " TR-ID
+              DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           PERFORM 0880-WRITE-AUDIT
+
+           DISPLAY "TRANSACTION APPROVED AND POSTED.".
+       0200-END.
+
+       0230-SUM-ACTIVE-HOLDS.
+           MOVE ZEROES TO WS-HELD-TOTAL
+
+           OPEN INPUT HOLDS
+           IF HOLDS-CHECK-STATUS NOT = "00"
+              GO TO 0230-END
+           END-IF
+
+           SET NOT-EOF-HOLDS TO TRUE
+           PERFORM UNTIL EOF-HOLDS
+              READ HOLDS NEXT RECORD
+                 AT END
+                    SET EOF-HOLDS TO TRUE
+                 NOT AT END
+                    IF HOLD-ACC-ID = TR-ACC-ID
+                       AND HOLD-STATUS = "ACTIVE"
+                       ADD HOLD-AMOUNT TO WS-HELD-TOTAL
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE HOLDS.
+       0230-END.
+
+       0250-REJECT-TRANSACTION.
+           MOVE "CANCELED" TO TR-STATUS
+           REWRITE FD-TRANSACTION-DETAILS
+           STRING "REJECTED TXN " TR-ID
+              DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           PERFORM 0880-WRITE-AUDIT
+           DISPLAY "TRANSACTION REJECTED OR CANCELED - BALANCE "
+                   "UNCHANGED.".
+       0250-END.
+
+       0880-WRITE-AUDIT.
+           MOVE "UNKNOWN" TO WS-AUDIT-OPERATOR
+           OPEN INPUT SESSION-FILE
+           IF SESSION-CHECK-STATUS = "00"
+              READ SESSION-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE SESSION-LINE(1:8) TO WS-AUDIT-OPERATOR
+              END-READ
+              CLOSE SESSION-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+           OPEN EXTEND AUDIT-LOG
+           IF AUDIT-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           STRING WS-AUDIT-TIMESTAMP(1:8) "-" WS-AUDIT-TIMESTAMP(9:6)
+                  " " WS-AUDIT-OPERATOR " approveTransaction: "
+                  WS-AUDIT-ACTION
+              DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG.
+       0880-END.
+
+       0890-LOG-ERROR.
+           CALL "fileStatusMsg" USING WS-ERR-CODE WS-ERR-STATUS-MSG
+           DISPLAY "ERROR " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                   " - " WS-ERR-STATUS-MSG
+
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           OPEN EXTEND ERROR-LOG
+           IF ERROR-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT ERROR-LOG
+           END-IF
+
+           STRING WS-ERR-TIMESTAMP(1:8) "-" WS-ERR-TIMESTAMP(9:6)
+                  " approveTransaction " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                  " - " WS-ERR-STATUS-MSG
+              DELIMITED BY SIZE INTO ERROR-LOG-RECORD
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG.
+       0890-END.
+
+       0900-END-PROGRAM.
+           CLOSE TRANSACTIONS
+           CLOSE ACCOUNTS
+           CLOSE ACCT-TYPES
+           EXIT PROGRAM.
+       0900-END.
