@@ -1,106 +1,241 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. listAccounts.
-       AUTHOR. Pedro Rossi. 
-       DATE-WRITTEN. 2026-04-17.
-      
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-       SELECT ACCOUNTS ASSIGN TO "accounts.IDX"
-           ORGANIZATION IS INDEXED       
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS FS-ID           
-           FILE STATUS IS ACCOUNTS-CHECK-STATUS.
-      
-       DATA DIVISION.
-       FILE SECTION.
-       FD ACCOUNTS.
-       01  FS-ACC-DETAILS.
-           02 FS-ID              PIC 9999. 
-           02 FS-FULLNAME        PIC X(13).
-           02 FS-TYPE            PIC X(10).
-           02 FS-STATUS          PIC X(7).
-           02 FS-CREATED-AT      PIC X(10).
-
-       WORKING-STORAGE SECTION.
-       01  WS-END-OF-FILE      PIC X VALUE 'N'.
-           88  EOF             VALUE 'Y'.
-           88  NOT-EOF         VALUE 'N'.
-
-       01  ACCOUNTS-CHECK-STATUS PIC XX.
-
-       01  WS-HEADER-01.
-           02 FILLER                PIC X(2) VALUE 'ID'.
-           02 FILLER                PIC X(5).
-           02 FILLER                PIC X(8) VALUE 'FULLNAME'.
-           02 FILLER                PIC X(8).
-           02 FILLER                PIC X(4) VALUE 'TYPE'.
-           02 FILLER                PIC X(9).
-           02 FILLER                PIC X(6) VALUE 'STATUS'.
-           02 FILLER                PIC X(4).
-           02 FILLER                PIC X(10) VALUE 'CREATED-AT'.
-
-       01  WS-HEADER-02.
-           02 FILLER                PIC X(4) VALUE '----'.
-           02 FILLER                PIC X(3).
-           02 FILLER                PIC X(13) VALUE '-------------'.
-           02 FILLER                PIC X(3).
-           02 FILLER                PIC X(10) VALUE '----------'.
-           02 FILLER                PIC X(3).
-           02 FILLER                PIC X(7) VALUE '-------'.
-           02 FILLER                PIC X(3).
-           02 FILLER                PIC X(10) VALUE '----------'.
-
-       01  WS-DETAIL-LINE.     
-           02 WS-ID                 PIC 9999.
-           02 FILLER                PIC X(3).
-           02 WS-FULLNAME           PIC X(13).
-           02 FILLER                PIC X(3).
-           02 WS-TYPE               PIC X(10).
-           02 FILLER                PIC X(3).
-           02 WS-STATUS             PIC X(7).
-           02 FILLER                PIC X(3).
-           02 WS-CREATED-AT         PIC X(10).
-
-       PROCEDURE DIVISION.
-       
-       0100-MAIN.
-           SET NOT-EOF TO TRUE
-
-           OPEN INPUT ACCOUNTS
-
-           IF ACCOUNTS-CHECK-STATUS NOT = "00"
-               DISPLAY "ERROR OPENING FILE: "
-                       ACCOUNTS-CHECK-STATUS
-               GO TO 0900-FINISH-PROGRAM
-           END-IF
-
-           READ ACCOUNTS 
-            AT END MOVE 'Y' TO WS-END-OF-FILE
-           END-READ
-
-           DISPLAY WS-HEADER-01
-           DISPLAY WS-HEADER-02
-
-           PERFORM 0200-LIST-ACCOUNTS UNTIL EOF
-
-           PERFORM 0900-FINISH-PROGRAM.
-       0100-END.
-
-       0200-LIST-ACCOUNTS.
-           MOVE FS-ID TO WS-ID
-           MOVE FS-FULLNAME TO WS-FULLNAME
-           MOVE FS-TYPE TO WS-TYPE
-           MOVE FS-STATUS TO WS-STATUS
-           MOVE FS-CREATED-AT TO WS-CREATED-AT
-           DISPLAY WS-DETAIL-LINE
-           READ ACCOUNTS 
-            AT END MOVE 'Y' TO WS-END-OF-FILE
-           END-READ.
-       0200-END.
-
-       0900-FINISH-PROGRAM.
-           CLOSE ACCOUNTS
-           EXIT PROGRAM.
-       0900-END.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. listAccounts.
+       AUTHOR. Pedro Rossi. 
+       DATE-WRITTEN. 2026-04-17.
+      
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ACCOUNTS ASSIGN TO "accounts.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-ID
+           FILE STATUS IS ACCOUNTS-CHECK-STATUS.
+
+       SELECT ERROR-LOG ASSIGN TO "errors.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ERROR-LOG-CHECK-STATUS.
+
+       SELECT CSV-OUT ASSIGN TO "accounts_export.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CSV-OUT-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS.
+       01  FS-ACC-DETAILS.
+           02 FS-ID              PIC 9999.
+           02 FS-CUST-ID         PIC 9(6).
+           02 FS-FULLNAME        PIC X(13).
+           02 FS-TYPE            PIC X(10).
+           02 FS-STATUS          PIC X(7).
+           02 FS-CREATED-AT      PIC X(10).
+           02 FS-BALANCE         PIC S9(9)V99.
+           02 FS-CURRENCY         PIC X(3).
+
+       FD  ERROR-LOG.
+       01  ERROR-LOG-RECORD     PIC X(120).
+
+       FD  CSV-OUT.
+       01  CSV-OUT-LINE         PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-END-OF-FILE      PIC X VALUE 'N'.
+           88  EOF             VALUE 'Y'.
+           88  NOT-EOF         VALUE 'N'.
+
+       01  ACCOUNTS-CHECK-STATUS PIC XX.
+       01  ERROR-LOG-CHECK-STATUS PIC XX.
+       01  CSV-OUT-CHECK-STATUS  PIC XX.
+
+       01  WS-EXPORT-FLAG        PIC X VALUE "N".
+           88  EXPORT-TO-CSV     VALUE "Y".
+           88  DO-NOT-EXPORT     VALUE "N".
+
+       01  WS-CSV-LINE           PIC X(100).
+       01  WS-CSV-BALANCE        PIC -(9)9.99.
+
+       01  WS-ERR-CODE            PIC XX.
+       01  WS-ERR-CONTEXT         PIC X(30).
+       01  WS-ERR-STATUS-MSG      PIC X(40).
+       01  WS-ERR-TIMESTAMP       PIC X(26).
+
+       01  WS-FILTER-STATUS      PIC X(7).
+       01  WS-LISTED-COUNT       PIC 9(5) VALUE ZEROES.
+
+       01  WS-PAGE-SIZE          PIC 9(2) VALUE 20.
+       01  WS-LINES-ON-PAGE      PIC 9(2) VALUE ZEROES.
+       01  WS-PAGE-ANSWER        PIC X.
+
+       01  WS-DISPLAY-FLAG       PIC X VALUE "Y".
+           88  WS-DISPLAY-ACTIVE  VALUE "Y".
+           88  WS-DISPLAY-STOPPED VALUE "N".
+
+       01  WS-HEADER-01.
+           02 FILLER                PIC X(2) VALUE 'ID'.
+           02 FILLER                PIC X(5).
+           02 FILLER                PIC X(8) VALUE 'FULLNAME'.
+           02 FILLER                PIC X(8).
+           02 FILLER                PIC X(4) VALUE 'TYPE'.
+           02 FILLER                PIC X(9).
+           02 FILLER                PIC X(6) VALUE 'STATUS'.
+           02 FILLER                PIC X(4).
+           02 FILLER                PIC X(10) VALUE 'CREATED-AT'.
+           02 FILLER                PIC X(3).
+           02 FILLER                PIC X(7) VALUE 'BALANCE'.
+
+       01  WS-HEADER-02.
+           02 FILLER                PIC X(4) VALUE '----'.
+           02 FILLER                PIC X(3).
+           02 FILLER                PIC X(13) VALUE '-------------'.
+           02 FILLER                PIC X(3).
+           02 FILLER                PIC X(10) VALUE '----------'.
+           02 FILLER                PIC X(3).
+           02 FILLER                PIC X(7) VALUE '-------'.
+           02 FILLER                PIC X(3).
+           02 FILLER                PIC X(10) VALUE '----------'.
+           02 FILLER                PIC X(3).
+           02 FILLER                PIC X(12) VALUE '------------'.
+
+       01  WS-DETAIL-LINE.
+           02 WS-ID                 PIC 9999.
+           02 FILLER                PIC X(3).
+           02 WS-FULLNAME           PIC X(13).
+           02 FILLER                PIC X(3).
+           02 WS-TYPE               PIC X(10).
+           02 FILLER                PIC X(3).
+           02 WS-STATUS             PIC X(7).
+           02 FILLER                PIC X(3).
+           02 WS-CREATED-AT         PIC X(10).
+           02 FILLER                PIC X(3).
+           02 WS-BALANCE            PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+       
+       0100-MAIN.
+           SET NOT-EOF TO TRUE
+
+           OPEN INPUT ACCOUNTS
+
+           IF ACCOUNTS-CHECK-STATUS NOT = "00"
+               MOVE ACCOUNTS-CHECK-STATUS TO WS-ERR-CODE
+               MOVE "OPENING ACCOUNTS FILE" TO WS-ERR-CONTEXT
+               PERFORM 0890-LOG-ERROR
+               GO TO 0900-FINISH-PROGRAM
+           END-IF
+
+           DISPLAY "FILTER BY STATUS (BLANK=ALL): "
+           ACCEPT WS-FILTER-STATUS
+
+           DISPLAY "EXPORT TO CSV FILE? (Y/N): "
+           ACCEPT WS-EXPORT-FLAG
+           MOVE FUNCTION UPPER-CASE (WS-EXPORT-FLAG) TO WS-EXPORT-FLAG
+
+           IF EXPORT-TO-CSV
+              OPEN OUTPUT CSV-OUT
+              IF CSV-OUT-CHECK-STATUS NOT = "00"
+                 MOVE CSV-OUT-CHECK-STATUS TO WS-ERR-CODE
+                 MOVE "OPENING CSV EXPORT FILE" TO WS-ERR-CONTEXT
+                 PERFORM 0890-LOG-ERROR
+                 SET DO-NOT-EXPORT TO TRUE
+              ELSE
+                 MOVE "ID,FULLNAME,TYPE,STATUS,CREATED-AT,BALANCE"
+                      TO CSV-OUT-LINE
+                 WRITE CSV-OUT-LINE
+              END-IF
+           END-IF
+
+           READ ACCOUNTS
+            AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-READ
+
+           DISPLAY WS-HEADER-01
+           DISPLAY WS-HEADER-02
+
+           PERFORM 0200-LIST-ACCOUNTS UNTIL EOF
+
+           DISPLAY "TOTAL ACCOUNTS LISTED: " WS-LISTED-COUNT
+
+           IF EXPORT-TO-CSV
+              CLOSE CSV-OUT
+              DISPLAY "ACCOUNTS EXPORTED TO accounts_export.CSV"
+           END-IF
+
+           PERFORM 0900-FINISH-PROGRAM.
+       0100-END.
+
+       0200-LIST-ACCOUNTS.
+           IF WS-FILTER-STATUS = SPACES
+              OR FUNCTION UPPER-CASE (FS-STATUS) =
+                 FUNCTION UPPER-CASE (WS-FILTER-STATUS)
+              MOVE FS-ID TO WS-ID
+              MOVE FS-FULLNAME TO WS-FULLNAME
+              MOVE FS-TYPE TO WS-TYPE
+              MOVE FS-STATUS TO WS-STATUS
+              MOVE FS-CREATED-AT TO WS-CREATED-AT
+              MOVE FS-BALANCE TO WS-BALANCE
+
+              IF WS-DISPLAY-ACTIVE
+                 DISPLAY WS-DETAIL-LINE
+                 ADD 1 TO WS-LINES-ON-PAGE
+                 IF WS-LINES-ON-PAGE >= WS-PAGE-SIZE
+                    PERFORM 0210-PAGE-BREAK
+                    MOVE ZEROES TO WS-LINES-ON-PAGE
+                 END-IF
+              END-IF
+
+              ADD 1 TO WS-LISTED-COUNT
+
+              IF EXPORT-TO-CSV
+                 MOVE FS-BALANCE TO WS-CSV-BALANCE
+                 STRING FS-ID DELIMITED BY SIZE
+                        "," FUNCTION TRIM(FS-FULLNAME) DELIMITED BY SIZE
+                        "," FUNCTION TRIM(FS-TYPE) DELIMITED BY SIZE
+                        "," FUNCTION TRIM(FS-STATUS) DELIMITED BY SIZE
+                        "," FS-CREATED-AT DELIMITED BY SIZE
+                        "," FUNCTION TRIM(WS-CSV-BALANCE)
+                           DELIMITED BY SIZE
+                    INTO CSV-OUT-LINE
+                 WRITE CSV-OUT-LINE
+              END-IF
+           END-IF
+           READ ACCOUNTS
+            AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+       0200-END.
+
+       0210-PAGE-BREAK.
+           DISPLAY "-- MORE (ENTER TO CONTINUE, Q TO STOP "
+                   "DISPLAYING) --"
+           ACCEPT WS-PAGE-ANSWER
+           MOVE FUNCTION UPPER-CASE (WS-PAGE-ANSWER) TO WS-PAGE-ANSWER
+           IF WS-PAGE-ANSWER = "Q"
+              SET WS-DISPLAY-STOPPED TO TRUE
+           END-IF.
+       0210-END.
+
+       0890-LOG-ERROR.
+           CALL "fileStatusMsg" USING WS-ERR-CODE WS-ERR-STATUS-MSG
+           DISPLAY "ERROR " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                   " - " WS-ERR-STATUS-MSG
+
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           OPEN EXTEND ERROR-LOG
+           IF ERROR-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT ERROR-LOG
+           END-IF
+
+           STRING WS-ERR-TIMESTAMP(1:8) "-" WS-ERR-TIMESTAMP(9:6)
+                  " listAccounts " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                  " - " WS-ERR-STATUS-MSG
+              DELIMITED BY SIZE INTO ERROR-LOG-RECORD
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG.
+       0890-END.
+
+       0900-FINISH-PROGRAM.
+           CLOSE ACCOUNTS
+           EXIT PROGRAM.
+       0900-END.
