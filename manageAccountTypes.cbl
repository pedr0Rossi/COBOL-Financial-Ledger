@@ -0,0 +1,313 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. manageAccountTypes.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 08/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ACCT-TYPES ASSIGN TO "accttypes.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AT-CODE
+           FILE STATUS IS ACCT-TYPES-CHECK-STATUS.
+
+       SELECT AUDIT-LOG ASSIGN TO "audit.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-LOG-CHECK-STATUS.
+
+       SELECT SESSION-FILE ASSIGN TO "session.CTL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SESSION-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-TYPES.
+       01  AT-DETAILS.
+           02 AT-CODE              PIC X(10).
+           02 AT-DESCRIPTION       PIC X(30).
+           02 AT-MIN-BALANCE       PIC S9(7)V99.
+           02 AT-FEE-AMOUNT        PIC S9(5)V99.
+           02 AT-STATUS            PIC X(7).
+              88 AT-STATUS-VALID   VALUES "ACTIVE" "INACTVE".
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD        PIC X(120).
+
+       FD  SESSION-FILE.
+       01  SESSION-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  ACCT-TYPES-CHECK-STATUS PIC XX.
+       01  AUDIT-LOG-CHECK-STATUS  PIC XX.
+       01  SESSION-CHECK-STATUS    PIC XX.
+
+       01  WS-AUDIT-OPERATOR       PIC X(8).
+       01  WS-AUDIT-ACTION         PIC X(60).
+       01  WS-AUDIT-TIMESTAMP      PIC X(26).
+
+       01  WS-FOUND-FLAG           PIC X VALUE "N".
+           88 FOUND                VALUE "Y".
+           88 NOT-FOUND            VALUE "N".
+
+       01  WS-END-OF-FILE          PIC X VALUE "N".
+           88 EOF                  VALUE "Y".
+           88 NOT-EOF              VALUE "N".
+
+       01  WS-MENU-OPT              PIC 9.
+
+       01  WS-TYPE-MENU.
+           02 FILLER PIC X(34) VALUE
+                      "----------------------------------".
+           02 FILLER PIC X(26) VALUE "1 - List Account Types".
+           02 FILLER PIC X(26) VALUE "2 - Add Account Type".
+           02 FILLER PIC X(27) VALUE "3 - Edit Account Type".
+           02 FILLER PIC X(8)  VALUE "0 - Exit".
+
+       01  WS-CODE-IN               PIC X(10).
+
+       01  WS-NEW-TYPE-IN.
+           02 WS-DESC-IN            PIC X(30).
+           02 WS-STATUS-IN          PIC X(7).
+
+       01  WS-HEADER-01.
+           02 FILLER PIC X(4)  VALUE "CODE".
+           02 FILLER PIC X(7).
+           02 FILLER PIC X(11) VALUE "DESCRIPTION".
+           02 FILLER PIC X(20).
+           02 FILLER PIC X(11) VALUE "MIN-BALANCE".
+           02 FILLER PIC X(4).
+           02 FILLER PIC X(3)  VALUE "FEE".
+           02 FILLER PIC X(5).
+           02 FILLER PIC X(6)  VALUE "STATUS".
+
+       01  WS-HEADER-02.
+           02 FILLER PIC X(10) VALUE "----------".
+           02 FILLER PIC X(1).
+           02 FILLER PIC X(30) VALUE ALL "-".
+           02 FILLER PIC X(1).
+           02 FILLER PIC X(11) VALUE "-----------".
+           02 FILLER PIC X(1).
+           02 FILLER PIC X(8)  VALUE "--------".
+           02 FILLER PIC X(1).
+           02 FILLER PIC X(7)  VALUE "-------".
+
+       01  WS-DETAIL-LINE.
+           02 WS-D-CODE             PIC X(10).
+           02 FILLER                PIC X(1).
+           02 WS-D-DESC             PIC X(30).
+           02 FILLER                PIC X(1).
+           02 WS-D-MIN-BAL          PIC -(5)9.99.
+           02 FILLER                PIC X(1).
+           02 WS-D-FEE              PIC -(3)9.99.
+           02 FILLER                PIC X(1).
+           02 WS-D-STATUS           PIC X(7).
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN.
+           OPEN I-O ACCT-TYPES
+           IF ACCT-TYPES-CHECK-STATUS = "35"
+              OPEN OUTPUT ACCT-TYPES
+              CLOSE ACCT-TYPES
+              OPEN I-O ACCT-TYPES
+           END-IF
+
+           IF ACCT-TYPES-CHECK-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING ACCOUNT TYPES FILE: "
+                      ACCT-TYPES-CHECK-STATUS
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           PERFORM 0110-SEED-DEFAULTS
+
+           PERFORM 0200-MENU-LOOP.
+       0100-END.
+
+       0110-SEED-DEFAULTS.
+           MOVE "CHECKING" TO AT-CODE
+           READ ACCT-TYPES KEY IS AT-CODE
+              INVALID KEY
+                 MOVE "CHECKING" TO AT-CODE
+                 MOVE "STANDARD CHECKING ACCOUNT" TO AT-DESCRIPTION
+                 MOVE 0 TO AT-MIN-BALANCE
+                 MOVE 1.50 TO AT-FEE-AMOUNT
+                 MOVE "ACTIVE" TO AT-STATUS
+                 WRITE AT-DETAILS
+           END-READ
+
+           MOVE "SAVINGS" TO AT-CODE
+           READ ACCT-TYPES KEY IS AT-CODE
+              INVALID KEY
+                 MOVE "SAVINGS" TO AT-CODE
+                 MOVE "STANDARD SAVINGS ACCOUNT" TO AT-DESCRIPTION
+                 MOVE 100.00 TO AT-MIN-BALANCE
+                 MOVE 0 TO AT-FEE-AMOUNT
+                 MOVE "ACTIVE" TO AT-STATUS
+                 WRITE AT-DETAILS
+           END-READ.
+       0110-END.
+
+       0200-MENU-LOOP.
+           DISPLAY WS-TYPE-MENU
+           ACCEPT WS-MENU-OPT
+
+           EVALUATE WS-MENU-OPT
+              WHEN 0
+                 GO TO 0900-END-PROGRAM
+              WHEN 1
+                 PERFORM 0300-LIST-TYPES
+                 PERFORM 0200-MENU-LOOP
+              WHEN 2
+                 PERFORM 0400-ADD-TYPE
+                 PERFORM 0200-MENU-LOOP
+              WHEN 3
+                 PERFORM 0500-EDIT-TYPE
+                 PERFORM 0200-MENU-LOOP
+              WHEN OTHER
+                 DISPLAY "INVALID ENTRY! TYPE A VALID NUMBER."
+                 PERFORM 0200-MENU-LOOP
+           END-EVALUATE.
+       0200-END.
+
+       0300-LIST-TYPES.
+           SET NOT-EOF TO TRUE
+           MOVE LOW-VALUES TO AT-CODE
+           START ACCT-TYPES KEY IS NOT LESS THAN AT-CODE
+              INVALID KEY
+                 DISPLAY "NO ACCOUNT TYPES DEFINED."
+                 GO TO 0300-END
+           END-START
+
+           DISPLAY WS-HEADER-01
+           DISPLAY WS-HEADER-02
+
+           PERFORM UNTIL EOF
+              READ ACCT-TYPES NEXT RECORD
+                 AT END
+                    SET EOF TO TRUE
+                 NOT AT END
+                    MOVE AT-CODE TO WS-D-CODE
+                    MOVE AT-DESCRIPTION TO WS-D-DESC
+                    MOVE AT-MIN-BALANCE TO WS-D-MIN-BAL
+                    MOVE AT-FEE-AMOUNT TO WS-D-FEE
+                    MOVE AT-STATUS TO WS-D-STATUS
+                    DISPLAY WS-DETAIL-LINE
+              END-READ
+           END-PERFORM.
+       0300-END.
+
+       0400-ADD-TYPE.
+           DISPLAY "INSERT THE NEW ACCOUNT TYPE CODE: "
+           ACCEPT WS-CODE-IN
+           MOVE FUNCTION UPPER-CASE (WS-CODE-IN) TO WS-CODE-IN
+           MOVE WS-CODE-IN TO AT-CODE
+
+           READ ACCT-TYPES KEY IS AT-CODE
+              NOT INVALID KEY
+                 DISPLAY "THIS TYPE CODE ALREADY EXISTS!"
+                 GO TO 0400-END
+           END-READ
+
+           DISPLAY "INSERT THE DESCRIPTION: "
+           ACCEPT AT-DESCRIPTION
+
+           DISPLAY "INSERT THE MINIMUM BALANCE: "
+           ACCEPT AT-MIN-BALANCE
+
+           DISPLAY "INSERT THE PER-TRANSACTION FEE: "
+           ACCEPT AT-FEE-AMOUNT
+
+           MOVE "ACTIVE" TO AT-STATUS
+
+           WRITE AT-DETAILS
+
+           STRING "CREATED ACCOUNT TYPE " WS-CODE-IN
+              DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           PERFORM 0880-WRITE-AUDIT
+
+           DISPLAY "ACCOUNT TYPE CREATED SUCCESSFULLY!".
+       0400-END.
+
+       0500-EDIT-TYPE.
+           DISPLAY "INSERT THE ACCOUNT TYPE CODE TO EDIT: "
+           ACCEPT WS-CODE-IN
+           MOVE FUNCTION UPPER-CASE (WS-CODE-IN) TO WS-CODE-IN
+           MOVE WS-CODE-IN TO AT-CODE
+
+           READ ACCT-TYPES KEY IS AT-CODE
+              INVALID KEY
+                 DISPLAY "THIS TYPE CODE DOES NOT EXIST!"
+                 GO TO 0500-END
+           END-READ
+
+           DISPLAY "CURRENT DESCRIPTION: " AT-DESCRIPTION
+           DISPLAY "NEW DESCRIPTION (BLANK TO KEEP): "
+           ACCEPT WS-DESC-IN
+           IF WS-DESC-IN NOT = SPACES
+              MOVE WS-DESC-IN TO AT-DESCRIPTION
+           END-IF
+
+           DISPLAY "CURRENT MINIMUM BALANCE: " AT-MIN-BALANCE
+           DISPLAY "INSERT THE NEW MINIMUM BALANCE: "
+           ACCEPT AT-MIN-BALANCE
+
+           DISPLAY "CURRENT FEE: " AT-FEE-AMOUNT
+           DISPLAY "INSERT THE NEW PER-TRANSACTION FEE: "
+           ACCEPT AT-FEE-AMOUNT
+
+           DISPLAY "CURRENT STATUS: " AT-STATUS
+           DISPLAY "NEW STATUS (ACTIVE/INACTVE, BLANK TO KEEP): "
+           ACCEPT WS-STATUS-IN
+           MOVE FUNCTION UPPER-CASE (WS-STATUS-IN) TO WS-STATUS-IN
+           IF WS-STATUS-IN NOT = SPACES
+              IF WS-STATUS-IN = "ACTIVE" OR WS-STATUS-IN = "INACTVE"
+                 MOVE WS-STATUS-IN TO AT-STATUS
+              ELSE
+                 DISPLAY "INVALID STATUS - KEEPING PREVIOUS VALUE."
+              END-IF
+           END-IF
+
+           REWRITE AT-DETAILS
+
+           STRING "UPDATED ACCOUNT TYPE " WS-CODE-IN
+              DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           PERFORM 0880-WRITE-AUDIT
+
+           DISPLAY "ACCOUNT TYPE UPDATED SUCCESSFULLY!".
+       0500-END.
+
+       0880-WRITE-AUDIT.
+           MOVE "UNKNOWN" TO WS-AUDIT-OPERATOR
+           OPEN INPUT SESSION-FILE
+           IF SESSION-CHECK-STATUS = "00"
+              READ SESSION-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE SESSION-LINE(1:8) TO WS-AUDIT-OPERATOR
+              END-READ
+              CLOSE SESSION-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+           OPEN EXTEND AUDIT-LOG
+           IF AUDIT-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           STRING WS-AUDIT-TIMESTAMP(1:8) "-" WS-AUDIT-TIMESTAMP(9:6)
+                  " " WS-AUDIT-OPERATOR " manageAccountTypes: "
+                  WS-AUDIT-ACTION
+              DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG.
+       0880-END.
+
+       0900-END-PROGRAM.
+           CLOSE ACCT-TYPES
+           EXIT PROGRAM.
+       0900-END.
