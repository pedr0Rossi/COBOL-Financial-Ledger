@@ -0,0 +1,340 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. manageJointOwners.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 08/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT JOINT-OWNERS ASSIGN TO "jointowners.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS JO-KEY
+           FILE STATUS IS JOINT-OWNERS-CHECK-STATUS.
+
+       SELECT ACCOUNTS ASSIGN TO "accounts.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-ID
+           FILE STATUS IS ACCOUNTS-CHECK-STATUS.
+
+       SELECT CUSTOMERS ASSIGN TO "customers.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUST-ID
+           FILE STATUS IS CUSTOMERS-CHECK-STATUS.
+
+       SELECT AUDIT-LOG ASSIGN TO "audit.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-LOG-CHECK-STATUS.
+
+       SELECT SESSION-FILE ASSIGN TO "session.CTL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SESSION-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOINT-OWNERS.
+       01  JO-DETAILS.
+           05 JO-KEY.
+               10 JO-ACC-ID         PIC 9999.
+               10 JO-CUST-ID        PIC 9(6).
+           05 JO-ADDED-AT           PIC X(10).
+
+       FD  ACCOUNTS.
+       01  FS-ACC-DETAILS.
+           02 FS-ID              PIC 9999.
+           02 FS-CUST-ID         PIC 9(6).
+           02 FS-FULLNAME        PIC X(13).
+           02 FS-TYPE            PIC X(10).
+           02 FS-STATUS          PIC X(7).
+           02 FS-CREATED-AT      PIC X(10).
+           02 FS-BALANCE         PIC S9(9)V99.
+           02 FS-CURRENCY        PIC X(3).
+
+       FD  CUSTOMERS.
+       01  CUST-DETAILS.
+           02 CUST-ID           PIC 9(6).
+           02 CUST-NAME         PIC X(30).
+           02 CUST-CREATED-AT   PIC X(10).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD     PIC X(120).
+
+       FD  SESSION-FILE.
+       01  SESSION-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  JOINT-OWNERS-CHECK-STATUS PIC XX.
+       01  ACCOUNTS-CHECK-STATUS     PIC XX.
+       01  CUSTOMERS-CHECK-STATUS    PIC XX.
+       01  AUDIT-LOG-CHECK-STATUS    PIC XX.
+       01  SESSION-CHECK-STATUS      PIC XX.
+
+       01  WS-AUDIT-OPERATOR         PIC X(8).
+       01  WS-AUDIT-ACTION           PIC X(60).
+       01  WS-AUDIT-TIMESTAMP        PIC X(26).
+
+       01  WS-END-OF-FILE            PIC X VALUE "N".
+           88 EOF                    VALUE "Y".
+           88 NOT-EOF                VALUE "N".
+
+       01  WS-MENU-OPT               PIC 9.
+
+       01  WS-OWNER-MENU.
+           02 FILLER PIC X(34) VALUE
+                      "----------------------------------".
+           02 FILLER PIC X(23) VALUE "1 - List Joint Owners".
+           02 FILLER PIC X(22) VALUE "2 - Add Joint Owner".
+           02 FILLER PIC X(25) VALUE "3 - Remove Joint Owner".
+           02 FILLER PIC X(8)  VALUE "0 - Exit".
+
+       01  WS-SEARCH-ACC-ID          PIC 9999.
+       01  WS-SEARCH-CUST-ID         PIC 9(6).
+
+       01  WS-SYSTEM-DATE.
+           02 WS-DATE-YYYYMMDD       PIC 9(8).
+
+       01  WS-ADDED-AT-OUT.
+           02 WS-ADDED-YEAR          PIC 9(4).
+           02 FILLER                 VALUE "-".
+           02 WS-ADDED-MONTH         PIC 9(2).
+           02 FILLER                 VALUE "-".
+           02 WS-ADDED-DAY           PIC 9(2).
+
+       01  WS-HEADER-01.
+           02 FILLER PIC X(6)  VALUE "ACC-ID".
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(7)  VALUE "CUST-ID".
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(30) VALUE "OWNER NAME".
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(10) VALUE "ADDED-AT".
+
+       01  WS-DETAIL-LINE.
+           02 WS-D-ACC-ID            PIC 9999.
+           02 FILLER                 PIC X(5).
+           02 WS-D-CUST-ID           PIC 9(6).
+           02 FILLER                 PIC X(4).
+           02 WS-D-NAME              PIC X(30).
+           02 FILLER                 PIC X(3).
+           02 WS-D-ADDED-AT          PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN.
+           OPEN I-O JOINT-OWNERS
+           IF JOINT-OWNERS-CHECK-STATUS = "35"
+              OPEN OUTPUT JOINT-OWNERS
+              CLOSE JOINT-OWNERS
+              OPEN I-O JOINT-OWNERS
+           END-IF
+
+           IF JOINT-OWNERS-CHECK-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING JOINT OWNERS FILE: "
+                      JOINT-OWNERS-CHECK-STATUS
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           PERFORM 0200-MENU-LOOP.
+       0100-END.
+
+       0200-MENU-LOOP.
+           DISPLAY WS-OWNER-MENU
+           ACCEPT WS-MENU-OPT
+
+           EVALUATE WS-MENU-OPT
+              WHEN 0
+                 GO TO 0900-END-PROGRAM
+              WHEN 1
+                 PERFORM 0300-LIST-OWNERS
+                 PERFORM 0200-MENU-LOOP
+              WHEN 2
+                 PERFORM 0400-ADD-OWNER
+                 PERFORM 0200-MENU-LOOP
+              WHEN 3
+                 PERFORM 0500-REMOVE-OWNER
+                 PERFORM 0200-MENU-LOOP
+              WHEN OTHER
+                 DISPLAY "INVALID ENTRY! TYPE A VALID NUMBER."
+                 PERFORM 0200-MENU-LOOP
+           END-EVALUATE.
+       0200-END.
+
+       0300-LIST-OWNERS.
+           DISPLAY "ENTER THE ACCOUNT ID: "
+           ACCEPT WS-SEARCH-ACC-ID
+
+           OPEN INPUT CUSTOMERS
+           IF CUSTOMERS-CHECK-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING CUSTOMERS FILE: "
+                      CUSTOMERS-CHECK-STATUS
+              GO TO 0300-END
+           END-IF
+
+           SET NOT-EOF TO TRUE
+           MOVE WS-SEARCH-ACC-ID TO JO-ACC-ID
+           MOVE ZEROES TO JO-CUST-ID
+           START JOINT-OWNERS KEY IS NOT LESS THAN JO-KEY
+              INVALID KEY
+                 DISPLAY "NO JOINT OWNERS FOUND FOR THIS ACCOUNT."
+                 CLOSE CUSTOMERS
+                 GO TO 0300-END
+           END-START
+
+           DISPLAY WS-HEADER-01
+
+           PERFORM UNTIL EOF
+              READ JOINT-OWNERS NEXT RECORD
+                 AT END
+                    SET EOF TO TRUE
+                 NOT AT END
+                    IF JO-ACC-ID NOT = WS-SEARCH-ACC-ID
+                       SET EOF TO TRUE
+                    ELSE
+                       MOVE JO-ACC-ID TO WS-D-ACC-ID
+                       MOVE JO-CUST-ID TO WS-D-CUST-ID
+                       MOVE JO-ADDED-AT TO WS-D-ADDED-AT
+                       MOVE JO-CUST-ID TO CUST-ID
+                       READ CUSTOMERS KEY IS CUST-ID
+                          INVALID KEY
+                             MOVE "UNKNOWN CUSTOMER" TO WS-D-NAME
+                          NOT INVALID KEY
+                             MOVE CUST-NAME TO WS-D-NAME
+                       END-READ
+                       DISPLAY WS-DETAIL-LINE
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE CUSTOMERS.
+       0300-END.
+
+       0400-ADD-OWNER.
+           DISPLAY "ENTER THE ACCOUNT ID: "
+           ACCEPT WS-SEARCH-ACC-ID
+
+           OPEN INPUT ACCOUNTS
+           IF ACCOUNTS-CHECK-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING ACCOUNTS FILE: "
+                      ACCOUNTS-CHECK-STATUS
+              GO TO 0400-END
+           END-IF
+
+           MOVE WS-SEARCH-ACC-ID TO FS-ID
+           READ ACCOUNTS KEY IS FS-ID
+              INVALID KEY
+                 DISPLAY "ACCOUNT NOT FOUND."
+                 CLOSE ACCOUNTS
+                 GO TO 0400-END
+           END-READ
+           CLOSE ACCOUNTS
+
+           DISPLAY "ENTER THE CUSTOMER ID TO ADD AS A JOINT OWNER: "
+           ACCEPT WS-SEARCH-CUST-ID
+
+           OPEN INPUT CUSTOMERS
+           IF CUSTOMERS-CHECK-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING CUSTOMERS FILE: "
+                      CUSTOMERS-CHECK-STATUS
+              GO TO 0400-END
+           END-IF
+
+           MOVE WS-SEARCH-CUST-ID TO CUST-ID
+           READ CUSTOMERS KEY IS CUST-ID
+              INVALID KEY
+                 DISPLAY "CUSTOMER ID DOES NOT EXIST."
+                 CLOSE CUSTOMERS
+                 GO TO 0400-END
+           END-READ
+           CLOSE CUSTOMERS
+
+           IF WS-SEARCH-CUST-ID = FS-CUST-ID
+              DISPLAY "THIS CUSTOMER IS ALREADY THE PRIMARY OWNER."
+              GO TO 0400-END
+           END-IF
+
+           MOVE WS-SEARCH-ACC-ID TO JO-ACC-ID
+           MOVE WS-SEARCH-CUST-ID TO JO-CUST-ID
+           READ JOINT-OWNERS KEY IS JO-KEY
+              NOT INVALID KEY
+                 DISPLAY "THIS CUSTOMER IS ALREADY A JOINT OWNER."
+                 GO TO 0400-END
+           END-READ
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-YYYYMMDD
+           MOVE WS-DATE-YYYYMMDD(1:4) TO WS-ADDED-YEAR
+           MOVE WS-DATE-YYYYMMDD(5:2) TO WS-ADDED-MONTH
+           MOVE WS-DATE-YYYYMMDD(7:2) TO WS-ADDED-DAY
+           MOVE WS-ADDED-AT-OUT TO JO-ADDED-AT
+
+           WRITE JO-DETAILS
+
+           STRING "ADDED JOINT OWNER " WS-SEARCH-CUST-ID
+                  " TO ACCOUNT " WS-SEARCH-ACC-ID
+              DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           PERFORM 0880-WRITE-AUDIT
+
+           DISPLAY "JOINT OWNER ADDED SUCCESSFULLY!".
+       0400-END.
+
+       0500-REMOVE-OWNER.
+           DISPLAY "ENTER THE ACCOUNT ID: "
+           ACCEPT WS-SEARCH-ACC-ID
+
+           DISPLAY "ENTER THE JOINT OWNER'S CUSTOMER ID TO REMOVE: "
+           ACCEPT WS-SEARCH-CUST-ID
+
+           MOVE WS-SEARCH-ACC-ID TO JO-ACC-ID
+           MOVE WS-SEARCH-CUST-ID TO JO-CUST-ID
+           READ JOINT-OWNERS KEY IS JO-KEY
+              INVALID KEY
+                 DISPLAY "THIS CUSTOMER IS NOT A JOINT OWNER OF "
+                         "THIS ACCOUNT."
+                 GO TO 0500-END
+           END-READ
+
+           DELETE JOINT-OWNERS
+
+           STRING "REMOVED JOINT OWNER " WS-SEARCH-CUST-ID
+                  " FROM ACCOUNT " WS-SEARCH-ACC-ID
+              DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           PERFORM 0880-WRITE-AUDIT
+
+           DISPLAY "JOINT OWNER REMOVED SUCCESSFULLY!".
+       0500-END.
+
+       0880-WRITE-AUDIT.
+           MOVE "UNKNOWN" TO WS-AUDIT-OPERATOR
+           OPEN INPUT SESSION-FILE
+           IF SESSION-CHECK-STATUS = "00"
+              READ SESSION-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE SESSION-LINE(1:8) TO WS-AUDIT-OPERATOR
+              END-READ
+              CLOSE SESSION-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+           OPEN EXTEND AUDIT-LOG
+           IF AUDIT-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           STRING WS-AUDIT-TIMESTAMP(1:8) "-" WS-AUDIT-TIMESTAMP(9:6)
+                  " " WS-AUDIT-OPERATOR " manageJointOwners: "
+                  WS-AUDIT-ACTION
+              DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG.
+       0880-END.
+
+       0900-END-PROGRAM.
+           CLOSE JOINT-OWNERS
+           EXIT PROGRAM.
+       0900-END.
