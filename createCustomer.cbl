@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. createCustomer.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 08/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT CUSTOMERS ASSIGN TO "customers.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUST-ID
+           FILE STATUS IS CUSTOMERS-CHECK-STATUS.
+
+       SELECT AUDIT-LOG ASSIGN TO "audit.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-LOG-CHECK-STATUS.
+
+       SELECT SESSION-FILE ASSIGN TO "session.CTL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SESSION-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMERS.
+       01  CUST-DETAILS.
+           02 CUST-ID           PIC 9(6).
+           02 CUST-NAME         PIC X(30).
+           02 CUST-CREATED-AT   PIC X(10).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD     PIC X(120).
+
+       FD  SESSION-FILE.
+       01  SESSION-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  CUSTOMERS-CHECK-STATUS PIC XX.
+       01  AUDIT-LOG-CHECK-STATUS PIC XX.
+       01  SESSION-CHECK-STATUS   PIC XX.
+
+       01  WS-AUDIT-OPERATOR       PIC X(8).
+       01  WS-AUDIT-ACTION         PIC X(60).
+       01  WS-AUDIT-TIMESTAMP      PIC X(26).
+
+       01  WS-FOUND-FLAG         PIC X VALUE "N".
+           88 FOUND              VALUE "Y".
+           88 NOT-FOUND          VALUE "N".
+
+       01  WS-NEW-CUSTOMER-IN.
+           02 WS-CUST-ID-IN      PIC 9(6).
+           02 WS-CUST-NAME-IN    PIC X(30).
+
+       01  WS-SYSTEM-DATE.
+           02 WS-DATE-YYYYMMDD   PIC 9(8).
+
+       01  WS-CREATED-AT-OUT.
+           02 WS-CREATED-YEAR    PIC 9(4).
+           02 FILLER             VALUE "-".
+           02 WS-CREATED-MONTH   PIC 9(2).
+           02 FILLER             VALUE "-".
+           02 WS-CREATED-DAY     PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN.
+           INITIALIZE WS-NEW-CUSTOMER-IN
+           INITIALIZE WS-SYSTEM-DATE
+
+           PERFORM 0150-PROMPT-USER
+
+           OPEN I-O CUSTOMERS
+
+           IF CUSTOMERS-CHECK-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING FILE: "
+                      CUSTOMERS-CHECK-STATUS
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           PERFORM 0170-CHECK-ID-EXISTS
+           IF FOUND
+              DISPLAY "NOT CREATED - CUSTOMER ID ALREADY EXISTS!"
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-YYYYMMDD
+           MOVE WS-DATE-YYYYMMDD(1:4) TO WS-CREATED-YEAR
+           MOVE WS-DATE-YYYYMMDD(5:2) TO WS-CREATED-MONTH
+           MOVE WS-DATE-YYYYMMDD(7:2) TO WS-CREATED-DAY
+
+           MOVE WS-CUST-ID-IN TO CUST-ID
+           MOVE WS-CUST-NAME-IN TO CUST-NAME
+           MOVE WS-CREATED-AT-OUT TO CUST-CREATED-AT
+
+           WRITE CUST-DETAILS
+
+           STRING "CREATED CUSTOMER " WS-CUST-ID-IN
+              DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           PERFORM 0880-WRITE-AUDIT
+
+           DISPLAY "CUSTOMER CREATED SUCCESSFULLY!"
+
+           GO TO 0900-END-PROGRAM.
+       0100-END.
+
+       0150-PROMPT-USER.
+           DISPLAY "INSERT THE NEW CUSTOMER'S ID: "
+           ACCEPT WS-CUST-ID-IN
+
+           DISPLAY "INSERT THE NEW CUSTOMER'S NAME: "
+           ACCEPT WS-CUST-NAME-IN.
+       0150-END.
+
+       0170-CHECK-ID-EXISTS.
+           MOVE WS-CUST-ID-IN TO CUST-ID
+           READ CUSTOMERS KEY IS CUST-ID
+              INVALID KEY
+                 SET NOT-FOUND TO TRUE
+              NOT INVALID KEY
+                 SET FOUND TO TRUE
+           END-READ.
+       0170-END.
+
+       0880-WRITE-AUDIT.
+           MOVE "UNKNOWN" TO WS-AUDIT-OPERATOR
+           OPEN INPUT SESSION-FILE
+           IF SESSION-CHECK-STATUS = "00"
+              READ SESSION-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE SESSION-LINE(1:8) TO WS-AUDIT-OPERATOR
+              END-READ
+              CLOSE SESSION-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+           OPEN EXTEND AUDIT-LOG
+           IF AUDIT-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           STRING WS-AUDIT-TIMESTAMP(1:8) "-" WS-AUDIT-TIMESTAMP(9:6)
+                  " " WS-AUDIT-OPERATOR " createCustomer: "
+                  WS-AUDIT-ACTION
+              DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG.
+       0880-END.
+
+       0900-END-PROGRAM.
+           CLOSE CUSTOMERS
+           EXIT PROGRAM.
+       0900-END.
