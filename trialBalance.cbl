@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. trialBalance.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 08/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ACCOUNTS ASSIGN TO "accounts.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FS-ID
+           FILE STATUS IS ACCOUNTS-CHECK-STATUS.
+
+       SELECT REPORT-OUT ASSIGN TO "trialbalance.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REPORT-OUT-CHECK-STATUS.
+
+       SELECT ERROR-LOG ASSIGN TO "errors.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ERROR-LOG-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS.
+       01  FS-ACC-DETAILS.
+           02 FS-ID              PIC 9999.
+           02 FS-CUST-ID         PIC 9(6).
+           02 FS-FULLNAME        PIC X(13).
+           02 FS-TYPE            PIC X(10).
+           02 FS-STATUS          PIC X(7).
+           02 FS-CREATED-AT      PIC X(10).
+           02 FS-BALANCE         PIC S9(9)V99.
+           02 FS-CURRENCY         PIC X(3).
+
+       FD  REPORT-OUT.
+       01  REPORT-OUT-LINE       PIC X(80).
+
+       FD  ERROR-LOG.
+       01  ERROR-LOG-RECORD      PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-HEADER-01.
+           02 FILLER PIC X(4) VALUE 'ID'.
+           02 FILLER PIC X(4).
+           02 FILLER PIC X(13) VALUE 'ACCOUNT NAME'.
+           02 FILLER PIC X(4).
+           02 FILLER PIC X(10) VALUE 'TYPE'.
+           02 FILLER PIC X(4).
+           02 FILLER PIC X(7) VALUE 'STATUS'.
+           02 FILLER PIC X(4).
+           02 FILLER PIC X(12) VALUE 'DEBIT'.
+           02 FILLER PIC X(12) VALUE 'CREDIT'.
+
+       01 WS-HEADER-02.
+           02 FILLER PIC X(4) VALUE '----'.
+           02 FILLER PIC X(4).
+           02 FILLER PIC X(13) VALUE '-------------'.
+           02 FILLER PIC X(4).
+           02 FILLER PIC X(10) VALUE '----------'.
+           02 FILLER PIC X(4).
+           02 FILLER PIC X(7) VALUE '-------'.
+           02 FILLER PIC X(4).
+           02 FILLER PIC X(12) VALUE '------------'.
+           02 FILLER PIC X(12) VALUE '------------'.
+
+       01 WS-DETAIL-LINE.
+           02 WS-ID          PIC 9999.
+           02 FILLER         PIC X(4).
+           02 WS-FULLNAME     PIC X(13).
+           02 FILLER         PIC X(4).
+           02 WS-TYPE        PIC X(10).
+           02 FILLER         PIC X(4).
+           02 WS-STATUS      PIC X(7).
+           02 FILLER         PIC X(4).
+           02 WS-DEBIT       PIC Z(7)9.99.
+           02 FILLER         PIC X(3).
+           02 WS-CREDIT      PIC Z(7)9.99.
+
+       01 WS-TOTAL-LINE.
+           02 FILLER         PIC X(49) VALUE SPACES.
+           02 WS-TOTAL-DEBIT PIC Z(7)9.99.
+           02 FILLER         PIC X(3).
+           02 WS-TOTAL-CREDIT PIC Z(7)9.99.
+
+       01  WS-EOF-ACCOUNTS          PIC X VALUE "N".
+           88  EOF-ACCOUNTS         VALUE "Y".
+           88  NOT-EOF-ACCOUNTS     VALUE "N".
+
+       01  WS-SUM-DEBIT              PIC S9(9)V99 VALUE ZEROES.
+       01  WS-SUM-CREDIT             PIC S9(9)V99 VALUE ZEROES.
+       01  WS-ACCOUNTS-LISTED        PIC 9(5) VALUE ZEROES.
+       01  WS-CREDIT-AMOUNT          PIC S9(9)V99 VALUE ZEROES.
+       01  WS-NET-POSITION           PIC S9(9)V99 VALUE ZEROES.
+
+       01  ACCOUNTS-CHECK-STATUS     PIC XX.
+       01  REPORT-OUT-CHECK-STATUS   PIC XX.
+       01  ERROR-LOG-CHECK-STATUS    PIC XX.
+
+       01  WS-ERR-CODE               PIC XX.
+       01  WS-ERR-CONTEXT            PIC X(30).
+       01  WS-ERR-STATUS-MSG         PIC X(40).
+       01  WS-ERR-TIMESTAMP          PIC X(26).
+
+       01  WS-SAVE-TO-FILE           PIC X VALUE "N".
+           88  SAVE-TO-FILE          VALUE "Y".
+           88  DO-NOT-SAVE-TO-FILE   VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN.
+           OPEN INPUT ACCOUNTS
+           IF ACCOUNTS-CHECK-STATUS NOT = "00"
+              MOVE ACCOUNTS-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING ACCOUNTS FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           DISPLAY "SAVE THIS REPORT TO A FILE TOO? (Y/N)"
+           ACCEPT WS-SAVE-TO-FILE
+
+           IF SAVE-TO-FILE
+              OPEN OUTPUT REPORT-OUT
+              IF REPORT-OUT-CHECK-STATUS NOT = "00"
+                 MOVE REPORT-OUT-CHECK-STATUS TO WS-ERR-CODE
+                 MOVE "OPENING REPORT FILE" TO WS-ERR-CONTEXT
+                 PERFORM 0890-LOG-ERROR
+                 SET DO-NOT-SAVE-TO-FILE TO TRUE
+              ELSE
+                 MOVE WS-HEADER-01 TO REPORT-OUT-LINE
+                 WRITE REPORT-OUT-LINE
+                 MOVE WS-HEADER-02 TO REPORT-OUT-LINE
+                 WRITE REPORT-OUT-LINE
+              END-IF
+           END-IF
+
+           DISPLAY "TRIAL BALANCE REPORT"
+           DISPLAY WS-HEADER-01
+           DISPLAY WS-HEADER-02
+
+           SET NOT-EOF-ACCOUNTS TO TRUE
+           PERFORM UNTIL EOF-ACCOUNTS
+               READ ACCOUNTS NEXT RECORD
+                   AT END
+                       SET EOF-ACCOUNTS TO TRUE
+                   NOT AT END
+                       PERFORM 0200-LIST-ACCOUNT
+               END-READ
+           END-PERFORM
+
+           PERFORM 0300-WRITE-TOTALS
+
+           CLOSE ACCOUNTS
+           IF SAVE-TO-FILE
+              CLOSE REPORT-OUT
+              DISPLAY "REPORT SAVED TO trialbalance.TXT"
+           END-IF
+
+           GO TO 0900-END-PROGRAM.
+       0100-END.
+
+       0200-LIST-ACCOUNT.
+           MOVE FS-ID       TO WS-ID
+           MOVE FS-FULLNAME TO WS-FULLNAME
+           MOVE FS-TYPE     TO WS-TYPE
+           MOVE FS-STATUS   TO WS-STATUS
+
+           IF FS-BALANCE >= 0
+              MOVE FS-BALANCE TO WS-DEBIT
+              MOVE ZEROES TO WS-CREDIT
+              ADD FS-BALANCE TO WS-SUM-DEBIT
+           ELSE
+              MOVE ZEROES TO WS-DEBIT
+              COMPUTE WS-CREDIT-AMOUNT = FS-BALANCE * -1
+              MOVE WS-CREDIT-AMOUNT TO WS-CREDIT
+              ADD WS-CREDIT-AMOUNT TO WS-SUM-CREDIT
+           END-IF
+
+           ADD 1 TO WS-ACCOUNTS-LISTED
+
+           DISPLAY WS-DETAIL-LINE
+           IF SAVE-TO-FILE
+              MOVE WS-DETAIL-LINE TO REPORT-OUT-LINE
+              WRITE REPORT-OUT-LINE
+           END-IF.
+       0200-END.
+
+       0300-WRITE-TOTALS.
+           MOVE WS-SUM-DEBIT TO WS-TOTAL-DEBIT
+           MOVE WS-SUM-CREDIT TO WS-TOTAL-CREDIT
+
+           DISPLAY WS-HEADER-02
+           DISPLAY WS-TOTAL-LINE
+           DISPLAY "ACCOUNTS LISTED: " WS-ACCOUNTS-LISTED
+
+      *    THIS LEDGER HAS NO OFFSETTING LIABILITY/EQUITY ACCOUNT FOR
+      *    DEPOSITED FUNDS, SO THE DEBIT AND CREDIT COLUMNS ABOVE ARE
+      *    NOT EXPECTED TO NET TO ZERO ON A HEALTHY LEDGER - THEY ARE
+      *    A PRESENTATIONAL SPLIT OF POSITIVE VS. NEGATIVE BALANCES,
+      *    NOT A BALANCED-BOOKS CHECK. RUN reconcileLedger FOR A
+      *    CONTROL-TOTAL CHECK AGAINST THE TRANSACTION LEDGER.
+           COMPUTE WS-NET-POSITION = WS-SUM-DEBIT - WS-SUM-CREDIT
+           DISPLAY "NET LEDGER POSITION: " WS-NET-POSITION
+
+           IF SAVE-TO-FILE
+              MOVE WS-HEADER-02 TO REPORT-OUT-LINE
+              WRITE REPORT-OUT-LINE
+              MOVE WS-TOTAL-LINE TO REPORT-OUT-LINE
+              WRITE REPORT-OUT-LINE
+           END-IF.
+       0300-END.
+
+       0890-LOG-ERROR.
+           CALL "fileStatusMsg" USING WS-ERR-CODE WS-ERR-STATUS-MSG
+           DISPLAY "ERROR " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                   " - " WS-ERR-STATUS-MSG
+
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           OPEN EXTEND ERROR-LOG
+           IF ERROR-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT ERROR-LOG
+           END-IF
+
+           STRING WS-ERR-TIMESTAMP(1:8) "-" WS-ERR-TIMESTAMP(9:6)
+                  " trialBalance " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                  " - " WS-ERR-STATUS-MSG
+              DELIMITED BY SIZE INTO ERROR-LOG-RECORD
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG.
+       0890-END.
+
+       0900-END-PROGRAM.
+           EXIT PROGRAM.
+       0900-END.
