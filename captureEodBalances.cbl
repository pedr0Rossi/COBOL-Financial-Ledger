@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. captureEodBalances.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ACCOUNTS ASSIGN TO "accounts.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FS-ID
+           FILE STATUS IS ACCOUNTS-CHECK-STATUS.
+
+       SELECT EOD-BALANCES ASSIGN TO "eodbalances.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EOD-KEY
+           FILE STATUS IS EOD-CHECK-STATUS.
+
+       SELECT ERROR-LOG ASSIGN TO "errors.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ERROR-LOG-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNTS.
+       01  FS-ACC-DETAILS.
+           02 FS-ID              PIC 9999.
+           02 FS-CUST-ID         PIC 9(6).
+           02 FS-FULLNAME        PIC X(13).
+           02 FS-TYPE            PIC X(10).
+           02 FS-STATUS          PIC X(7).
+           02 FS-CREATED-AT      PIC X(10).
+           02 FS-BALANCE         PIC S9(9)V99.
+           02 FS-CURRENCY         PIC X(3).
+
+       FD  EOD-BALANCES.
+       01  EOD-DETAILS.
+           02 EOD-KEY.
+               10 EOD-DATE        PIC 9(8).
+               10 EOD-ACC-ID      PIC 9(4).
+           02 EOD-BALANCE         PIC S9(9)V99.
+           02 EOD-STATUS          PIC X(7).
+           02 EOD-CURRENCY        PIC X(3).
+
+       FD  ERROR-LOG.
+       01  ERROR-LOG-RECORD       PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
+       01  ACCOUNTS-CHECK-STATUS  PIC XX.
+       01  EOD-CHECK-STATUS       PIC XX.
+       01  ERROR-LOG-CHECK-STATUS PIC XX.
+
+       01  WS-EOF-ACCOUNTS        PIC X VALUE "N".
+           88  EOF-ACCOUNTS       VALUE "Y".
+           88  NOT-EOF-ACCOUNTS   VALUE "N".
+
+       01  WS-TODAY                PIC 9(8).
+       01  WS-SNAPSHOT-COUNT        PIC 9(7) VALUE ZEROES.
+
+       01  WS-ERR-CODE              PIC XX.
+       01  WS-ERR-CONTEXT           PIC X(30).
+       01  WS-ERR-STATUS-MSG        PIC X(40).
+       01  WS-ERR-TIMESTAMP         PIC X(26).
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+
+           OPEN INPUT ACCOUNTS
+           IF ACCOUNTS-CHECK-STATUS NOT = "00"
+              MOVE ACCOUNTS-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING ACCOUNTS FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           PERFORM 0120-OPEN-EOD-BALANCES
+
+           SET NOT-EOF-ACCOUNTS TO TRUE
+           PERFORM UNTIL EOF-ACCOUNTS
+              READ ACCOUNTS NEXT RECORD
+                 AT END
+                    SET EOF-ACCOUNTS TO TRUE
+                 NOT AT END
+                    PERFORM 0200-CAPTURE-SNAPSHOT
+              END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNTS
+           CLOSE EOD-BALANCES
+
+           DISPLAY "END-OF-DAY BALANCE SNAPSHOTS CAPTURED: "
+                   WS-SNAPSHOT-COUNT
+
+           GO TO 0900-END-PROGRAM.
+       0100-END.
+
+       0120-OPEN-EOD-BALANCES.
+           OPEN I-O EOD-BALANCES
+           IF EOD-CHECK-STATUS = "35"
+              OPEN OUTPUT EOD-BALANCES
+              CLOSE EOD-BALANCES
+              OPEN I-O EOD-BALANCES
+           END-IF
+
+           IF EOD-CHECK-STATUS NOT = "00"
+              MOVE EOD-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING EOD BALANCES FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              CLOSE ACCOUNTS
+              GO TO 0900-END-PROGRAM
+           END-IF.
+       0120-END.
+
+       0200-CAPTURE-SNAPSHOT.
+           MOVE WS-TODAY  TO EOD-DATE
+           MOVE FS-ID     TO EOD-ACC-ID
+
+           READ EOD-BALANCES KEY IS EOD-KEY
+              INVALID KEY
+                 MOVE FS-BALANCE  TO EOD-BALANCE
+                 MOVE FS-STATUS   TO EOD-STATUS
+                 MOVE FS-CURRENCY TO EOD-CURRENCY
+                 WRITE EOD-DETAILS
+                    INVALID KEY
+                       MOVE "99" TO WS-ERR-CODE
+                       MOVE "WRITING EOD SNAPSHOT" TO WS-ERR-CONTEXT
+                       PERFORM 0890-LOG-ERROR
+                 END-WRITE
+                 ADD 1 TO WS-SNAPSHOT-COUNT
+              NOT INVALID KEY
+                 MOVE FS-BALANCE  TO EOD-BALANCE
+                 MOVE FS-STATUS   TO EOD-STATUS
+                 MOVE FS-CURRENCY TO EOD-CURRENCY
+                 REWRITE EOD-DETAILS
+                 ADD 1 TO WS-SNAPSHOT-COUNT
+           END-READ.
+       0200-END.
+
+       0890-LOG-ERROR.
+           CALL "fileStatusMsg" USING WS-ERR-CODE WS-ERR-STATUS-MSG
+           DISPLAY "ERROR " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                   " - " WS-ERR-STATUS-MSG
+
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           OPEN EXTEND ERROR-LOG
+           IF ERROR-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT ERROR-LOG
+           END-IF
+
+           STRING WS-ERR-TIMESTAMP(1:8) "-" WS-ERR-TIMESTAMP(9:6)
+                  " captureEodBalances " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                  " - " WS-ERR-STATUS-MSG
+              DELIMITED BY SIZE INTO ERROR-LOG-RECORD
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG.
+       0890-END.
+
+       0900-END-PROGRAM.
+           EXIT PROGRAM.
+       0900-END.
