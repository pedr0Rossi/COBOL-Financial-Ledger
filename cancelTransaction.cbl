@@ -1,97 +1,350 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. cancelTransaction.
-       AUTHOR. Pedro Rossi.
-       DATE-WRITTEN. 12/05/2026.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-       SELECT TRANSACTIONS ASSIGN TO "transactions.IDX"
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS TR-KEY
-           FILE STATUS IS TRANSACTIONS-CHECK-STATUS.
-       
-       DATA DIVISION.
-       FILE SECTION.
-       FD  TRANSACTIONS.
-       01  FD-TRANSACTION-DETAILS.
-           05 TR-KEY.
-               10 TR-ID              PIC 9(5).               
-               10 TR-ACC-ID          PIC 9(4).
-           05 TR-TYPE                PIC X(6).
-           05 TR-AMOUNT              PIC 9(9)V99.
-           05 TR-DESC                PIC X(20).
-           05 TR-DATE                PIC X(10).
-           05 TR-STATUS              PIC X(8).
-
-       WORKING-STORAGE SECTION.
-       01  WS-FOUND-FLAG              PIC X VALUE "N".
-           88  FOUND                  VALUE "Y".
-           88  NOT-FOUND              VALUE "N".
-       01  WS-END-OF-FILE             PIC X VALUE "N".
-           88  EOF                    VALUE "Y".
-           88  NOT-EOF                VALUE "N".
-       01  TRANSACTIONS-CHECK-STATUS  PIC XX.
-       01  WS-CANCELED-ID              PIC 9(5).
-
-       PROCEDURE DIVISION.
-
-       0100-MAIN.
-           OPEN I-O TRANSACTIONS
-
-           IF TRANSACTIONS-CHECK-STATUS NOT = "00"
-               DISPLAY "ERROR OPENING FILE: "
-                       TRANSACTIONS-CHECK-STATUS
-               GO TO 0900-END-PROGRAM
-           END-IF
-
-           PERFORM 0150-PROMPT-USER
-
-           SET NOT-EOF TO TRUE
-           SET NOT-FOUND TO TRUE
-
-           PERFORM UNTIL EOF OR FOUND
-               READ TRANSACTIONS NEXT RECORD
-                   AT END
-                       SET EOF TO TRUE
-                   NOT AT END
-                       PERFORM 0200-CANCEL-TRANSACTION
-               END-READ
-           END-PERFORM
-
-           IF NOT-FOUND
-              DISPLAY "TRANSACTION DOES NOT EXIST."
-           END-IF
-
-           PERFORM 0900-END-PROGRAM.
-
-       0100-END.
-
-       0150-PROMPT-USER.
-           DISPLAY "ENTER THE ID OF THE TRANSACTION YOU WISH TO CANCEL:"
-           ACCEPT WS-CANCELED-ID.
-       0150-END.
-
-       0200-CANCEL-TRANSACTION.
-           IF TR-ID = WS-CANCELED-ID AND NOT-FOUND
-              SET FOUND TO TRUE
-
-              IF TR-STATUS = "CANCELED"
-                 DISPLAY "THIS TRANSACTION HAD ALREADY BEEN CANCELED."
-                 PERFORM 0900-END-PROGRAM
-              END-IF
-
-              MOVE "CANCELED" TO TR-STATUS
-              REWRITE FD-TRANSACTION-DETAILS
-              DISPLAY "TRANSACTION CANCELED SUCCESSFULLY!"
-           END-IF.
-       0200-END.
-
-       0900-END-PROGRAM.
-           SET NOT-FOUND TO TRUE
-           SET NOT-EOF TO TRUE
-           CLOSE TRANSACTIONS
-           EXIT PROGRAM.
-       0900-END.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cancelTransaction.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 12/05/2026.
+       
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT TRANSACTIONS ASSIGN TO "transactions.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TR-KEY
+           FILE STATUS IS TRANSACTIONS-CHECK-STATUS.
+
+       SELECT ACCOUNTS ASSIGN TO "accounts.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FD-ID
+           FILE STATUS IS ACCOUNTS-CHECK-STATUS.
+
+       SELECT SEQ-FILE ASSIGN TO "trseq.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEQ-NAME
+           FILE STATUS IS SEQ-CHECK-STATUS.
+
+       SELECT ERROR-LOG ASSIGN TO "errors.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ERROR-LOG-CHECK-STATUS.
+
+       SELECT AUDIT-LOG ASSIGN TO "audit.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-LOG-CHECK-STATUS.
+
+       SELECT SESSION-FILE ASSIGN TO "session.CTL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SESSION-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTIONS.
+       01  FD-TRANSACTION-DETAILS.
+           05 TR-KEY.
+               10 TR-ID              PIC 9(5).
+               10 TR-ACC-ID          PIC 9(4).
+           05 TR-TYPE                PIC X(6).
+           05 TR-AMOUNT              PIC 9(9)V99.
+           05 TR-DESC                PIC X(20).
+           05 TR-DATE                PIC X(10).
+           05 TR-STATUS              PIC X(8).
+
+       FD  ACCOUNTS.
+       01  FD-ACC-DETAILS.
+           02 FD-ID                   PIC 9999.
+           02 FD-CUST-ID              PIC 9(6).
+           02 FD-FULLNAME             PIC X(13).
+           02 FD-TYPE                 PIC X(10).
+           02 FD-STATUS               PIC X(7).
+           02 FD-CREATED-AT           PIC X(10).
+           02 FD-BALANCE              PIC S9(9)V99.
+           02 FD-CURRENCY              PIC X(3).
+
+       FD  SEQ-FILE.
+       01  SEQ-RECORD.
+           05 SEQ-NAME                PIC X(10).
+           05 SEQ-NEXT-ID             PIC 9(5).
+
+       FD  ERROR-LOG.
+       01  ERROR-LOG-RECORD           PIC X(120).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD           PIC X(120).
+
+       FD  SESSION-FILE.
+       01  SESSION-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  ACCOUNTS-CHECK-STATUS      PIC XX.
+       01  ERROR-LOG-CHECK-STATUS     PIC XX.
+       01  AUDIT-LOG-CHECK-STATUS     PIC XX.
+       01  SESSION-CHECK-STATUS       PIC XX.
+
+       01  WS-AUDIT-OPERATOR          PIC X(8).
+       01  WS-AUDIT-ACTION            PIC X(60).
+       01  WS-AUDIT-TIMESTAMP         PIC X(26).
+
+       01  WS-ERR-CODE                PIC XX.
+       01  WS-ERR-CONTEXT             PIC X(30).
+       01  WS-ERR-STATUS-MSG          PIC X(40).
+       01  WS-ERR-TIMESTAMP           PIC X(26).
+       01  WS-FOUND-FLAG              PIC X VALUE "N".
+           88  FOUND                  VALUE "Y".
+           88  NOT-FOUND              VALUE "N".
+       01  WS-ORIG-ACC-ID             PIC 9(4).
+       01  WS-ORIG-TYPE               PIC X(6).
+       01  WS-ORIG-AMOUNT             PIC 9(9)V99.
+       01  WS-END-OF-FILE             PIC X VALUE "N".
+           88  EOF                    VALUE "Y".
+           88  NOT-EOF                VALUE "N".
+       01  TRANSACTIONS-CHECK-STATUS  PIC XX.
+       01  SEQ-CHECK-STATUS           PIC XX.
+       01  WS-CANCELED-ID              PIC 9(5).
+       01  WS-REVERSAL-ID              PIC 9(5).
+       01  WS-SYSTEM-DATE.
+           02 WS-DATE-YYYYMMDD         PIC 9(8).
+       01  WS-REVERSAL-DATE.
+           02 WS-REV-YEAR               PIC X(4).
+           02 FILLER                    VALUE "-".
+           02 WS-REV-MONTH              PIC X(2).
+           02 FILLER                    VALUE "-".
+           02 WS-REV-DAY                PIC X(2).
+       01  WS-LOCK-NAME               PIC X(20).
+       01  WS-LOCK-RESULT             PIC X.
+           88  WS-LOCK-ACQUIRED       VALUE "Y".
+           88  WS-LOCK-DENIED         VALUE "N".
+       01  WS-REVERSAL-FLAG           PIC X VALUE "N".
+           88  WS-REVERSAL-WRITTEN    VALUE "Y".
+           88  WS-REVERSAL-FAILED     VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN.
+           OPEN I-O TRANSACTIONS
+           OPEN I-O ACCOUNTS
+
+           IF TRANSACTIONS-CHECK-STATUS NOT = "00"
+               MOVE TRANSACTIONS-CHECK-STATUS TO WS-ERR-CODE
+               MOVE "OPENING TRANSACTIONS FILE" TO WS-ERR-CONTEXT
+               PERFORM 0890-LOG-ERROR
+               GO TO 0900-END-PROGRAM
+           END-IF
+
+           IF ACCOUNTS-CHECK-STATUS NOT = "00"
+               MOVE ACCOUNTS-CHECK-STATUS TO WS-ERR-CODE
+               MOVE "OPENING ACCOUNTS FILE" TO WS-ERR-CONTEXT
+               PERFORM 0890-LOG-ERROR
+               GO TO 0900-END-PROGRAM
+           END-IF
+
+           PERFORM 0150-PROMPT-USER
+
+           SET NOT-EOF TO TRUE
+           SET NOT-FOUND TO TRUE
+
+           PERFORM UNTIL EOF OR FOUND
+               READ TRANSACTIONS NEXT RECORD
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       PERFORM 0200-CANCEL-TRANSACTION
+               END-READ
+           END-PERFORM
+
+           IF NOT-FOUND
+              DISPLAY "TRANSACTION DOES NOT EXIST."
+           END-IF
+
+           PERFORM 0900-END-PROGRAM.
+
+       0100-END.
+
+       0150-PROMPT-USER.
+           DISPLAY "ENTER THE ID OF THE TRANSACTION YOU WISH TO CANCEL:"
+           ACCEPT WS-CANCELED-ID.
+       0150-END.
+
+       0200-CANCEL-TRANSACTION.
+           IF TR-ID = WS-CANCELED-ID AND NOT-FOUND
+              SET FOUND TO TRUE
+
+              IF TR-STATUS = "CANCELED"
+                 DISPLAY "THIS TRANSACTION HAD ALREADY BEEN CANCELED."
+                 PERFORM 0900-END-PROGRAM
+              END-IF
+
+              IF TR-STATUS = "PENDING" OR TR-STATUS = "REVIEW"
+                 MOVE "CANCELED" TO TR-STATUS
+                 REWRITE FD-TRANSACTION-DETAILS
+                 STRING "CANCELED TXN " WS-CANCELED-ID
+                    " (HELD, NEVER POSTED - BALANCE UNCHANGED)"
+                    DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+                 PERFORM 0880-WRITE-AUDIT
+                 DISPLAY "TRANSACTION CANCELED SUCCESSFULLY - IT WAS "
+                         "HELD AND HAD NOT AFFECTED THE BALANCE."
+                 PERFORM 0900-END-PROGRAM
+              END-IF
+
+              MOVE "TRSEQ-TRANSACTN" TO WS-LOCK-NAME
+              CALL "acquireLock" USING WS-LOCK-NAME WS-LOCK-RESULT
+              IF WS-LOCK-DENIED
+                 DISPLAY "COULD NOT LOCK THE ID SEQUENCE - "
+                         "TRANSACTION WAS NOT CANCELED."
+                 PERFORM 0900-END-PROGRAM
+              END-IF
+
+              MOVE TR-ACC-ID TO WS-ORIG-ACC-ID
+              MOVE TR-TYPE TO WS-ORIG-TYPE
+              MOVE TR-AMOUNT TO WS-ORIG-AMOUNT
+
+              MOVE "CANCELED" TO TR-STATUS
+              REWRITE FD-TRANSACTION-DETAILS
+
+              SET WS-REVERSAL-WRITTEN TO TRUE
+              PERFORM 0215-GET-REVERSAL-ID
+              PERFORM 0220-WRITE-REVERSAL-ENTRY
+
+              IF WS-REVERSAL-FAILED
+                 CALL "releaseLock" USING WS-LOCK-NAME
+                 DISPLAY "THE ORIGINAL TRANSACTION REMAINS CANCELED "
+                         "BUT NO REVERSING ENTRY WAS POSTED - "
+                         "NOTIFY AN OPERATOR."
+                 PERFORM 0900-END-PROGRAM
+              END-IF
+
+              PERFORM 0210-REVERSE-BALANCE
+
+              CALL "releaseLock" USING WS-LOCK-NAME
+
+              STRING "CANCELED TXN " WS-CANCELED-ID
+                 " VIA REVERSAL TXN " WS-REVERSAL-ID
+                 DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+              PERFORM 0880-WRITE-AUDIT
+              DISPLAY "TRANSACTION CANCELED SUCCESSFULLY!"
+              DISPLAY "REVERSING ENTRY POSTED AS TXN " WS-REVERSAL-ID
+           END-IF.
+       0200-END.
+
+       0210-REVERSE-BALANCE.
+           MOVE WS-ORIG-ACC-ID TO FD-ID
+           READ ACCOUNTS KEY IS FD-ID
+              INVALID KEY
+                 DISPLAY "ERROR UPDATING ACCOUNT BALANCE."
+                 GO TO 0210-END
+           END-READ
+
+           IF WS-ORIG-TYPE = "CREDIT"
+              COMPUTE FD-BALANCE = FD-BALANCE - WS-ORIG-AMOUNT
+           ELSE IF WS-ORIG-TYPE = "DEBIT"
+              COMPUTE FD-BALANCE = FD-BALANCE + WS-ORIG-AMOUNT
+           END-IF
+
+           REWRITE FD-ACC-DETAILS.
+       0210-END.
+
+       0215-GET-REVERSAL-ID.
+           OPEN I-O SEQ-FILE
+           IF SEQ-CHECK-STATUS = "35"
+              OPEN OUTPUT SEQ-FILE
+              CLOSE SEQ-FILE
+              OPEN I-O SEQ-FILE
+           END-IF
+
+           MOVE "TRANSACTN" TO SEQ-NAME
+           READ SEQ-FILE KEY IS SEQ-NAME
+              INVALID KEY
+                 MOVE 1 TO SEQ-NEXT-ID
+                 MOVE 1 TO WS-REVERSAL-ID
+                 WRITE SEQ-RECORD
+              NOT INVALID KEY
+                 MOVE SEQ-NEXT-ID TO WS-REVERSAL-ID
+                 COMPUTE SEQ-NEXT-ID = SEQ-NEXT-ID + 1
+                 REWRITE SEQ-RECORD
+           END-READ
+
+           CLOSE SEQ-FILE.
+       0215-END.
+
+       0220-WRITE-REVERSAL-ENTRY.
+           INITIALIZE WS-SYSTEM-DATE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-YYYYMMDD
+           MOVE WS-DATE-YYYYMMDD(1:4) TO WS-REV-YEAR
+           MOVE WS-DATE-YYYYMMDD(5:2) TO WS-REV-MONTH
+           MOVE WS-DATE-YYYYMMDD(7:2) TO WS-REV-DAY
+
+           MOVE WS-REVERSAL-ID TO TR-ID
+           MOVE WS-ORIG-ACC-ID TO TR-ACC-ID
+           IF WS-ORIG-TYPE = "CREDIT"
+              MOVE "DEBIT" TO TR-TYPE
+           ELSE
+              MOVE "CREDIT" TO TR-TYPE
+           END-IF
+           MOVE WS-ORIG-AMOUNT TO TR-AMOUNT
+           STRING "REV OF TXN " WS-CANCELED-ID
+              DELIMITED BY SIZE INTO TR-DESC
+           MOVE WS-REVERSAL-DATE TO TR-DATE
+           MOVE "ACTIVE" TO TR-STATUS
+
+           WRITE FD-TRANSACTION-DETAILS
+              INVALID KEY
+                 DISPLAY "ERROR WRITING REVERSAL TRANSACTION."
+                 SET WS-REVERSAL-FAILED TO TRUE
+           END-WRITE.
+       0220-END.
+
+       0880-WRITE-AUDIT.
+           MOVE "UNKNOWN" TO WS-AUDIT-OPERATOR
+           OPEN INPUT SESSION-FILE
+           IF SESSION-CHECK-STATUS = "00"
+              READ SESSION-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE SESSION-LINE(1:8) TO WS-AUDIT-OPERATOR
+              END-READ
+              CLOSE SESSION-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+           OPEN EXTEND AUDIT-LOG
+           IF AUDIT-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           STRING WS-AUDIT-TIMESTAMP(1:8) "-" WS-AUDIT-TIMESTAMP(9:6)
+                  " " WS-AUDIT-OPERATOR " cancelTransaction: "
+                  WS-AUDIT-ACTION
+              DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG.
+       0880-END.
+
+       0890-LOG-ERROR.
+           CALL "fileStatusMsg" USING WS-ERR-CODE WS-ERR-STATUS-MSG
+           DISPLAY "ERROR " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                   " - " WS-ERR-STATUS-MSG
+
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           OPEN EXTEND ERROR-LOG
+           IF ERROR-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT ERROR-LOG
+           END-IF
+
+           STRING WS-ERR-TIMESTAMP(1:8) "-" WS-ERR-TIMESTAMP(9:6)
+                  " cancelTransaction " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                  " - " WS-ERR-STATUS-MSG
+              DELIMITED BY SIZE INTO ERROR-LOG-RECORD
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG.
+       0890-END.
+
+       0900-END-PROGRAM.
+           SET NOT-FOUND TO TRUE
+           SET NOT-EOF TO TRUE
+           CLOSE TRANSACTIONS
+           CLOSE ACCOUNTS
+           EXIT PROGRAM.
+       0900-END.
