@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. archiveTransactions.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 08/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT TRANSACTIONS ASSIGN TO "transactions.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TR-KEY
+           FILE STATUS IS TRANSACTIONS-CHECK-STATUS.
+
+       SELECT TRANS-HISTORY ASSIGN TO "transactions_history.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS HIST-KEY
+           FILE STATUS IS HISTORY-CHECK-STATUS.
+
+       SELECT ERROR-LOG ASSIGN TO "errors.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ERROR-LOG-CHECK-STATUS.
+
+       SELECT AUDIT-LOG ASSIGN TO "audit.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-LOG-CHECK-STATUS.
+
+       SELECT SESSION-FILE ASSIGN TO "session.CTL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SESSION-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TRANSACTIONS.
+       01 FD-TRANSACTION-DETAILS.
+           05 TR-KEY.
+               10 TR-ID              PIC 9(5).
+               10 TR-ACC-ID          PIC 9(4).
+           05 TR-TYPE                PIC X(6).
+           05 TR-AMOUNT              PIC 9(9)V99.
+           05 TR-DESC                PIC X(20).
+           05 TR-DATE                PIC X(10).
+           05 TR-STATUS              PIC X(8).
+
+       FD  TRANS-HISTORY.
+       01 FD-HISTORY-DETAILS.
+           05 HIST-KEY.
+               10 HIST-ID            PIC 9(5).
+               10 HIST-ACC-ID        PIC 9(4).
+           05 HIST-TYPE              PIC X(6).
+           05 HIST-AMOUNT            PIC 9(9)V99.
+           05 HIST-DESC              PIC X(20).
+           05 HIST-DATE              PIC X(10).
+           05 HIST-STATUS            PIC X(8).
+
+       FD  ERROR-LOG.
+       01  ERROR-LOG-RECORD          PIC X(120).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD          PIC X(120).
+
+       FD  SESSION-FILE.
+       01  SESSION-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EOF-TRANSACTIONS       PIC X VALUE "N".
+           88  EOF-TRANSACTIONS     VALUE "Y".
+           88  NOT-EOF-TRANSACTIONS VALUE "N".
+
+       01  TRANSACTIONS-CHECK-STATUS PIC XX.
+       01  HISTORY-CHECK-STATUS      PIC XX.
+       01  ERROR-LOG-CHECK-STATUS    PIC XX.
+       01  AUDIT-LOG-CHECK-STATUS    PIC XX.
+       01  SESSION-CHECK-STATUS      PIC XX.
+
+       01  WS-AUDIT-OPERATOR         PIC X(8).
+       01  WS-AUDIT-ACTION           PIC X(60).
+       01  WS-AUDIT-TIMESTAMP        PIC X(26).
+
+       01  WS-ERR-CODE               PIC XX.
+       01  WS-ERR-CONTEXT            PIC X(30).
+       01  WS-ERR-STATUS-MSG         PIC X(40).
+       01  WS-ERR-TIMESTAMP          PIC X(26).
+
+       01  WS-CUTOFF-DATE            PIC X(10).
+       01  WS-ARCHIVED-COUNT         PIC 9(7) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN.
+           DISPLAY "ARCHIVE CANCELED AND OLD TRANSACTIONS"
+           DISPLAY "ENTER RETENTION CUTOFF DATE (YYYY-MM-DD) - "
+                   "RECORDS OLDER THAN THIS ARE ARCHIVED:"
+           ACCEPT WS-CUTOFF-DATE
+
+           OPEN I-O TRANSACTIONS
+           IF TRANSACTIONS-CHECK-STATUS NOT = "00"
+              MOVE TRANSACTIONS-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING TRANSACTIONS FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           PERFORM 0120-OPEN-HISTORY
+
+           SET NOT-EOF-TRANSACTIONS TO TRUE
+
+           PERFORM UNTIL EOF-TRANSACTIONS
+              READ TRANSACTIONS NEXT RECORD
+                 AT END
+                    SET EOF-TRANSACTIONS TO TRUE
+                 NOT AT END
+                    PERFORM 0200-CHECK-AND-ARCHIVE
+              END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTIONS
+           CLOSE TRANS-HISTORY
+
+           DISPLAY "TRANSACTIONS ARCHIVED: " WS-ARCHIVED-COUNT
+
+           STRING "ARCHIVED " WS-ARCHIVED-COUNT
+                  " TRANSACTION(S) OLDER THAN " WS-CUTOFF-DATE
+                  " OR CANCELED"
+              DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           PERFORM 0880-WRITE-AUDIT
+
+           GO TO 0900-END-PROGRAM.
+       0100-END.
+
+       0120-OPEN-HISTORY.
+           OPEN I-O TRANS-HISTORY
+           IF HISTORY-CHECK-STATUS = "35"
+              OPEN OUTPUT TRANS-HISTORY
+              CLOSE TRANS-HISTORY
+              OPEN I-O TRANS-HISTORY
+           END-IF
+
+           IF HISTORY-CHECK-STATUS NOT = "00"
+              MOVE HISTORY-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING HISTORY FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              CLOSE TRANSACTIONS
+              GO TO 0900-END-PROGRAM
+           END-IF.
+       0120-END.
+
+       0200-CHECK-AND-ARCHIVE.
+           IF TR-STATUS = "CANCELED" OR TR-DATE < WS-CUTOFF-DATE
+              MOVE TR-ID       TO HIST-ID
+              MOVE TR-ACC-ID   TO HIST-ACC-ID
+              MOVE TR-TYPE     TO HIST-TYPE
+              MOVE TR-AMOUNT   TO HIST-AMOUNT
+              MOVE TR-DESC     TO HIST-DESC
+              MOVE TR-DATE     TO HIST-DATE
+              MOVE TR-STATUS   TO HIST-STATUS
+
+              WRITE FD-HISTORY-DETAILS
+                 INVALID KEY
+                    DISPLAY "ERROR WRITING HISTORY RECORD FOR TR-ID "
+                            TR-ID
+              END-WRITE
+
+              DELETE TRANSACTIONS RECORD
+                 INVALID KEY
+                    DISPLAY "ERROR DELETING LIVE RECORD FOR TR-ID "
+                            TR-ID
+              END-DELETE
+
+              ADD 1 TO WS-ARCHIVED-COUNT
+           END-IF.
+       0200-END.
+
+       0880-WRITE-AUDIT.
+           MOVE "UNKNOWN" TO WS-AUDIT-OPERATOR
+           OPEN INPUT SESSION-FILE
+           IF SESSION-CHECK-STATUS = "00"
+              READ SESSION-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE SESSION-LINE(1:8) TO WS-AUDIT-OPERATOR
+              END-READ
+              CLOSE SESSION-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+           OPEN EXTEND AUDIT-LOG
+           IF AUDIT-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           STRING WS-AUDIT-TIMESTAMP(1:8) "-" WS-AUDIT-TIMESTAMP(9:6)
+                  " " WS-AUDIT-OPERATOR " archiveTransactions: "
+                  WS-AUDIT-ACTION
+              DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG.
+       0880-END.
+
+       0890-LOG-ERROR.
+           CALL "fileStatusMsg" USING WS-ERR-CODE WS-ERR-STATUS-MSG
+           DISPLAY "ERROR " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                   " - " WS-ERR-STATUS-MSG
+
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           OPEN EXTEND ERROR-LOG
+           IF ERROR-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT ERROR-LOG
+           END-IF
+
+           STRING WS-ERR-TIMESTAMP(1:8) "-" WS-ERR-TIMESTAMP(9:6)
+                  " archiveTransactions " WS-ERR-CONTEXT ": "
+                  WS-ERR-CODE " - " WS-ERR-STATUS-MSG
+              DELIMITED BY SIZE INTO ERROR-LOG-RECORD
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG.
+       0890-END.
+
+       0900-END-PROGRAM.
+           EXIT PROGRAM.
+       0900-END.
