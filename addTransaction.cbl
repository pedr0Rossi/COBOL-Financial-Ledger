@@ -1,213 +1,826 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. addTransaction.
-       AUTHOR. Pedro Rossi.
-       DATE-WRITTEN. 29/04/2026.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-       SELECT TRANSACTIONS ASSIGN TO "transactions.IDX"
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS TR-KEY
-           FILE STATUS IS TRANSACTIONS-CHECK-STATUS.
-
-       SELECT ACCOUNTS ASSIGN TO "accounts.IDX"
-           ORGANIZATION IS INDEXED       
-           ACCESS MODE IS SEQUENTIAL
-           RECORD KEY IS FD-ID           
-           FILE STATUS IS ACCOUNTS-CHECK-STATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  TRANSACTIONS.
-       01 FD-TRANSACTION-DETAILS.
-           05 TR-KEY.
-               10 TR-ID              PIC 9(5).               
-               10 TR-ACC-ID          PIC 9(4).
-           05 TR-TYPE                PIC X(6).
-           05 TR-AMOUNT              PIC 9(9)V99.
-           05 TR-DESC                PIC X(20).
-           05 TR-DATE                PIC X(10).
-           05 TR-STATUS              PIC X(8).
-
-       FD ACCOUNTS.
-       01 FD-ACC-DETAILS.
-           02 FD-ID                   PIC 9999.
-           02 FD-FULLNAME             PIC X(13).
-           02 FD-TYPE                 PIC X(10).
-           02 FD-STATUS               PIC X(7).
-           02 FD-CREATED-AT           PIC X(10).          
-
-       WORKING-STORAGE SECTION.
-       01  WS-END-OF-TRANSACTIONS      PIC X VALUE "N".
-           88  EOF-TRANSACTIONS        VALUE "Y".
-           88  NOT-EOF-TRANSACTIONS    VALUE "N".
-
-       01  WS-END-OF-ACCOUNTS          PIC X VALUE "N".
-           88  EOF-ACCOUNTS            VALUE "Y".
-           88  NOT-EOF-ACCOUNTS        VALUE "N".
-
-       01  TRANSACTIONS-CHECK-STATUS   PIC XX.
-       01  ACCOUNTS-CHECK-STATUS       PIC XX.
-
-       01  WS-FOUND-FLAG               PIC X VALUE "N".
-           88  FOUND                   VALUE "Y".
-           88  NOT-FOUND               VALUE "N".
-
-       01  WS-NEW-TRANSACTION.
-           05 WS-KEY.
-               10 WS-ID              PIC 9(5).               
-               10 WS-ACC-ID          PIC 9(4).
-           05 WS-TYPE                PIC X(6).
-           05 WS-AMOUNT              PIC 9(9)V99.
-           05 WS-DESC                PIC X(20).
-           05 WS-DATE.              
-              10 WS-CREATED-YEAR     PIC X(4).
-              10 FILLER              VALUE "-".
-              10 WS-CREATED-MONTH    PIC X(2).
-              10 FILLER              VALUE "-".
-              10 WS-CREATED-DAY      PIC X(2).
-           05 WS-STATUS      PIC X(8).
-
-       01  WS-SYSTEM-DATE.
-           02 WS-DATE-YYYYMMDD       PIC 9(8).
-
-       PROCEDURE DIVISION.
-
-       0100-MAIN.    
-
-           INITIALIZE WS-NEW-TRANSACTION
-           INITIALIZE WS-SYSTEM-DATE
-           MOVE ZEROES TO WS-ID
-           SET NOT-EOF-TRANSACTIONS TO TRUE
-           SET NOT-EOF-ACCOUNTS TO TRUE
-           OPEN INPUT ACCOUNTS
-           OPEN I-O TRANSACTIONS
-
-           IF ACCOUNTS-CHECK-STATUS NOT = "00"
-               DISPLAY "ERROR OPENING ACCOUNTS FILE: "
-                       ACCOUNTS-CHECK-STATUS
-               GO TO 0900-END-PROGRAM
-           END-IF
-
-           IF TRANSACTIONS-CHECK-STATUS NOT = "00"
-              DISPLAY "ERROR OPENING TRANSACTIONS FILE: " 
-                       TRANSACTIONS-CHECK-STATUS
-              GO TO 0900-END-PROGRAM
-           END-IF
-
-           PERFORM 0150-PROMPT-USER THRU 0160-GET-NEW-ID           
-
-           PERFORM 0200-PROCESS-DATA
-      
-           WRITE FD-TRANSACTION-DETAILS 
-
-           DISPLAY "TRANSACTION ADDED SUCCESSFULLY."
-
-           GO TO 0900-END-PROGRAM.
-
-       0100-END.
-
-       0150-PROMPT-USER.                     
-
-           DISPLAY "INSERT THE NEW TRANSACTIONS ACCOUNT ID."
-           ACCEPT WS-ACC-ID
-      
-           SET NOT-EOF-ACCOUNTS TO TRUE
-           SET NOT-FOUND TO TRUE
-
-           PERFORM 0170-SEARCH-ACCOUNT UNTIL EOF-ACCOUNTS OR FOUND
-
-           IF NOT FOUND
-              DISPLAY "THE ACCOUNT DOES NOT EXIST!"
-              DISPLAY "THE TRANSACTION WAS NOT CREATED."
-              GO TO 0900-END-PROGRAM
-           END-IF.           
-
-           DISPLAY "INSERT THE TYPE OF THE NEW TRANSACTION: "
-           ACCEPT WS-TYPE
-      
-           DISPLAY "INSERT THE AMOUNT: "
-           ACCEPT WS-AMOUNT
-
-           DISPLAY "INSERT THE DESCRIPTION: "
-           ACCEPT WS-DESC
-       
-           MOVE FUNCTION CURRENT-DATE(1:8)
-                TO WS-DATE-YYYYMMDD
-
-           MOVE "ACTIVE" TO WS-STATUS.
-
-       0150-END.
-
-       0160-GET-NEW-ID.
-
-           SET NOT-EOF-TRANSACTIONS TO TRUE
-
-           PERFORM UNTIL EOF-TRANSACTIONS
-              READ TRANSACTIONS
-                 AT END
-                    MOVE TR-ID OF FD-TRANSACTION-DETAILS TO WS-ID
-                    SET EOF-TRANSACTIONS TO TRUE
-              END-READ
-           END-PERFORM.
-
-       0160-END.
-
-       0170-SEARCH-ACCOUNT.
-
-           IF WS-ACC-ID = FD-ID 
-              IF FD-STATUS = "CLOSED"
-                 SET EOF-ACCOUNTS TO TRUE
-                 DISPLAY "CAN'T ADD TRANSACTION TO A CLOSED ACCOUNT!"
-                 GO TO 0900-END-PROGRAM
-              END-IF
-
-              SET FOUND TO TRUE
-           END-IF
-
-           READ ACCOUNTS 
-              AT END SET EOF-ACCOUNTS TO TRUE
-           END-READ.
-
-       0170-END.
-
-       0200-PROCESS-DATA.
-                           
-           COMPUTE TR-ID = WS-ID + 1
-
-           MOVE WS-ACC-ID
-                TO TR-ACC-ID
-
-           MOVE FUNCTION UPPER-CASE (WS-TYPE)
-                TO TR-TYPE             
-
-           MOVE WS-AMOUNT
-                TO TR-AMOUNT
-                      
-           MOVE FUNCTION UPPER-CASE (WS-DESC)
-                TO TR-DESC
-      
-           MOVE WS-DATE-YYYYMMDD(1:4)
-                TO WS-CREATED-YEAR
-           MOVE WS-DATE-YYYYMMDD(5:2)
-                TO WS-CREATED-MONTH
-           MOVE WS-DATE-YYYYMMDD(7:2)
-                TO WS-CREATED-DAY
-           MOVE WS-DATE
-                TO TR-DATE
-
-           MOVE WS-STATUS TO TR-STATUS.
-
-       0200-END.
-
-       0900-END-PROGRAM.
-
-           CLOSE TRANSACTIONS
-           CLOSE ACCOUNTS
-           EXIT PROGRAM.
-
-       0900-END.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. addTransaction.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 29/04/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT TRANSACTIONS ASSIGN TO "transactions.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TR-KEY
+           FILE STATUS IS TRANSACTIONS-CHECK-STATUS.
+
+       SELECT ACCOUNTS ASSIGN TO "accounts.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FD-ID
+           FILE STATUS IS ACCOUNTS-CHECK-STATUS.
+
+       SELECT SEQ-FILE ASSIGN TO "trseq.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEQ-NAME
+           FILE STATUS IS SEQ-CHECK-STATUS.
+
+       SELECT ERROR-LOG ASSIGN TO "errors.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ERROR-LOG-CHECK-STATUS.
+
+       SELECT AUDIT-LOG ASSIGN TO "audit.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-LOG-CHECK-STATUS.
+
+       SELECT SESSION-FILE ASSIGN TO "session.CTL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SESSION-CHECK-STATUS.
+
+       SELECT HOLDS ASSIGN TO "holds.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS HOLD-KEY
+           FILE STATUS IS HOLDS-CHECK-STATUS.
+
+       SELECT ACCT-TYPES ASSIGN TO "accttypes.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AT-CODE
+           FILE STATUS IS ACCT-TYPES-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTIONS.
+       01 FD-TRANSACTION-DETAILS.
+           05 TR-KEY.
+               10 TR-ID              PIC 9(5).               
+               10 TR-ACC-ID          PIC 9(4).
+           05 TR-TYPE                PIC X(6).
+           05 TR-AMOUNT              PIC 9(9)V99.
+           05 TR-DESC                PIC X(20).
+           05 TR-DATE                PIC X(10).
+           05 TR-STATUS              PIC X(8).
+
+       FD  SEQ-FILE.
+       01  SEQ-RECORD.
+           05 SEQ-NAME               PIC X(10).
+           05 SEQ-NEXT-ID            PIC 9(5).
+
+       FD ACCOUNTS.
+       01 FD-ACC-DETAILS.
+           02 FD-ID                   PIC 9999.
+           02 FD-CUST-ID              PIC 9(6).
+           02 FD-FULLNAME             PIC X(13).
+           02 FD-TYPE                 PIC X(10).
+           02 FD-STATUS               PIC X(7).
+           02 FD-CREATED-AT           PIC X(10).
+           02 FD-BALANCE              PIC S9(9)V99.
+           02 FD-CURRENCY              PIC X(3).
+
+       FD  ERROR-LOG.
+       01  ERROR-LOG-RECORD            PIC X(120).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD            PIC X(120).
+
+       FD  SESSION-FILE.
+       01  SESSION-LINE                PIC X(80).
+
+       FD  HOLDS.
+       01  HOLD-DETAILS.
+           05 HOLD-KEY.
+               10 HOLD-ID            PIC 9(5).
+           05 HOLD-ACC-ID            PIC 9(4).
+           05 HOLD-AMOUNT            PIC 9(9)V99.
+           05 HOLD-REASON            PIC X(20).
+           05 HOLD-CREATED-AT        PIC X(10).
+           05 HOLD-STATUS            PIC X(8).
+
+       FD  ACCT-TYPES.
+       01  AT-DETAILS.
+           02 AT-CODE              PIC X(10).
+           02 AT-DESCRIPTION       PIC X(30).
+           02 AT-MIN-BALANCE       PIC S9(7)V99.
+           02 AT-FEE-AMOUNT        PIC S9(5)V99.
+           02 AT-STATUS            PIC X(7).
+              88 AT-STATUS-VALID   VALUES "ACTIVE" "INACTVE".
+
+       WORKING-STORAGE SECTION.
+       01  WS-END-OF-TRANSACTIONS      PIC X VALUE "N".
+           88  EOF-TRANSACTIONS        VALUE "Y".
+           88  NOT-EOF-TRANSACTIONS    VALUE "N".
+
+       01  WS-END-OF-ACCOUNTS          PIC X VALUE "N".
+           88  EOF-ACCOUNTS            VALUE "Y".
+           88  NOT-EOF-ACCOUNTS        VALUE "N".
+
+       01  TRANSACTIONS-CHECK-STATUS   PIC XX.
+       01  ACCOUNTS-CHECK-STATUS       PIC XX.
+       01  SEQ-CHECK-STATUS            PIC XX.
+       01  ERROR-LOG-CHECK-STATUS      PIC XX.
+       01  AUDIT-LOG-CHECK-STATUS      PIC XX.
+       01  SESSION-CHECK-STATUS        PIC XX.
+       01  HOLDS-CHECK-STATUS          PIC XX.
+       01  ACCT-TYPES-CHECK-STATUS     PIC XX.
+
+       01  WS-END-OF-HOLDS             PIC X VALUE "N".
+           88  EOF-HOLDS                VALUE "Y".
+           88  NOT-EOF-HOLDS            VALUE "N".
+
+       01  WS-AUDIT-OPERATOR           PIC X(8).
+       01  WS-AUDIT-ACTION             PIC X(60).
+       01  WS-AUDIT-TIMESTAMP          PIC X(26).
+
+       01  WS-ERR-CODE                 PIC XX.
+       01  WS-ERR-CONTEXT               PIC X(30).
+       01  WS-ERR-STATUS-MSG            PIC X(40).
+       01  WS-ERR-TIMESTAMP             PIC X(26).
+
+       01  WS-FOUND-FLAG               PIC X VALUE "N".
+           88  FOUND                   VALUE "Y".
+           88  NOT-FOUND               VALUE "N".
+
+       01  WS-NEW-TRANSACTION.
+           05 WS-KEY.
+               10 WS-ID              PIC 9(5).               
+               10 WS-ACC-ID          PIC 9(4).
+           05 WS-TYPE                PIC X(8).
+              88 WS-TYPE-VALID       VALUES "DEBIT" "CREDIT" "TRANSFER".
+           05 WS-AMOUNT              PIC 9(9)V99.
+           05 WS-DESC                PIC X(20).
+           05 WS-DATE.              
+              10 WS-CREATED-YEAR     PIC X(4).
+              10 FILLER              VALUE "-".
+              10 WS-CREATED-MONTH    PIC X(2).
+              10 FILLER              VALUE "-".
+              10 WS-CREATED-DAY      PIC X(2).
+           05 WS-STATUS      PIC X(8).
+
+       01  WS-SYSTEM-DATE.
+           02 WS-DATE-YYYYMMDD       PIC 9(8).
+
+       01  WS-MIN-BALANCE            PIC S9(9)V99.
+       01  WS-PROJECTED-BALANCE      PIC S9(9)V99.
+       01  WS-FEE-AMOUNT             PIC S9(7)V99.
+
+       01  WS-TO-ACC-ID              PIC 9(4).
+
+       01  WS-XFER-DESC.
+           05 FILLER                 PIC X(8).
+           05 WS-XFER-DESC-ACC       PIC 9(4).
+           05 FILLER                 PIC X(8).
+
+       01  WS-XFER-DEBIT-ID          PIC 9(5).
+       01  WS-FEE-ID                 PIC 9(5).
+
+       01  WS-HOLD-FLAG              PIC X VALUE "N".
+           88  WS-HOLD-FOR-APPROVAL  VALUE "Y".
+           88  WS-NO-HOLD            VALUE "N".
+
+       01  WS-DUP-FLAG               PIC X VALUE "N".
+           88  DUPLICATE-FOUND       VALUE "Y".
+           88  NO-DUPLICATE-FOUND    VALUE "N".
+
+       01  WS-DUP-CONFIRM            PIC X.
+
+       01  WS-ORIGIN-CURRENCY        PIC X(3).
+
+       01  WS-LARGE-TXN-THRESHOLD    PIC 9(9)V99 VALUE 10000.00.
+
+       01  WS-LARGE-FLAG             PIC X VALUE "N".
+           88  WS-LARGE-TRANSACTION  VALUE "Y".
+           88  WS-NOT-LARGE          VALUE "N".
+
+       01  WS-HELD-TOTAL             PIC S9(9)V99.
+
+       01  WS-LOCK-NAME              PIC X(20).
+       01  WS-LOCK-RESULT            PIC X.
+           88  WS-LOCK-ACQUIRED      VALUE "Y".
+           88  WS-LOCK-DENIED        VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN.    
+
+           INITIALIZE WS-NEW-TRANSACTION
+           INITIALIZE WS-SYSTEM-DATE
+           MOVE ZEROES TO WS-ID
+           MOVE 0 TO WS-FEE-AMOUNT
+           SET NOT-EOF-TRANSACTIONS TO TRUE
+           SET NOT-EOF-ACCOUNTS TO TRUE
+           OPEN I-O ACCOUNTS
+           OPEN I-O TRANSACTIONS
+
+           IF ACCOUNTS-CHECK-STATUS NOT = "00"
+               MOVE ACCOUNTS-CHECK-STATUS TO WS-ERR-CODE
+               MOVE "OPENING ACCOUNTS FILE" TO WS-ERR-CONTEXT
+               PERFORM 0890-LOG-ERROR
+               GO TO 0900-END-PROGRAM
+           END-IF
+
+           IF TRANSACTIONS-CHECK-STATUS NOT = "00"
+              MOVE TRANSACTIONS-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING TRANSACTIONS FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           OPEN INPUT ACCT-TYPES
+
+           PERFORM 0150-PROMPT-USER THRU 0160-GET-NEW-ID
+
+           PERFORM 0205-BUILD-DATE
+           PERFORM 0177-CHECK-DUPLICATE-ENTRY
+
+           IF WS-HOLD-FOR-APPROVAL
+              PERFORM 0200-PROCESS-DATA
+              IF WS-LARGE-TRANSACTION
+                 MOVE "REVIEW" TO TR-STATUS
+              ELSE
+                 MOVE "PENDING" TO TR-STATUS
+              END-IF
+              WRITE FD-TRANSACTION-DETAILS
+              STRING "HELD TXN " WS-ID " (" TR-STATUS
+                     ") FOR APPROVAL ON ACCT " WS-ACC-ID
+                 DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+              PERFORM 0880-WRITE-AUDIT
+              DISPLAY "TRANSACTION SUBMITTED FOR APPROVAL - "
+                      "BALANCE NOT YET AFFECTED."
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           PERFORM 0175-CHECK-OVERDRAW
+
+           IF FUNCTION UPPER-CASE (WS-TYPE) = "TRANSFER"
+              PERFORM 0250-PROCESS-TRANSFER
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           PERFORM 0200-PROCESS-DATA
+
+           WRITE FD-TRANSACTION-DETAILS
+
+           PERFORM 0180-UPDATE-BALANCE
+           PERFORM 0185-POST-FEE-TRANSACTION
+
+           STRING "POSTED " WS-TYPE " TXN " WS-ID " ON ACCT "
+                  WS-ACC-ID " AMOUNT " WS-AMOUNT
+              DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           PERFORM 0880-WRITE-AUDIT
+
+           DISPLAY "TRANSACTION ADDED SUCCESSFULLY."
+
+           GO TO 0900-END-PROGRAM.
+
+       0100-END.
+
+       0150-PROMPT-USER.                     
+
+           DISPLAY "INSERT THE NEW TRANSACTIONS ACCOUNT ID."
+           ACCEPT WS-ACC-ID
+
+           SET NOT-FOUND TO TRUE
+
+           PERFORM 0170-SEARCH-ACCOUNT
+
+           IF NOT FOUND
+              GO TO 0900-END-PROGRAM
+           END-IF.
+
+           PERFORM 0172-PROMPT-TYPE UNTIL WS-TYPE-VALID
+
+           IF WS-TYPE = "TRANSFER"
+              PERFORM 0171-SEARCH-TO-ACCOUNT
+           END-IF
+
+           DISPLAY "INSERT THE AMOUNT: "
+           ACCEPT WS-AMOUNT
+
+           DISPLAY "INSERT THE DESCRIPTION: "
+           ACCEPT WS-DESC
+       
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                TO WS-DATE-YYYYMMDD
+
+           MOVE "ACTIVE" TO WS-STATUS
+           SET WS-NO-HOLD TO TRUE
+           SET WS-NOT-LARGE TO TRUE
+
+           IF WS-TYPE NOT = "TRANSFER"
+              IF WS-AMOUNT >= WS-LARGE-TXN-THRESHOLD
+                 SET WS-LARGE-TRANSACTION TO TRUE
+                 SET WS-HOLD-FOR-APPROVAL TO TRUE
+                 DISPLAY "AMOUNT EXCEEDS THE LARGE-TRANSACTION "
+                         "THRESHOLD (" WS-LARGE-TXN-THRESHOLD ") - "
+                         "FLAGGED FOR SUPERVISORY REVIEW."
+              ELSE
+                 DISPLAY "HOLD FOR APPROVAL INSTEAD OF POSTING? "
+                         "(Y/N): "
+                 ACCEPT WS-HOLD-FLAG
+                 MOVE FUNCTION UPPER-CASE (WS-HOLD-FLAG)
+                    TO WS-HOLD-FLAG
+              END-IF
+           END-IF.
+
+       0150-END.
+
+       0160-GET-NEW-ID.
+
+           MOVE "TRSEQ-TRANSACTN" TO WS-LOCK-NAME
+           CALL "acquireLock" USING WS-LOCK-NAME WS-LOCK-RESULT
+           IF WS-LOCK-DENIED
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           OPEN I-O SEQ-FILE
+           IF SEQ-CHECK-STATUS = "35"
+              OPEN OUTPUT SEQ-FILE
+              CLOSE SEQ-FILE
+              OPEN I-O SEQ-FILE
+           END-IF
+
+           IF SEQ-CHECK-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING SEQUENCE FILE: " SEQ-CHECK-STATUS
+              CALL "releaseLock" USING WS-LOCK-NAME
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           MOVE "TRANSACTN" TO SEQ-NAME
+           READ SEQ-FILE KEY IS SEQ-NAME
+              INVALID KEY
+                 MOVE 1 TO SEQ-NEXT-ID
+                 MOVE 1 TO WS-ID
+                 WRITE SEQ-RECORD
+              NOT INVALID KEY
+                 MOVE SEQ-NEXT-ID TO WS-ID
+                 COMPUTE SEQ-NEXT-ID = SEQ-NEXT-ID + 1
+                 REWRITE SEQ-RECORD
+           END-READ
+
+           CLOSE SEQ-FILE
+
+           CALL "releaseLock" USING WS-LOCK-NAME.
+
+       0160-END.
+
+       0171-SEARCH-TO-ACCOUNT.
+
+           DISPLAY "INSERT THE DESTINATION ACCOUNT ID: "
+           ACCEPT WS-TO-ACC-ID
+
+           IF WS-TO-ACC-ID = WS-ACC-ID
+              DISPLAY "THE DESTINATION ACCOUNT MUST DIFFER FROM THE "
+                      "ORIGIN ACCOUNT!"
+              DISPLAY "THE TRANSACTION WAS NOT CREATED."
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           MOVE WS-TO-ACC-ID TO FD-ID
+           READ ACCOUNTS KEY IS FD-ID
+              INVALID KEY
+                 DISPLAY "THE DESTINATION ACCOUNT DOES NOT EXIST!"
+                 DISPLAY "THE TRANSACTION WAS NOT CREATED."
+                 GO TO 0900-END-PROGRAM
+           END-READ
+
+           IF FD-STATUS NOT = "ACTIVE"
+              DISPLAY "CAN'T TRANSFER TO A " FD-STATUS " ACCOUNT!"
+              DISPLAY "THE TRANSACTION WAS NOT CREATED."
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           IF FD-CURRENCY NOT = WS-ORIGIN-CURRENCY
+              DISPLAY "CAN'T TRANSFER BETWEEN ACCOUNTS OF DIFFERENT "
+                      "CURRENCIES (" WS-ORIGIN-CURRENCY " VS "
+                      FD-CURRENCY ")."
+              DISPLAY "THE TRANSACTION WAS NOT CREATED."
+              GO TO 0900-END-PROGRAM
+           END-IF.
+
+       0171-END.
+
+       0172-PROMPT-TYPE.
+           DISPLAY "INSERT THE TYPE OF THE NEW TRANSACTION "
+                   "(DEBIT/CREDIT/TRANSFER): "
+           ACCEPT WS-TYPE
+           MOVE FUNCTION UPPER-CASE (WS-TYPE) TO WS-TYPE
+           IF NOT WS-TYPE-VALID
+              DISPLAY "INVALID TRANSACTION TYPE - PLEASE TRY AGAIN."
+           END-IF.
+       0172-END.
+
+       0175-CHECK-OVERDRAW.
+
+           IF FUNCTION UPPER-CASE (WS-TYPE) NOT = "DEBIT"
+              AND FUNCTION UPPER-CASE (WS-TYPE) NOT = "TRANSFER"
+              GO TO 0175-END
+           END-IF
+
+           MOVE WS-ACC-ID TO FD-ID
+           READ ACCOUNTS KEY IS FD-ID
+              INVALID KEY
+                 DISPLAY "ERROR READING ACCOUNT FOR VALIDATION."
+                 GO TO 0900-END-PROGRAM
+           END-READ
+
+           PERFORM 0176-DETERMINE-FEE
+           PERFORM 0179-SUM-ACTIVE-HOLDS
+
+           MOVE 0 TO WS-MIN-BALANCE
+           IF ACCT-TYPES-CHECK-STATUS = "00"
+              MOVE FD-TYPE TO AT-CODE
+              READ ACCT-TYPES KEY IS AT-CODE
+                 NOT INVALID KEY
+                    MOVE AT-MIN-BALANCE TO WS-MIN-BALANCE
+              END-READ
+           END-IF
+
+           COMPUTE WS-PROJECTED-BALANCE =
+                   FD-BALANCE - WS-AMOUNT - WS-FEE-AMOUNT
+                   - WS-HELD-TOTAL
+
+           IF WS-PROJECTED-BALANCE < WS-MIN-BALANCE
+              DISPLAY "TRANSACTION REJECTED: DEBIT WOULD OVERDRAW THE "
+                      "ACCOUNT BELOW ITS AVAILABLE BALANCE (AFTER "
+                      "ACTIVE HOLDS) OR ITS REQUIRED MINIMUM BALANCE."
+              DISPLAY "THE TRANSACTION WAS NOT CREATED."
+              GO TO 0900-END-PROGRAM
+           END-IF.
+
+       0175-END.
+
+       0179-SUM-ACTIVE-HOLDS.
+           MOVE ZEROES TO WS-HELD-TOTAL
+
+           OPEN INPUT HOLDS
+           IF HOLDS-CHECK-STATUS NOT = "00"
+              GO TO 0179-END
+           END-IF
+
+           SET NOT-EOF-HOLDS TO TRUE
+           PERFORM UNTIL EOF-HOLDS
+              READ HOLDS NEXT RECORD
+                 AT END
+                    SET EOF-HOLDS TO TRUE
+                 NOT AT END
+                    IF HOLD-ACC-ID = WS-ACC-ID
+                       AND HOLD-STATUS = "ACTIVE"
+                       ADD HOLD-AMOUNT TO WS-HELD-TOTAL
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE HOLDS.
+       0179-END.
+
+       0176-DETERMINE-FEE.
+           MOVE 0 TO WS-FEE-AMOUNT
+           IF ACCT-TYPES-CHECK-STATUS = "00"
+              MOVE FD-TYPE TO AT-CODE
+              READ ACCT-TYPES KEY IS AT-CODE
+                 NOT INVALID KEY
+                    MOVE AT-FEE-AMOUNT TO WS-FEE-AMOUNT
+              END-READ
+           END-IF
+
+           IF WS-FEE-AMOUNT > 0
+              DISPLAY "A TRANSACTION FEE OF " WS-FEE-AMOUNT
+                      " WILL BE CHARGED TO THIS ACCOUNT."
+           END-IF.
+       0176-END.
+
+       0177-CHECK-DUPLICATE-ENTRY.
+
+           IF WS-TYPE = "TRANSFER"
+              GO TO 0177-END
+           END-IF
+
+           SET NO-DUPLICATE-FOUND TO TRUE
+           MOVE LOW-VALUES TO TR-KEY
+           START TRANSACTIONS KEY IS NOT LESS THAN TR-KEY
+              INVALID KEY
+                 GO TO 0177-END
+           END-START
+
+           SET NOT-EOF-TRANSACTIONS TO TRUE
+           PERFORM UNTIL EOF-TRANSACTIONS OR DUPLICATE-FOUND
+              READ TRANSACTIONS NEXT RECORD
+                 AT END
+                    SET EOF-TRANSACTIONS TO TRUE
+                 NOT AT END
+                    IF TR-ACC-ID = WS-ACC-ID
+                       AND TR-TYPE = FUNCTION UPPER-CASE (WS-TYPE)
+                       AND TR-AMOUNT = WS-AMOUNT
+                       AND TR-DATE = WS-DATE
+                       AND TR-STATUS NOT = "CANCELED"
+                       SET DUPLICATE-FOUND TO TRUE
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           IF DUPLICATE-FOUND
+              DISPLAY "WARNING: A SIMILAR TRANSACTION (SAME ACCOUNT, "
+                      "TYPE, AMOUNT, DATE) ALREADY EXISTS."
+              DISPLAY "THIS MAY BE A DUPLICATE ENTRY."
+              DISPLAY "CONTINUE ANYWAY? (Y/N): "
+              ACCEPT WS-DUP-CONFIRM
+              MOVE FUNCTION UPPER-CASE (WS-DUP-CONFIRM)
+                   TO WS-DUP-CONFIRM
+              IF WS-DUP-CONFIRM NOT = "Y"
+                 DISPLAY "THE TRANSACTION WAS NOT CREATED."
+                 GO TO 0900-END-PROGRAM
+              END-IF
+           END-IF.
+
+       0177-END.
+
+       0180-UPDATE-BALANCE.
+
+           MOVE WS-ACC-ID TO FD-ID
+           READ ACCOUNTS KEY IS FD-ID
+              INVALID KEY
+                 DISPLAY "ERROR UPDATING ACCOUNT BALANCE."
+                 GO TO 0180-END
+           END-READ
+
+           IF WS-TYPE = "CREDIT"
+              COMPUTE FD-BALANCE = FD-BALANCE + WS-AMOUNT
+           ELSE IF WS-TYPE = "DEBIT"
+              COMPUTE FD-BALANCE =
+                      FD-BALANCE - WS-AMOUNT - WS-FEE-AMOUNT
+           END-IF
+
+           REWRITE FD-ACC-DETAILS.
+
+       0180-END.
+
+       0185-POST-FEE-TRANSACTION.
+           IF WS-FEE-AMOUNT = 0
+              GO TO 0185-END
+           END-IF
+
+           MOVE "TRSEQ-TRANSACTN" TO WS-LOCK-NAME
+           CALL "acquireLock" USING WS-LOCK-NAME WS-LOCK-RESULT
+           IF WS-LOCK-DENIED
+              DISPLAY "COULD NOT LOCK THE ID SEQUENCE - THE FEE WAS "
+                      "NOT POSTED TO THE LEDGER."
+              GO TO 0185-END
+           END-IF
+
+           OPEN I-O SEQ-FILE
+           IF SEQ-CHECK-STATUS = "35"
+              OPEN OUTPUT SEQ-FILE
+              CLOSE SEQ-FILE
+              OPEN I-O SEQ-FILE
+           END-IF
+
+           MOVE "TRANSACTN" TO SEQ-NAME
+           READ SEQ-FILE KEY IS SEQ-NAME
+              INVALID KEY
+                 MOVE 1 TO SEQ-NEXT-ID
+                 MOVE 1 TO WS-FEE-ID
+                 WRITE SEQ-RECORD
+              NOT INVALID KEY
+                 MOVE SEQ-NEXT-ID TO WS-FEE-ID
+                 COMPUTE SEQ-NEXT-ID = SEQ-NEXT-ID + 1
+                 REWRITE SEQ-RECORD
+           END-READ
+
+           CLOSE SEQ-FILE
+           CALL "releaseLock" USING WS-LOCK-NAME
+
+           MOVE WS-FEE-ID TO TR-ID
+           MOVE WS-ACC-ID TO TR-ACC-ID
+           MOVE "DEBIT" TO TR-TYPE
+           MOVE WS-FEE-AMOUNT TO TR-AMOUNT
+           MOVE "ACCOUNT FEE" TO TR-DESC
+           MOVE WS-DATE TO TR-DATE
+           MOVE "ACTIVE" TO TR-STATUS
+
+           WRITE FD-TRANSACTION-DETAILS
+              INVALID KEY
+                 DISPLAY "ERROR POSTING FEE TRANSACTION RECORD."
+           END-WRITE.
+
+       0185-END.
+
+       0170-SEARCH-ACCOUNT.
+
+           MOVE WS-ACC-ID TO FD-ID
+           READ ACCOUNTS KEY IS FD-ID
+              INVALID KEY
+                 DISPLAY "THE ACCOUNT DOES NOT EXIST!"
+                 DISPLAY "THE TRANSACTION WAS NOT CREATED."
+                 GO TO 0900-END-PROGRAM
+           END-READ
+
+           IF FD-STATUS = "CLOSED"
+              DISPLAY "CAN'T ADD TRANSACTION TO A CLOSED ACCOUNT!"
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           IF FD-STATUS = "FROZEN"
+              DISPLAY "CAN'T ADD TRANSACTION TO A FROZEN ACCOUNT!"
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           MOVE FD-CURRENCY TO WS-ORIGIN-CURRENCY
+
+           SET FOUND TO TRUE.
+
+       0170-END.
+
+       0200-PROCESS-DATA.
+
+           MOVE WS-ID TO TR-ID
+
+           MOVE WS-ACC-ID
+                TO TR-ACC-ID
+
+           MOVE FUNCTION UPPER-CASE (WS-TYPE)
+                TO TR-TYPE
+
+           MOVE WS-AMOUNT
+                TO TR-AMOUNT
+
+           MOVE FUNCTION UPPER-CASE (WS-DESC)
+                TO TR-DESC
+
+           PERFORM 0205-BUILD-DATE
+           MOVE WS-DATE
+                TO TR-DATE
+
+           MOVE WS-STATUS TO TR-STATUS.
+
+       0200-END.
+
+       0205-BUILD-DATE.
+           MOVE WS-DATE-YYYYMMDD(1:4)
+                TO WS-CREATED-YEAR
+           MOVE WS-DATE-YYYYMMDD(5:2)
+                TO WS-CREATED-MONTH
+           MOVE WS-DATE-YYYYMMDD(7:2)
+                TO WS-CREATED-DAY.
+       0205-END.
+
+       0250-PROCESS-TRANSFER.
+
+           PERFORM 0205-BUILD-DATE
+
+           MOVE WS-ID TO TR-ID
+           MOVE TR-ID TO WS-XFER-DEBIT-ID
+           MOVE WS-ACC-ID TO TR-ACC-ID
+           MOVE "DEBIT" TO TR-TYPE
+           MOVE WS-AMOUNT TO TR-AMOUNT
+           MOVE WS-TO-ACC-ID TO WS-XFER-DESC-ACC
+           MOVE "XFER TO " TO WS-XFER-DESC(1:8)
+           MOVE WS-XFER-DESC TO TR-DESC
+           MOVE WS-DATE TO TR-DATE
+           MOVE "ACTIVE" TO TR-STATUS
+
+           WRITE FD-TRANSACTION-DETAILS
+              INVALID KEY
+                 DISPLAY "ERROR POSTING TRANSFER DEBIT LEG."
+                 DISPLAY "THE TRANSACTION WAS NOT CREATED."
+                 GO TO 0900-END-PROGRAM
+           END-WRITE
+
+           PERFORM 0181-ADJUST-BALANCE-DEBIT
+           PERFORM 0185-POST-FEE-TRANSACTION
+
+           MOVE WS-XFER-DEBIT-ID TO TR-ID
+           MOVE WS-TO-ACC-ID TO TR-ACC-ID
+           MOVE "CREDIT" TO TR-TYPE
+           MOVE WS-AMOUNT TO TR-AMOUNT
+           MOVE WS-ACC-ID TO WS-XFER-DESC-ACC
+           MOVE "XFER FRM" TO WS-XFER-DESC(1:8)
+           MOVE WS-XFER-DESC TO TR-DESC
+           MOVE WS-DATE TO TR-DATE
+           MOVE "ACTIVE" TO TR-STATUS
+
+           WRITE FD-TRANSACTION-DETAILS
+              INVALID KEY
+                 DISPLAY "ERROR POSTING TRANSFER CREDIT LEG - "
+                         "REVERSING DEBIT LEG."
+                 PERFORM 0260-ROLLBACK-DEBIT-LEG
+                 DISPLAY "THE TRANSACTION WAS NOT CREATED."
+                 GO TO 0900-END-PROGRAM
+           END-WRITE
+
+           PERFORM 0182-ADJUST-BALANCE-CREDIT
+
+           STRING "TRANSFER " WS-AMOUNT " FROM ACCT " WS-ACC-ID
+                  " TO ACCT " WS-TO-ACC-ID
+              DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           PERFORM 0880-WRITE-AUDIT
+
+           DISPLAY "TRANSFER COMPLETED SUCCESSFULLY."
+
+       0250-END.
+
+       0181-ADJUST-BALANCE-DEBIT.
+           MOVE WS-ACC-ID TO FD-ID
+           READ ACCOUNTS KEY IS FD-ID
+              INVALID KEY
+                 DISPLAY "ERROR UPDATING ORIGIN ACCOUNT BALANCE."
+                 GO TO 0181-END
+           END-READ
+           COMPUTE FD-BALANCE =
+                   FD-BALANCE - WS-AMOUNT - WS-FEE-AMOUNT
+           REWRITE FD-ACC-DETAILS.
+       0181-END.
+
+       0182-ADJUST-BALANCE-CREDIT.
+           MOVE WS-TO-ACC-ID TO FD-ID
+           READ ACCOUNTS KEY IS FD-ID
+              INVALID KEY
+                 DISPLAY "ERROR UPDATING DESTINATION ACCOUNT BALANCE."
+                 GO TO 0182-END
+           END-READ
+           COMPUTE FD-BALANCE = FD-BALANCE + WS-AMOUNT
+           REWRITE FD-ACC-DETAILS.
+       0182-END.
+
+       0260-ROLLBACK-DEBIT-LEG.
+           MOVE WS-XFER-DEBIT-ID TO TR-ID
+           MOVE WS-ACC-ID TO TR-ACC-ID
+
+           READ TRANSACTIONS KEY IS TR-KEY
+              INVALID KEY
+                 DISPLAY "ERROR LOCATING DEBIT LEG TO ROLL BACK."
+                 GO TO 0260-END
+           END-READ
+
+           MOVE "CANCELED" TO TR-STATUS
+           REWRITE FD-TRANSACTION-DETAILS
+
+           MOVE WS-ACC-ID TO FD-ID
+           READ ACCOUNTS KEY IS FD-ID
+              INVALID KEY
+                 DISPLAY "ERROR REVERSING DEBIT LEG BALANCE."
+                 GO TO 0260-END
+           END-READ
+
+           COMPUTE FD-BALANCE = FD-BALANCE + WS-AMOUNT
+           REWRITE FD-ACC-DETAILS.
+
+       0260-END.
+
+       0880-WRITE-AUDIT.
+           MOVE "UNKNOWN" TO WS-AUDIT-OPERATOR
+           OPEN INPUT SESSION-FILE
+           IF SESSION-CHECK-STATUS = "00"
+              READ SESSION-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE SESSION-LINE(1:8) TO WS-AUDIT-OPERATOR
+              END-READ
+              CLOSE SESSION-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+           OPEN EXTEND AUDIT-LOG
+           IF AUDIT-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           STRING WS-AUDIT-TIMESTAMP(1:8) "-" WS-AUDIT-TIMESTAMP(9:6)
+                  " " WS-AUDIT-OPERATOR " addTransaction: "
+                  WS-AUDIT-ACTION
+              DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG.
+       0880-END.
+
+       0890-LOG-ERROR.
+           CALL "fileStatusMsg" USING WS-ERR-CODE WS-ERR-STATUS-MSG
+           DISPLAY "ERROR " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                   " - " WS-ERR-STATUS-MSG
+
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           OPEN EXTEND ERROR-LOG
+           IF ERROR-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT ERROR-LOG
+           END-IF
+
+           STRING WS-ERR-TIMESTAMP(1:8) "-" WS-ERR-TIMESTAMP(9:6)
+                  " addTransaction " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                  " - " WS-ERR-STATUS-MSG
+              DELIMITED BY SIZE INTO ERROR-LOG-RECORD
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG.
+       0890-END.
+
+       0900-END-PROGRAM.
+
+           CLOSE TRANSACTIONS
+           CLOSE ACCOUNTS
+           CLOSE ACCT-TYPES
+           EXIT PROGRAM.
+
+       0900-END.
        
\ No newline at end of file
