@@ -0,0 +1,280 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. accountDashboard.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 08/09/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ACCOUNTS ASSIGN TO "accounts.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-ID
+           FILE STATUS IS ACCOUNTS-CHECK-STATUS.
+
+       SELECT TRANSACTIONS ASSIGN TO "transactions.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS TR-KEY
+           FILE STATUS IS TRANSACTIONS-CHECK-STATUS.
+
+       SELECT HOLDS ASSIGN TO "holds.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS HOLD-KEY
+           FILE STATUS IS HOLDS-CHECK-STATUS.
+
+       SELECT ERROR-LOG ASSIGN TO "errors.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ERROR-LOG-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNTS.
+       01  FS-ACC-DETAILS.
+           02 FS-ID              PIC 9999.
+           02 FS-CUST-ID         PIC 9(6).
+           02 FS-FULLNAME        PIC X(13).
+           02 FS-TYPE            PIC X(10).
+           02 FS-STATUS          PIC X(7).
+           02 FS-CREATED-AT      PIC X(10).
+           02 FS-BALANCE         PIC S9(9)V99.
+           02 FS-CURRENCY        PIC X(3).
+
+       FD  TRANSACTIONS.
+       01 FD-TRANSACTION-DETAILS.
+           05 TR-KEY.
+               10 TR-ID              PIC 9(5).
+               10 TR-ACC-ID          PIC 9(4).
+           05 TR-TYPE                PIC X(6).
+           05 TR-AMOUNT              PIC 9(9)V99.
+           05 TR-DESC                PIC X(20).
+           05 TR-DATE                PIC X(10).
+           05 TR-STATUS              PIC X(8).
+
+       FD  HOLDS.
+       01  HOLD-DETAILS.
+           05 HOLD-KEY.
+               10 HOLD-ID            PIC 9(5).
+           05 HOLD-ACC-ID            PIC 9(4).
+           05 HOLD-AMOUNT            PIC 9(9)V99.
+           05 HOLD-REASON            PIC X(20).
+           05 HOLD-CREATED-AT        PIC X(10).
+           05 HOLD-STATUS            PIC X(8).
+
+       FD  ERROR-LOG.
+       01  ERROR-LOG-RECORD          PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
+       01  ACCOUNTS-CHECK-STATUS      PIC XX.
+       01  TRANSACTIONS-CHECK-STATUS  PIC XX.
+       01  HOLDS-CHECK-STATUS         PIC XX.
+       01  ERROR-LOG-CHECK-STATUS     PIC XX.
+
+       01  WS-ERR-CODE                PIC XX.
+       01  WS-ERR-CONTEXT             PIC X(30).
+       01  WS-ERR-STATUS-MSG          PIC X(40).
+       01  WS-ERR-TIMESTAMP           PIC X(26).
+
+       01  WS-SEARCH-ID                PIC 9999.
+
+       01  WS-EOF-TRANSACTIONS         PIC X VALUE "N".
+           88  EOF-TRANSACTIONS       VALUE "Y".
+           88  NOT-EOF-TRANSACTIONS   VALUE "N".
+
+       01  WS-EOF-HOLDS                PIC X VALUE "N".
+           88  EOF-HOLDS               VALUE "Y".
+           88  NOT-EOF-HOLDS           VALUE "N".
+
+       01  WS-HELD-TOTAL                PIC S9(9)V99 VALUE ZEROES.
+       01  WS-AVAILABLE-BALANCE         PIC S9(9)V99 VALUE ZEROES.
+
+       01  WS-RECENT-COUNT               PIC 9 VALUE ZEROES.
+       01  WS-RECENT-IDX                 PIC 9.
+       01  WS-RECENT-START                PIC 9.
+
+       01  WS-RECENT-TABLE.
+           02 WS-RECENT-ENTRY OCCURS 5 TIMES.
+              03 WS-RECENT-ID       PIC 9(5).
+              03 WS-RECENT-TYPE     PIC X(6).
+              03 WS-RECENT-AMOUNT   PIC 9(9)V99.
+              03 WS-RECENT-DESC     PIC X(20).
+              03 WS-RECENT-DATE     PIC X(10).
+              03 WS-RECENT-STATUS   PIC X(8).
+
+       01  WS-HEADER-01.
+           02 FILLER PIC X(2) VALUE 'ID'.
+           02 FILLER PIC X(6).
+           02 FILLER PIC X(6) VALUE 'TYPE'.
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(6) VALUE 'AMOUNT'.
+           02 FILLER PIC X(8).
+           02 FILLER PIC X(11) VALUE 'DESCRIPTION'.
+           02 FILLER PIC X(12).
+           02 FILLER PIC X(10) VALUE 'CREATED-AT'.
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(6) VALUE 'STATUS'.
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN.
+           DISPLAY "ENTER THE ACCOUNT ID FOR THE DASHBOARD: "
+           ACCEPT WS-SEARCH-ID
+
+           OPEN INPUT ACCOUNTS
+           IF ACCOUNTS-CHECK-STATUS NOT = "00"
+              MOVE ACCOUNTS-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING ACCOUNTS FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           MOVE WS-SEARCH-ID TO FS-ID
+           READ ACCOUNTS KEY IS FS-ID
+              INVALID KEY
+                 DISPLAY "ACCOUNT NOT FOUND."
+                 CLOSE ACCOUNTS
+                 GO TO 0900-END-PROGRAM
+           END-READ
+
+           PERFORM 0150-SUM-ACTIVE-HOLDS
+           PERFORM 0160-COLLECT-RECENT-TRANSACTIONS
+           PERFORM 0200-DISPLAY-DASHBOARD
+
+           CLOSE ACCOUNTS
+
+           GO TO 0900-END-PROGRAM.
+       0100-END.
+
+       0150-SUM-ACTIVE-HOLDS.
+           MOVE ZEROES TO WS-HELD-TOTAL
+
+           OPEN INPUT HOLDS
+           IF HOLDS-CHECK-STATUS NOT = "00"
+              GO TO 0150-END
+           END-IF
+
+           SET NOT-EOF-HOLDS TO TRUE
+           PERFORM UNTIL EOF-HOLDS
+              READ HOLDS NEXT RECORD
+                 AT END
+                    SET EOF-HOLDS TO TRUE
+                 NOT AT END
+                    IF HOLD-ACC-ID = WS-SEARCH-ID
+                       AND HOLD-STATUS = "ACTIVE"
+                       ADD HOLD-AMOUNT TO WS-HELD-TOTAL
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE HOLDS.
+       0150-END.
+
+       0160-COLLECT-RECENT-TRANSACTIONS.
+           MOVE ZEROES TO WS-RECENT-COUNT
+           INITIALIZE WS-RECENT-TABLE
+
+           OPEN INPUT TRANSACTIONS
+           IF TRANSACTIONS-CHECK-STATUS NOT = "00"
+              GO TO 0160-END
+           END-IF
+
+           SET NOT-EOF-TRANSACTIONS TO TRUE
+           PERFORM UNTIL EOF-TRANSACTIONS
+              READ TRANSACTIONS NEXT RECORD
+                 AT END
+                    SET EOF-TRANSACTIONS TO TRUE
+                 NOT AT END
+                    IF TR-ACC-ID = WS-SEARCH-ID
+                       PERFORM 0170-REMEMBER-RECENT
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTIONS.
+       0160-END.
+
+       0170-REMEMBER-RECENT.
+           PERFORM VARYING WS-RECENT-IDX FROM 1 BY 1
+              UNTIL WS-RECENT-IDX > 4
+              MOVE WS-RECENT-ENTRY (WS-RECENT-IDX + 1)
+                 TO WS-RECENT-ENTRY (WS-RECENT-IDX)
+           END-PERFORM
+
+           MOVE TR-ID     TO WS-RECENT-ID (5)
+           MOVE TR-TYPE   TO WS-RECENT-TYPE (5)
+           MOVE TR-AMOUNT TO WS-RECENT-AMOUNT (5)
+           MOVE TR-DESC   TO WS-RECENT-DESC (5)
+           MOVE TR-DATE   TO WS-RECENT-DATE (5)
+           MOVE TR-STATUS TO WS-RECENT-STATUS (5)
+
+           IF WS-RECENT-COUNT < 5
+              ADD 1 TO WS-RECENT-COUNT
+           END-IF.
+       0170-END.
+
+       0200-DISPLAY-DASHBOARD.
+           COMPUTE WS-AVAILABLE-BALANCE = FS-BALANCE - WS-HELD-TOTAL
+
+           DISPLAY "===================================="
+           DISPLAY "ACCOUNT DASHBOARD"
+           DISPLAY "===================================="
+           DISPLAY "ACCOUNT ID: " FS-ID
+           DISPLAY "FULLNAME: " FS-FULLNAME
+           DISPLAY "TYPE: " FS-TYPE
+           DISPLAY "STATUS: " FS-STATUS
+           DISPLAY "CREATED AT: " FS-CREATED-AT
+           DISPLAY "CURRENCY: " FS-CURRENCY
+           DISPLAY "POSTED BALANCE: " FS-BALANCE
+           DISPLAY "HELD (ACTIVE HOLDS): " WS-HELD-TOTAL
+           DISPLAY "AVAILABLE BALANCE: " WS-AVAILABLE-BALANCE
+           DISPLAY "------------------------------------"
+           DISPLAY "MOST RECENT TRANSACTIONS:"
+
+           IF WS-RECENT-COUNT = ZEROES
+              DISPLAY "NO TRANSACTIONS ON THIS ACCOUNT."
+           ELSE
+              DISPLAY WS-HEADER-01
+              COMPUTE WS-RECENT-START = 6 - WS-RECENT-COUNT
+              PERFORM 0210-DISPLAY-RECENT-LINE
+                 VARYING WS-RECENT-IDX
+                 FROM WS-RECENT-START BY 1
+                 UNTIL WS-RECENT-IDX > 5
+           END-IF.
+       0200-END.
+
+       0210-DISPLAY-RECENT-LINE.
+           DISPLAY WS-RECENT-ID (WS-RECENT-IDX) " "
+                   WS-RECENT-TYPE (WS-RECENT-IDX) " "
+                   WS-RECENT-AMOUNT (WS-RECENT-IDX) " "
+                   WS-RECENT-DESC (WS-RECENT-IDX) " "
+                   WS-RECENT-DATE (WS-RECENT-IDX) " "
+                   WS-RECENT-STATUS (WS-RECENT-IDX).
+       0210-END.
+
+       0890-LOG-ERROR.
+           CALL "fileStatusMsg" USING WS-ERR-CODE WS-ERR-STATUS-MSG
+           DISPLAY "ERROR " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                   " - " WS-ERR-STATUS-MSG
+
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           OPEN EXTEND ERROR-LOG
+           IF ERROR-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT ERROR-LOG
+           END-IF
+
+           STRING WS-ERR-TIMESTAMP(1:8) "-" WS-ERR-TIMESTAMP(9:6)
+                  " accountDashboard " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                  " - " WS-ERR-STATUS-MSG
+              DELIMITED BY SIZE INTO ERROR-LOG-RECORD
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG.
+       0890-END.
+
+       0900-END-PROGRAM.
+           EXIT PROGRAM.
+       0900-END.
