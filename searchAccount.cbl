@@ -1,128 +1,227 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. searchAccount.
-       AUTHOR. Pedro Rossi.
-       DATE-WRITTEN. 28/04/2026.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-       SELECT ACCOUNTS ASSIGN TO "accounts.IDX"
-           ORGANIZATION IS INDEXED       
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS FS-ID           
-           FILE STATUS IS ACCOUNTS-CHECK-STATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD ACCOUNTS.
-       01  FS-ACC-DETAILS.
-           02 FS-ID              PIC 9999. 
-           02 FS-FULLNAME        PIC X(13).
-           02 FS-TYPE            PIC X(10).
-           02 FS-STATUS          PIC X(7).
-           02 FS-CREATED-AT      PIC X(10).
-
-       WORKING-STORAGE SECTION.
-
-       01  WS-SEARCH-ID               PIC 9(4).
-       01  ACCOUNTS-CHECK-STATUS      PIC XX.
-       
-       01  WS-END-OF-FILE      PIC X VALUE 'N'.
-           88  EOF             VALUE 'Y'.
-           88  NOT-EOF         VALUE 'N'.
-
-       01  WS-FOUND-FLAG      PIC X VALUE 'N'.
-           88  FOUND          VALUE 'Y'.
-           88  NOT-FOUND      VALUE 'N'.
-
-       01  WS-HEADER-01.
-           02 FILLER                PIC X(2) VALUE 'ID'.
-           02 FILLER                PIC X(5).
-           02 FILLER                PIC X(8) VALUE 'FULLNAME'.
-           02 FILLER                PIC X(8).
-           02 FILLER                PIC X(4) VALUE 'TYPE'.
-           02 FILLER                PIC X(9).
-           02 FILLER                PIC X(6) VALUE 'STATUS'.
-           02 FILLER                PIC X(4).
-           02 FILLER                PIC X(10) VALUE 'CREATED-AT'.
-
-       01  WS-HEADER-02.
-           02 FILLER                PIC X(4) VALUE '----'.
-           02 FILLER                PIC X(3).
-           02 FILLER                PIC X(13) VALUE '-------------'.
-           02 FILLER                PIC X(3).
-           02 FILLER                PIC X(10) VALUE '----------'.
-           02 FILLER                PIC X(3).
-           02 FILLER                PIC X(7) VALUE '-------'.
-           02 FILLER                PIC X(3).
-           02 FILLER                PIC X(10) VALUE '----------'.
-
-       01  WS-DETAIL-LINE.     
-           02 WS-ID                 PIC 9999.
-           02 FILLER                PIC X(3).
-           02 WS-FULLNAME           PIC X(13).
-           02 FILLER                PIC X(3).
-           02 WS-TYPE               PIC X(10).
-           02 FILLER                PIC X(3).
-           02 WS-STATUS             PIC X(7).
-           02 FILLER                PIC X(3).
-           02 WS-CREATED-AT         PIC X(10).
-       
-       PROCEDURE DIVISION.
-
-       0100-MAIN.          
-           INITIALIZE WS-ID
-           INITIALIZE WS-DETAIL-LINE
-           SET NOT-EOF TO TRUE
-           SET NOT-FOUND TO TRUE
-           
-           OPEN INPUT ACCOUNTS
-           IF ACCOUNTS-CHECK-STATUS NOT = "00"
-               DISPLAY "ERROR OPENING FILE: " ACCOUNTS-CHECK-STATUS
-               GO TO 0900-END-PROGRAM
-           END-IF
-           
-           DISPLAY "SEARCH AN ID: "
-           ACCEPT WS-SEARCH-ID
-           
-           PERFORM UNTIL EOF OR FOUND
-               READ ACCOUNTS
-                   AT END
-                       SET EOF TO TRUE
-                   NOT AT END
-                       PERFORM 0200-CHECK-RECORD
-               END-READ
-           END-PERFORM
-           
-           IF NOT FOUND
-               DISPLAY "ACCOUNT NOT FOUND. RETURNING TO MENU..."
-               GO TO 0900-END-PROGRAM
-           END-IF
-           
-           DISPLAY WS-HEADER-01
-           DISPLAY WS-HEADER-02
-           DISPLAY WS-DETAIL-LINE
-           
-           PERFORM 0900-END-PROGRAM.
-
-       0100-END.
-
-       0200-CHECK-RECORD.      
-           IF FS-ID = WS-SEARCH-ID
-               SET FOUND TO TRUE
-               MOVE FS-ID         TO WS-ID
-               MOVE FS-FULLNAME   TO WS-FULLNAME
-               MOVE FS-TYPE       TO WS-TYPE
-               MOVE FS-STATUS     TO WS-STATUS
-               MOVE FS-CREATED-AT TO WS-CREATED-AT
-           END-IF.
-       0200-END.
-
-       0900-END-PROGRAM.
-
-           CLOSE ACCOUNTS
-           EXIT PROGRAM.
-           
-       0900-END.
-       
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. searchAccount.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 28/04/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ACCOUNTS ASSIGN TO "accounts.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-ID
+           FILE STATUS IS ACCOUNTS-CHECK-STATUS.
+
+       SELECT ERROR-LOG ASSIGN TO "errors.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ERROR-LOG-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS.
+       01  FS-ACC-DETAILS.
+           02 FS-ID              PIC 9999.
+           02 FS-CUST-ID         PIC 9(6).
+           02 FS-FULLNAME        PIC X(13).
+           02 FS-TYPE            PIC X(10).
+           02 FS-STATUS          PIC X(7).
+           02 FS-CREATED-AT      PIC X(10).
+           02 FS-BALANCE         PIC S9(9)V99.
+           02 FS-CURRENCY         PIC X(3).
+
+       FD  ERROR-LOG.
+       01  ERROR-LOG-RECORD     PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
+       01  ERROR-LOG-CHECK-STATUS  PIC XX.
+       01  WS-ERR-CODE             PIC XX.
+       01  WS-ERR-CONTEXT          PIC X(30).
+       01  WS-ERR-STATUS-MSG       PIC X(40).
+       01  WS-ERR-TIMESTAMP        PIC X(26).
+
+       01  WS-SEARCH-MENU.
+           02 WS-SEARCH-MENU-LINE  PIC X(34) VALUE
+                                   "----------------------------------".
+           02 WS-SEARCH-MENU-OPT1  PIC X(14)
+                                   VALUE "1 - Search ID".
+           02 WS-SEARCH-MENU-OPT2  PIC X(16)
+                                   VALUE "2 - Search Name".
+           02 WS-SEARCH-MENU-OPT3  PIC X(18)
+                                   VALUE "3 - Search Status".
+
+       01  WS-SEARCH-OPT              PIC 9.
+       01  WS-SEARCH-ID               PIC 9(4).
+       01  WS-SEARCH-NAME             PIC X(13).
+       01  WS-SEARCH-STATUS           PIC X(7).
+
+       01  ACCOUNTS-CHECK-STATUS      PIC XX.
+
+       01  WS-END-OF-FILE      PIC X VALUE 'N'.
+           88  EOF             VALUE 'Y'.
+           88  NOT-EOF         VALUE 'N'.
+
+       01  WS-FOUND-FLAG      PIC X VALUE 'N'.
+           88  FOUND          VALUE 'Y'.
+           88  NOT-FOUND      VALUE 'N'.
+
+       01  WS-MATCH-COUNT             PIC 9(5) VALUE ZEROES.
+
+       01  WS-HEADER-01.
+           02 FILLER                PIC X(2) VALUE 'ID'.
+           02 FILLER                PIC X(5).
+           02 FILLER                PIC X(8) VALUE 'FULLNAME'.
+           02 FILLER                PIC X(8).
+           02 FILLER                PIC X(4) VALUE 'TYPE'.
+           02 FILLER                PIC X(9).
+           02 FILLER                PIC X(6) VALUE 'STATUS'.
+           02 FILLER                PIC X(4).
+           02 FILLER                PIC X(10) VALUE 'CREATED-AT'.
+           02 FILLER                PIC X(3).
+           02 FILLER                PIC X(7) VALUE 'BALANCE'.
+
+       01  WS-HEADER-02.
+           02 FILLER                PIC X(4) VALUE '----'.
+           02 FILLER                PIC X(3).
+           02 FILLER                PIC X(13) VALUE '-------------'.
+           02 FILLER                PIC X(3).
+           02 FILLER                PIC X(10) VALUE '----------'.
+           02 FILLER                PIC X(3).
+           02 FILLER                PIC X(7) VALUE '-------'.
+           02 FILLER                PIC X(3).
+           02 FILLER                PIC X(10) VALUE '----------'.
+           02 FILLER                PIC X(3).
+           02 FILLER                PIC X(12) VALUE '------------'.
+
+       01  WS-DETAIL-LINE.
+           02 WS-ID                 PIC 9999.
+           02 FILLER                PIC X(3).
+           02 WS-FULLNAME           PIC X(13).
+           02 FILLER                PIC X(3).
+           02 WS-TYPE               PIC X(10).
+           02 FILLER                PIC X(3).
+           02 WS-STATUS             PIC X(7).
+           02 FILLER                PIC X(3).
+           02 WS-CREATED-AT         PIC X(10).
+           02 FILLER                PIC X(3).
+           02 WS-BALANCE            PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN.
+           INITIALIZE WS-DETAIL-LINE
+           SET NOT-EOF TO TRUE
+           SET NOT-FOUND TO TRUE
+           MOVE ZEROES TO WS-MATCH-COUNT
+
+           OPEN INPUT ACCOUNTS
+           IF ACCOUNTS-CHECK-STATUS NOT = "00"
+               MOVE ACCOUNTS-CHECK-STATUS TO WS-ERR-CODE
+               MOVE "OPENING ACCOUNTS FILE" TO WS-ERR-CONTEXT
+               PERFORM 0890-LOG-ERROR
+               GO TO 0900-END-PROGRAM
+           END-IF
+
+           DISPLAY WS-SEARCH-MENU-LINE
+           DISPLAY WS-SEARCH-MENU-OPT1
+           DISPLAY WS-SEARCH-MENU-OPT2
+           DISPLAY WS-SEARCH-MENU-OPT3
+           DISPLAY WS-SEARCH-MENU-LINE
+           ACCEPT WS-SEARCH-OPT
+
+           EVALUATE WS-SEARCH-OPT
+              WHEN 1
+                 DISPLAY "SEARCH AN ID: "
+                 ACCEPT WS-SEARCH-ID
+              WHEN 2
+                 DISPLAY "SEARCH A NAME (PARTIAL MATCH): "
+                 ACCEPT WS-SEARCH-NAME
+              WHEN 3
+                 DISPLAY "SEARCH A STATUS (ACTIVE/CLOSED/FROZEN): "
+                 ACCEPT WS-SEARCH-STATUS
+              WHEN OTHER
+                 DISPLAY "INVALID ENTRY! TYPE A VALID NUMBER."
+                 GO TO 0900-END-PROGRAM
+           END-EVALUATE
+
+           DISPLAY WS-HEADER-01
+           DISPLAY WS-HEADER-02
+
+           PERFORM UNTIL EOF
+               READ ACCOUNTS
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       PERFORM 0200-CHECK-RECORD
+               END-READ
+           END-PERFORM
+
+           IF WS-MATCH-COUNT = ZEROES
+               DISPLAY "NO ACCOUNTS MATCHED YOUR SEARCH."
+           ELSE
+               DISPLAY "TOTAL MATCHES: " WS-MATCH-COUNT
+           END-IF
+
+           PERFORM 0900-END-PROGRAM.
+
+       0100-END.
+
+       0200-CHECK-RECORD.
+           EVALUATE WS-SEARCH-OPT
+              WHEN 1
+                 IF FS-ID = WS-SEARCH-ID
+                    PERFORM 0250-DISPLAY-MATCH
+                 END-IF
+              WHEN 2
+                 IF FS-FULLNAME (1:FUNCTION LENGTH
+                        (FUNCTION TRIM (WS-SEARCH-NAME)))
+                        = FUNCTION TRIM (WS-SEARCH-NAME)
+                    PERFORM 0250-DISPLAY-MATCH
+                 END-IF
+              WHEN 3
+                 IF FUNCTION UPPER-CASE (FS-STATUS) =
+                    FUNCTION UPPER-CASE (WS-SEARCH-STATUS)
+                    PERFORM 0250-DISPLAY-MATCH
+                 END-IF
+           END-EVALUATE.
+       0200-END.
+
+       0250-DISPLAY-MATCH.
+           SET FOUND TO TRUE
+           ADD 1 TO WS-MATCH-COUNT
+           MOVE FS-ID         TO WS-ID
+           MOVE FS-FULLNAME   TO WS-FULLNAME
+           MOVE FS-TYPE       TO WS-TYPE
+           MOVE FS-STATUS     TO WS-STATUS
+           MOVE FS-CREATED-AT TO WS-CREATED-AT
+           MOVE FS-BALANCE    TO WS-BALANCE
+           DISPLAY WS-DETAIL-LINE.
+       0250-END.
+
+       0890-LOG-ERROR.
+           CALL "fileStatusMsg" USING WS-ERR-CODE WS-ERR-STATUS-MSG
+           DISPLAY "ERROR " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                   " - " WS-ERR-STATUS-MSG
+
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           OPEN EXTEND ERROR-LOG
+           IF ERROR-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT ERROR-LOG
+           END-IF
+
+           STRING WS-ERR-TIMESTAMP(1:8) "-" WS-ERR-TIMESTAMP(9:6)
+                  " searchAccount " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                  " - " WS-ERR-STATUS-MSG
+              DELIMITED BY SIZE INTO ERROR-LOG-RECORD
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG.
+       0890-END.
+
+       0900-END-PROGRAM.
+
+           CLOSE ACCOUNTS
+           EXIT PROGRAM.
+
+       0900-END.
