@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reconcileLedger.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 08/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT TRANSACTIONS ASSIGN TO "transactions.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS TR-KEY
+           FILE STATUS IS TRANSACTIONS-CHECK-STATUS.
+
+       SELECT CONTROL-FILE ASSIGN TO "recon.CTL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CONTROL-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TRANSACTIONS.
+       01 FD-TRANSACTION-DETAILS.
+           05 TR-KEY.
+               10 TR-ID              PIC 9(5).
+               10 TR-ACC-ID          PIC 9(4).
+           05 TR-TYPE                PIC X(6).
+           05 TR-AMOUNT              PIC 9(9)V99.
+           05 TR-DESC                PIC X(20).
+           05 TR-DATE                PIC X(10).
+           05 TR-STATUS              PIC X(8).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-LINE.
+           05 CTL-RUN-DATE           PIC X(10).
+           05 FILLER                 PIC X(1).
+           05 CTL-REC-COUNT          PIC 9(7).
+           05 FILLER                 PIC X(1).
+           05 CTL-AMOUNT-SUM         PIC 9(11)V99.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EOF-TRANSACTIONS       PIC X VALUE "N".
+           88  EOF-TRANSACTIONS     VALUE "Y".
+           88  NOT-EOF-TRANSACTIONS VALUE "N".
+
+       01  TRANSACTIONS-CHECK-STATUS PIC XX.
+       01  CONTROL-CHECK-STATUS      PIC XX.
+
+       01  WS-REC-COUNT              PIC 9(7) VALUE ZEROES.
+       01  WS-AMOUNT-SUM             PIC 9(11)V99 VALUE ZEROES.
+
+       01  WS-PREV-COUNT             PIC 9(7) VALUE ZEROES.
+       01  WS-PREV-AMOUNT            PIC 9(11)V99 VALUE ZEROES.
+       01  WS-HAS-PRIOR-CONTROL      PIC X VALUE "N".
+           88  HAS-PRIOR-CONTROL     VALUE "Y".
+
+       01  WS-SYSTEM-DATE.
+           02 WS-DATE-YYYYMMDD       PIC 9(8).
+
+       01  WS-TODAY.
+           02 WS-TODAY-YEAR          PIC 9(4).
+           02 FILLER                 VALUE "-".
+           02 WS-TODAY-MONTH         PIC 9(2).
+           02 FILLER                 VALUE "-".
+           02 WS-TODAY-DAY           PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN.
+           PERFORM 0150-COMPUTE-HASH-TOTAL
+           PERFORM 0200-READ-PRIOR-CONTROL
+           PERFORM 0250-COMPARE-TOTALS
+           PERFORM 0300-WRITE-CONTROL
+           GO TO 0900-END-PROGRAM.
+       0100-END.
+
+       0150-COMPUTE-HASH-TOTAL.
+           OPEN INPUT TRANSACTIONS
+
+           IF TRANSACTIONS-CHECK-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING TRANSACTIONS FILE: "
+                      TRANSACTIONS-CHECK-STATUS
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           SET NOT-EOF-TRANSACTIONS TO TRUE
+           MOVE ZEROES TO WS-REC-COUNT
+           MOVE ZEROES TO WS-AMOUNT-SUM
+
+           PERFORM UNTIL EOF-TRANSACTIONS
+              READ TRANSACTIONS NEXT RECORD
+                 AT END
+                    SET EOF-TRANSACTIONS TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-REC-COUNT
+                    ADD TR-AMOUNT TO WS-AMOUNT-SUM
+              END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTIONS
+
+           DISPLAY "TRANSACTIONS SCANNED: " WS-REC-COUNT
+           DISPLAY "TOTAL AMOUNT HASH: " WS-AMOUNT-SUM.
+       0150-END.
+
+       0200-READ-PRIOR-CONTROL.
+           MOVE "N" TO WS-HAS-PRIOR-CONTROL
+           OPEN INPUT CONTROL-FILE
+
+           IF CONTROL-CHECK-STATUS = "00"
+              READ CONTROL-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    SET HAS-PRIOR-CONTROL TO TRUE
+                    MOVE CTL-REC-COUNT TO WS-PREV-COUNT
+                    MOVE CTL-AMOUNT-SUM TO WS-PREV-AMOUNT
+              END-READ
+              CLOSE CONTROL-FILE
+           END-IF.
+       0200-END.
+
+       0250-COMPARE-TOTALS.
+           IF NOT HAS-PRIOR-CONTROL
+              DISPLAY "NO PRIOR CONTROL RECORD - ESTABLISHING BASELINE."
+           ELSE
+              IF WS-PREV-COUNT = WS-REC-COUNT
+                 AND WS-PREV-AMOUNT = WS-AMOUNT-SUM
+                 DISPLAY "RECONCILIATION OK - TOTALS UNCHANGED."
+              ELSE
+                 IF WS-REC-COUNT < WS-PREV-COUNT
+                    OR WS-AMOUNT-SUM < WS-PREV-AMOUNT
+                    DISPLAY "*** RECONCILIATION FAILED ***"
+                    DISPLAY "TRANSACTIONS.IDX MAY BE TRUNCATED OR "
+                            "CORRUPTED!"
+                    DISPLAY "PRIOR COUNT: " WS-PREV-COUNT
+                            " CURRENT COUNT: " WS-REC-COUNT
+                    DISPLAY "PRIOR AMOUNT: " WS-PREV-AMOUNT
+                            " CURRENT AMOUNT: " WS-AMOUNT-SUM
+                 ELSE
+                    DISPLAY "RECONCILIATION OK - NEW ACTIVITY SINCE "
+                            "LAST RUN."
+                 END-IF
+              END-IF
+           END-IF.
+       0250-END.
+
+       0300-WRITE-CONTROL.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-YYYYMMDD
+           MOVE WS-DATE-YYYYMMDD(1:4) TO WS-TODAY-YEAR
+           MOVE WS-DATE-YYYYMMDD(5:2) TO WS-TODAY-MONTH
+           MOVE WS-DATE-YYYYMMDD(7:2) TO WS-TODAY-DAY
+
+           OPEN OUTPUT CONTROL-FILE
+           IF CONTROL-CHECK-STATUS NOT = "00"
+              DISPLAY "ERROR WRITING CONTROL FILE: "
+                      CONTROL-CHECK-STATUS
+              GO TO 0300-END
+           END-IF
+
+           MOVE WS-TODAY TO CTL-RUN-DATE
+           MOVE WS-REC-COUNT TO CTL-REC-COUNT
+           MOVE WS-AMOUNT-SUM TO CTL-AMOUNT-SUM
+           WRITE CONTROL-LINE
+           CLOSE CONTROL-FILE.
+       0300-END.
+
+       0900-END-PROGRAM.
+           EXIT PROGRAM.
+       0900-END.
