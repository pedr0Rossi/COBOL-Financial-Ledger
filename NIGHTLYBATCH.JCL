@@ -0,0 +1,25 @@
+//NIGHTBAT JOB (ACCTG),'LEDGER NIGHTLY RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Nightly batch job for the Financial Transaction Ledger.
+//* Posts any due recurring transactions, produces the active-account
+//* activity report, and backs up accounts.IDX and transactions.IDX
+//* to dated backup files.
+//* Schedule: run once per night after the branch day's business
+//* is closed, before tellers sign on the next morning.
+//*
+//* nightlyBatch and reconcileLedger open accounts.IDX and
+//* transactions.IDX by their literal file names in the step's
+//* working directory - run this job from LEDGER.PROD so those
+//* names resolve to the production copies.
+//STEP010  EXEC PGM=nightlyBatch
+//STEPLIB  DD DSN=LEDGER.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//* STEP020 reconciles the ledger control totals against the
+//* prior clean run before anyone relies on the backups taken above.
+//STEP020  EXEC PGM=reconcileLedger
+//STEPLIB  DD DSN=LEDGER.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
