@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. modifyDescription.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 08/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT TRANSACTIONS ASSIGN TO "transactions.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TR-KEY
+           FILE STATUS IS TRANSACTIONS-CHECK-STATUS.
+
+       SELECT AUDIT-LOG ASSIGN TO "audit.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-LOG-CHECK-STATUS.
+
+       SELECT SESSION-FILE ASSIGN TO "session.CTL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SESSION-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTIONS.
+       01  FD-TRANSACTION-DETAILS.
+           05 TR-KEY.
+               10 TR-ID              PIC 9(5).
+               10 TR-ACC-ID          PIC 9(4).
+           05 TR-TYPE                PIC X(6).
+           05 TR-AMOUNT              PIC 9(9)V99.
+           05 TR-DESC                PIC X(20).
+           05 TR-DATE                PIC X(10).
+           05 TR-STATUS              PIC X(8).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD           PIC X(120).
+
+       FD  SESSION-FILE.
+       01  SESSION-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FOUND-FLAG              PIC X VALUE "N".
+           88  FOUND                  VALUE "Y".
+           88  NOT-FOUND              VALUE "N".
+       01  WS-END-OF-FILE             PIC X VALUE "N".
+           88  EOF                    VALUE "Y".
+           88  NOT-EOF                VALUE "N".
+       01  TRANSACTIONS-CHECK-STATUS  PIC XX.
+       01  AUDIT-LOG-CHECK-STATUS     PIC XX.
+       01  SESSION-CHECK-STATUS       PIC XX.
+       01  WS-MODIFY-ID               PIC 9(5).
+       01  WS-NEW-DESC                PIC X(20).
+       01  WS-OLD-DESC                PIC X(20).
+
+       01  WS-AUDIT-OPERATOR          PIC X(8).
+       01  WS-AUDIT-ACTION            PIC X(60).
+       01  WS-AUDIT-TIMESTAMP         PIC X(26).
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN.
+           OPEN I-O TRANSACTIONS
+
+           IF TRANSACTIONS-CHECK-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING FILE: "
+                       TRANSACTIONS-CHECK-STATUS
+               GO TO 0900-END-PROGRAM
+           END-IF
+
+           PERFORM 0150-PROMPT-USER
+
+           SET NOT-EOF TO TRUE
+           SET NOT-FOUND TO TRUE
+
+           PERFORM UNTIL EOF OR FOUND
+               READ TRANSACTIONS NEXT RECORD
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       PERFORM 0200-MODIFY-DESCRIPTION
+               END-READ
+           END-PERFORM
+
+           IF NOT-FOUND
+              DISPLAY "TRANSACTION DOES NOT EXIST."
+           END-IF
+
+           PERFORM 0900-END-PROGRAM.
+
+       0100-END.
+
+       0150-PROMPT-USER.
+           DISPLAY "ENTER THE ID OF THE TRANSACTION YOU WISH TO MODIFY:"
+           ACCEPT WS-MODIFY-ID
+
+           DISPLAY "ENTER THE NEW DESCRIPTION: "
+           ACCEPT WS-NEW-DESC.
+       0150-END.
+
+       0200-MODIFY-DESCRIPTION.
+           IF TR-ID = WS-MODIFY-ID AND NOT-FOUND
+              SET FOUND TO TRUE
+
+              IF TR-STATUS = "CANCELED"
+                 DISPLAY "CAN'T MODIFY A CANCELED TRANSACTION."
+                 PERFORM 0900-END-PROGRAM
+              END-IF
+
+              MOVE TR-DESC TO WS-OLD-DESC
+              MOVE FUNCTION UPPER-CASE (WS-NEW-DESC) TO TR-DESC
+              REWRITE FD-TRANSACTION-DETAILS
+
+              STRING "MODIFIED DESC ON TXN " TR-ID " FROM '"
+                     WS-OLD-DESC "' TO '" TR-DESC "'"
+                 DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+              PERFORM 0880-WRITE-AUDIT
+
+              DISPLAY "DESCRIPTION MODIFIED SUCCESSFULLY!"
+           END-IF.
+       0200-END.
+
+       0880-WRITE-AUDIT.
+           MOVE "UNKNOWN" TO WS-AUDIT-OPERATOR
+           OPEN INPUT SESSION-FILE
+           IF SESSION-CHECK-STATUS = "00"
+              READ SESSION-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE SESSION-LINE(1:8) TO WS-AUDIT-OPERATOR
+              END-READ
+              CLOSE SESSION-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+           OPEN EXTEND AUDIT-LOG
+           IF AUDIT-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           STRING WS-AUDIT-TIMESTAMP(1:8) "-" WS-AUDIT-TIMESTAMP(9:6)
+                  " " WS-AUDIT-OPERATOR " modifyDescription: "
+                  WS-AUDIT-ACTION
+              DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG.
+       0880-END.
+
+       0900-END-PROGRAM.
+           SET NOT-FOUND TO TRUE
+           SET NOT-EOF TO TRUE
+           CLOSE TRANSACTIONS
+           EXIT PROGRAM.
+       0900-END.
