@@ -0,0 +1,288 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. postInterest.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 08/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ACCOUNTS ASSIGN TO "accounts.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-ID
+           FILE STATUS IS ACCOUNTS-CHECK-STATUS.
+
+       SELECT TRANSACTIONS ASSIGN TO "transactions.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TR-KEY
+           FILE STATUS IS TRANSACTIONS-CHECK-STATUS.
+
+       SELECT SEQ-FILE ASSIGN TO "trseq.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEQ-NAME
+           FILE STATUS IS SEQ-CHECK-STATUS.
+
+       SELECT ERROR-LOG ASSIGN TO "errors.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ERROR-LOG-CHECK-STATUS.
+
+       SELECT AUDIT-LOG ASSIGN TO "audit.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-LOG-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS.
+       01  FS-ACC-DETAILS.
+           02 FS-ID              PIC 9999.
+           02 FS-CUST-ID         PIC 9(6).
+           02 FS-FULLNAME        PIC X(13).
+           02 FS-TYPE            PIC X(10).
+           02 FS-STATUS          PIC X(7).
+           02 FS-CREATED-AT      PIC X(10).
+           02 FS-BALANCE         PIC S9(9)V99.
+           02 FS-CURRENCY         PIC X(3).
+
+       FD  TRANSACTIONS.
+       01  FD-TRANSACTION-DETAILS.
+           05 TR-KEY.
+               10 TR-ID              PIC 9(5).
+               10 TR-ACC-ID          PIC 9(4).
+           05 TR-TYPE                PIC X(6).
+           05 TR-AMOUNT              PIC 9(9)V99.
+           05 TR-DESC                PIC X(20).
+           05 TR-DATE                PIC X(10).
+           05 TR-STATUS              PIC X(8).
+
+       FD  SEQ-FILE.
+       01  SEQ-RECORD.
+           05 SEQ-NAME               PIC X(10).
+           05 SEQ-NEXT-ID            PIC 9(5).
+
+       FD  ERROR-LOG.
+       01  ERROR-LOG-RECORD          PIC X(120).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD          PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
+       01  ACCOUNTS-CHECK-STATUS      PIC XX.
+       01  TRANSACTIONS-CHECK-STATUS  PIC XX.
+       01  SEQ-CHECK-STATUS           PIC XX.
+       01  ERROR-LOG-CHECK-STATUS     PIC XX.
+       01  AUDIT-LOG-CHECK-STATUS     PIC XX.
+
+       01  WS-AUDIT-ACTION            PIC X(60).
+       01  WS-AUDIT-TIMESTAMP         PIC X(26).
+
+       01  WS-ERR-CODE                PIC XX.
+       01  WS-ERR-CONTEXT             PIC X(30).
+       01  WS-ERR-STATUS-MSG          PIC X(40).
+       01  WS-ERR-TIMESTAMP           PIC X(26).
+
+       01  WS-END-OF-FILE             PIC X VALUE "N".
+           88  EOF                    VALUE "Y".
+           88  NOT-EOF                VALUE "N".
+
+       01  WS-INTEREST-RATE           PIC V9(4) VALUE 0.0050.
+       01  WS-INTEREST-AMOUNT         PIC S9(7)V99.
+       01  WS-ACCOUNTS-CREDITED       PIC 9(5) VALUE ZEROES.
+       01  WS-TOTAL-INTEREST          PIC S9(9)V99 VALUE ZEROES.
+
+       01  WS-NEW-ID                  PIC 9(5).
+
+       01  WS-LOCK-NAME               PIC X(20).
+       01  WS-LOCK-RESULT             PIC X.
+           88  WS-LOCK-ACQUIRED       VALUE "Y".
+           88  WS-LOCK-DENIED         VALUE "N".
+
+       01  WS-SYSTEM-DATE.
+           02 WS-DATE-YYYYMMDD        PIC 9(8).
+
+       01  WS-POST-DATE.
+           02 WS-POST-YEAR            PIC X(4).
+           02 FILLER                  VALUE "-".
+           02 WS-POST-MONTH           PIC X(2).
+           02 FILLER                  VALUE "-".
+           02 WS-POST-DAY             PIC X(2).
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN.
+           INITIALIZE WS-SYSTEM-DATE
+           SET NOT-EOF TO TRUE
+
+           OPEN I-O ACCOUNTS
+           IF ACCOUNTS-CHECK-STATUS NOT = "00"
+              MOVE ACCOUNTS-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING ACCOUNTS FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           OPEN I-O TRANSACTIONS
+           IF TRANSACTIONS-CHECK-STATUS NOT = "00"
+              MOVE TRANSACTIONS-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING TRANSACTIONS FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-YYYYMMDD
+           MOVE WS-DATE-YYYYMMDD(1:4) TO WS-POST-YEAR
+           MOVE WS-DATE-YYYYMMDD(5:2) TO WS-POST-MONTH
+           MOVE WS-DATE-YYYYMMDD(7:2) TO WS-POST-DAY
+
+           PERFORM UNTIL EOF
+               READ ACCOUNTS NEXT RECORD
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       PERFORM 0200-CONSIDER-ACCOUNT
+               END-READ
+           END-PERFORM
+
+           DISPLAY "INTEREST POSTING COMPLETE."
+           DISPLAY "ACCOUNTS CREDITED: " WS-ACCOUNTS-CREDITED
+           DISPLAY "TOTAL INTEREST POSTED: " WS-TOTAL-INTEREST
+
+           STRING "POSTED INTEREST TO " WS-ACCOUNTS-CREDITED
+                  " ACCOUNTS, TOTAL " WS-TOTAL-INTEREST
+              DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           PERFORM 0880-WRITE-AUDIT
+
+           PERFORM 0900-END-PROGRAM.
+
+       0100-END.
+
+       0200-CONSIDER-ACCOUNT.
+           IF FS-STATUS NOT = "ACTIVE"
+              GO TO 0200-END
+           END-IF
+
+           IF FUNCTION UPPER-CASE (FS-TYPE) NOT = "SAVINGS"
+              GO TO 0200-END
+           END-IF
+
+           IF FS-BALANCE <= 0
+              GO TO 0200-END
+           END-IF
+
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                   FS-BALANCE * WS-INTEREST-RATE
+
+           IF WS-INTEREST-AMOUNT <= 0
+              GO TO 0200-END
+           END-IF
+
+           PERFORM 0160-GET-NEW-ID
+           PERFORM 0250-POST-INTEREST-TRANSACTION
+           PERFORM 0260-CREDIT-BALANCE
+
+           ADD 1 TO WS-ACCOUNTS-CREDITED
+           ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST.
+       0200-END.
+
+       0160-GET-NEW-ID.
+           MOVE "TRSEQ-TRANSACTN" TO WS-LOCK-NAME
+           CALL "acquireLock" USING WS-LOCK-NAME WS-LOCK-RESULT
+           IF WS-LOCK-DENIED
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           OPEN I-O SEQ-FILE
+           IF SEQ-CHECK-STATUS = "35"
+              OPEN OUTPUT SEQ-FILE
+              CLOSE SEQ-FILE
+              OPEN I-O SEQ-FILE
+           END-IF
+
+           IF SEQ-CHECK-STATUS NOT = "00"
+              MOVE SEQ-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING SEQUENCE FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              CALL "releaseLock" USING WS-LOCK-NAME
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           MOVE "TRANSACTN" TO SEQ-NAME
+           READ SEQ-FILE KEY IS SEQ-NAME
+              INVALID KEY
+                 MOVE 1 TO SEQ-NEXT-ID
+                 MOVE 1 TO WS-NEW-ID
+                 WRITE SEQ-RECORD
+              NOT INVALID KEY
+                 MOVE SEQ-NEXT-ID TO WS-NEW-ID
+                 COMPUTE SEQ-NEXT-ID = SEQ-NEXT-ID + 1
+                 REWRITE SEQ-RECORD
+           END-READ
+
+           CLOSE SEQ-FILE
+
+           CALL "releaseLock" USING WS-LOCK-NAME.
+       0160-END.
+
+       0250-POST-INTEREST-TRANSACTION.
+           MOVE WS-NEW-ID TO TR-ID
+           MOVE FS-ID TO TR-ACC-ID
+           MOVE "CREDIT" TO TR-TYPE
+           MOVE WS-INTEREST-AMOUNT TO TR-AMOUNT
+           MOVE "INTEREST POSTING" TO TR-DESC
+           MOVE WS-POST-DATE TO TR-DATE
+           MOVE "ACTIVE" TO TR-STATUS
+
+           WRITE FD-TRANSACTION-DETAILS
+              INVALID KEY
+                 DISPLAY "ERROR POSTING INTEREST FOR ACCOUNT " FS-ID
+           END-WRITE.
+       0250-END.
+
+       0260-CREDIT-BALANCE.
+           COMPUTE FS-BALANCE = FS-BALANCE + WS-INTEREST-AMOUNT
+           REWRITE FS-ACC-DETAILS.
+       0260-END.
+
+       0880-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+           OPEN EXTEND AUDIT-LOG
+           IF AUDIT-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           STRING WS-AUDIT-TIMESTAMP(1:8) "-" WS-AUDIT-TIMESTAMP(9:6)
+                  " BATCH postInterest: " WS-AUDIT-ACTION
+              DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG.
+       0880-END.
+
+       0890-LOG-ERROR.
+           CALL "fileStatusMsg" USING WS-ERR-CODE WS-ERR-STATUS-MSG
+           DISPLAY "ERROR " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                   " - " WS-ERR-STATUS-MSG
+
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           OPEN EXTEND ERROR-LOG
+           IF ERROR-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT ERROR-LOG
+           END-IF
+
+           STRING WS-ERR-TIMESTAMP(1:8) "-" WS-ERR-TIMESTAMP(9:6)
+                  " postInterest " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                  " - " WS-ERR-STATUS-MSG
+              DELIMITED BY SIZE INTO ERROR-LOG-RECORD
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG.
+       0890-END.
+
+       0900-END-PROGRAM.
+           CLOSE ACCOUNTS
+           CLOSE TRANSACTIONS
+           EXIT PROGRAM.
+       0900-END.
