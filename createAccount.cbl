@@ -1,158 +1,398 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. createAccount.
-       AUTHOR. Pedro Rossi.
-       DATE-WRITTEN. 28/04/2026.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-       SELECT ACCOUNTS ASSIGN TO "accounts.IDX"
-           ORGANIZATION IS INDEXED       
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS FS-ID           
-           FILE STATUS IS ACCOUNTS-CHECK-STATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD ACCOUNTS.
-       
-       01 FS-ACC-DETAILS.
-          02 FS-ID           PIC 9999.
-          02 FS-FULLNAME     PIC X(13).
-          02 FS-TYPE         PIC X(10).
-          02 FS-STATUS       PIC X(7).
-          02 FS-CREATED-AT   PIC X(10).
-
-       WORKING-STORAGE SECTION.
-      
-       01  ACCOUNTS-CHECK-STATUS PIC XX.
-       01  WS-END-OF-FILE        PIC X VALUE "N".
-           88 EOF                VALUE "Y".
-           88 NOT-EOF            VALUE "N".
-       01  WS-FOUND-FLAG         PIC X VALUE "N".
-           88 FOUND              VALUE "Y".
-           88 NOT-FOUND          VALUE "N".
-
-       01  WS-NEW-ACCOUNT-IN.
-           02 WS-ID-IN           PIC 9999. 
-           02 WS-FULLNAME-IN     PIC X(13).
-           02 WS-TYPE-IN         PIC X(10).
-           02 WS-STATUS-IN       PIC X(7).
-
-       01  WS-SYSTEM-DATE.
-           02 WS-DATE-YYYYMMDD   PIC 9(8).
-
-       01  WS-NEW-ACCOUNT-OUT.
-           02 WS-ID-OUT          PIC 9999. 
-           02 WS-FULLNAME-OUT    PIC X(13).
-           02 WS-TYPE-OUT        PIC X(10).
-           02 WS-STATUS-OUT      PIC X(7).
-           02 WS-CREATED-AT-OUT.     
-              05 WS-CREATED-YEAR  PIC 9(4).
-              05 FILLER           VALUE "-".
-              05 WS-CREATED-MONTH PIC 9(2).
-              05 FILLER           VALUE "-".
-              05 WS-CREATED-DAY   PIC 9(2).
-
-       PROCEDURE DIVISION.
-           
-       0100-MAIN.    
-           INITIALIZE WS-NEW-ACCOUNT-IN
-           INITIALIZE WS-NEW-ACCOUNT-OUT
-           INITIALIZE WS-SYSTEM-DATE
-      
-           PERFORM 0150-PROMPT-USER 
-
-           OPEN I-O ACCOUNTS
-
-           IF ACCOUNTS-CHECK-STATUS NOT = "00"
-              DISPLAY "ERROR OPENING FILE: " 
-                       ACCOUNTS-CHECK-STATUS
-              GO TO 0900-END-PROGRAM
-           END-IF
-
-           PERFORM 0200-PROCESS-DATA
-      
-           WRITE FS-ACC-DETAILS FROM WS-NEW-ACCOUNT-OUT 
-
-           DISPLAY "ACCOUNT CREATED SUCCESSFULLY!"
-
-           GO TO 0900-END-PROGRAM.
-       0100-END.
-
-       0150-PROMPT-USER.
-           DISPLAY "INSERT THE NEW ACCOUNT'S ID: "
-           ACCEPT WS-ID-IN
-
-           PERFORM 0170-CHECK-ID-EXISTS
-           IF FOUND
-              DISPLAY "THE ACCOUNT WAS NOT CREATED - ID ALREADY EXISTS!"
-              GO TO 0900-END-PROGRAM
-           END-IF
-      
-           DISPLAY "INSERT THE NEW ACCOUNT'S FULLNAME: "
-           ACCEPT WS-FULLNAME-IN
-      
-           DISPLAY "INSERT THE NEW ACCOUNT'S TYPE: "
-           ACCEPT WS-TYPE-IN
-      
-           DISPLAY "INSERT THE NEW ACCOUNT'S STATUS: "
-           ACCEPT WS-STATUS-IN
-       
-           MOVE FUNCTION CURRENT-DATE(1:8)
-                TO WS-DATE-YYYYMMDD.
-       0150-END.
-
-       0170-CHECK-ID-EXISTS.
-           OPEN I-O ACCOUNTS
-           IF ACCOUNTS-CHECK-STATUS NOT = "00"
-              DISPLAY "ERROR OPENING FILE: "
-                       ACCOUNTS-CHECK-STATUS
-              SET FOUND TO TRUE
-              GO TO 0170-END
-           END-IF
-
-           SET NOT-EOF TO TRUE
-           SET NOT-FOUND TO TRUE
-
-           PERFORM UNTIL EOF
-              READ ACCOUNTS
-                 AT END
-                    SET EOF TO TRUE
-                 NOT AT END
-                    IF FS-ID = WS-ID-IN
-                       SET FOUND TO TRUE
-                       SET EOF TO TRUE
-                    END-IF
-              END-READ
-           END-PERFORM
-
-           CLOSE ACCOUNTS.
-       0170-END.
-
-       0200-PROCESS-DATA.
-           MOVE WS-ID-IN 
-                TO WS-ID-OUT
-      
-           MOVE WS-FULLNAME-IN
-                TO WS-FULLNAME-OUT
-      
-           MOVE FUNCTION UPPER-CASE (WS-TYPE-IN)
-                TO WS-TYPE-OUT
-      
-           MOVE FUNCTION UPPER-CASE (WS-STATUS-IN)
-                TO WS-STATUS-OUT
-      
-           MOVE WS-DATE-YYYYMMDD(1:4)
-                TO WS-CREATED-YEAR
-           MOVE WS-DATE-YYYYMMDD(5:2)
-                TO WS-CREATED-MONTH
-           MOVE WS-DATE-YYYYMMDD(7:2)
-                TO WS-CREATED-DAY.
-       0200-END.
-
-       0900-END-PROGRAM.
-           CLOSE ACCOUNTS
-           EXIT PROGRAM.
-       0900-END.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. createAccount.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 28/04/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ACCOUNTS ASSIGN TO "accounts.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-ID
+           FILE STATUS IS ACCOUNTS-CHECK-STATUS.
+
+       SELECT CUSTOMERS ASSIGN TO "customers.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUST-ID
+           FILE STATUS IS CUSTOMERS-CHECK-STATUS.
+
+       SELECT ACCT-TYPES ASSIGN TO "accttypes.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AT-CODE
+           FILE STATUS IS ACCT-TYPES-CHECK-STATUS.
+
+       SELECT ERROR-LOG ASSIGN TO "errors.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ERROR-LOG-CHECK-STATUS.
+
+       SELECT AUDIT-LOG ASSIGN TO "audit.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-LOG-CHECK-STATUS.
+
+       SELECT SESSION-FILE ASSIGN TO "session.CTL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SESSION-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS.
+
+       01 FS-ACC-DETAILS.
+          02 FS-ID           PIC 9999.
+          02 FS-CUST-ID      PIC 9(6).
+          02 FS-FULLNAME     PIC X(13).
+          02 FS-TYPE         PIC X(10).
+          02 FS-STATUS       PIC X(7).
+          02 FS-CREATED-AT   PIC X(10).
+          02 FS-BALANCE      PIC S9(9)V99.
+          02 FS-CURRENCY         PIC X(3).
+
+       FD CUSTOMERS.
+       01 CUST-DETAILS.
+          02 CUST-ID          PIC 9(6).
+          02 CUST-NAME        PIC X(30).
+          02 CUST-CREATED-AT  PIC X(10).
+
+       FD  ACCT-TYPES.
+       01  AT-DETAILS.
+           02 AT-CODE              PIC X(10).
+           02 AT-DESCRIPTION       PIC X(30).
+           02 AT-MIN-BALANCE       PIC S9(7)V99.
+           02 AT-FEE-AMOUNT        PIC S9(5)V99.
+           02 AT-STATUS            PIC X(7).
+              88 AT-STATUS-VALID   VALUES "ACTIVE" "INACTVE".
+
+       FD  ERROR-LOG.
+       01  ERROR-LOG-RECORD   PIC X(120).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD   PIC X(120).
+
+       FD  SESSION-FILE.
+       01  SESSION-LINE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  ACCOUNTS-CHECK-STATUS PIC XX.
+       01  CUSTOMERS-CHECK-STATUS PIC XX.
+       01  ACCT-TYPES-CHECK-STATUS PIC XX.
+       01  ERROR-LOG-CHECK-STATUS PIC XX.
+       01  AUDIT-LOG-CHECK-STATUS PIC XX.
+       01  SESSION-CHECK-STATUS   PIC XX.
+
+       01  WS-AUDIT-OPERATOR      PIC X(8).
+       01  WS-AUDIT-ACTION        PIC X(60).
+       01  WS-AUDIT-TIMESTAMP     PIC X(26).
+
+       01  WS-ERR-CODE            PIC XX.
+       01  WS-ERR-CONTEXT         PIC X(30).
+       01  WS-ERR-STATUS-MSG      PIC X(40).
+       01  WS-ERR-TIMESTAMP       PIC X(26).
+       01  WS-END-OF-FILE        PIC X VALUE "N".
+           88 EOF                VALUE "Y".
+           88 NOT-EOF            VALUE "N".
+       01  WS-FOUND-FLAG         PIC X VALUE "N".
+           88 FOUND              VALUE "Y".
+           88 NOT-FOUND          VALUE "N".
+
+       01  WS-TYPE-VALID-FLAG    PIC X VALUE "N".
+           88 WS-TYPE-VALID      VALUE "Y".
+
+       01  WS-NEW-ACCOUNT-IN.
+           02 WS-ID-IN           PIC 9999.
+           02 WS-CUST-ID-IN      PIC 9(6).
+           02 WS-TYPE-IN         PIC X(10).
+           02 WS-STATUS-IN       PIC X(7).
+              88 WS-STATUS-VALID VALUES "ACTIVE" "CLOSED" "FROZEN".
+           02 WS-CURRENCY-IN     PIC X(3).
+              88 WS-CURRENCY-VALID VALUES "USD" "EUR" "GBP".
+
+       01  WS-SYSTEM-DATE.
+           02 WS-DATE-YYYYMMDD   PIC 9(8).
+
+       01  WS-NEW-ACCOUNT-OUT.
+           02 WS-ID-OUT          PIC 9999.
+           02 WS-CUST-ID-OUT     PIC 9(6).
+           02 WS-FULLNAME-OUT    PIC X(13).
+           02 WS-TYPE-OUT        PIC X(10).
+           02 WS-STATUS-OUT      PIC X(7).
+           02 WS-CREATED-AT-OUT.     
+              05 WS-CREATED-YEAR  PIC 9(4).
+              05 FILLER           VALUE "-".
+              05 WS-CREATED-MONTH PIC 9(2).
+              05 FILLER           VALUE "-".
+              05 WS-CREATED-DAY   PIC 9(2).
+           02 WS-BALANCE-OUT     PIC S9(9)V99.
+           02 WS-CURRENCY-OUT    PIC X(3).
+
+       PROCEDURE DIVISION.
+           
+       0100-MAIN.    
+           INITIALIZE WS-NEW-ACCOUNT-IN
+           INITIALIZE WS-NEW-ACCOUNT-OUT
+           INITIALIZE WS-SYSTEM-DATE
+      
+           OPEN INPUT CUSTOMERS
+
+           IF CUSTOMERS-CHECK-STATUS NOT = "00"
+              MOVE CUSTOMERS-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING CUSTOMERS FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           PERFORM 0130-OPEN-ACCT-TYPES
+
+           PERFORM 0150-PROMPT-USER
+
+           OPEN I-O ACCOUNTS
+
+           IF ACCOUNTS-CHECK-STATUS NOT = "00"
+              MOVE ACCOUNTS-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING ACCOUNTS FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           PERFORM 0200-PROCESS-DATA
+      
+           WRITE FS-ACC-DETAILS FROM WS-NEW-ACCOUNT-OUT
+
+           STRING "CREATED ACCOUNT " WS-ID-OUT
+              DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           PERFORM 0880-WRITE-AUDIT
+
+           DISPLAY "ACCOUNT CREATED SUCCESSFULLY!"
+
+           GO TO 0900-END-PROGRAM.
+       0100-END.
+
+       0130-OPEN-ACCT-TYPES.
+           OPEN I-O ACCT-TYPES
+           IF ACCT-TYPES-CHECK-STATUS = "35"
+              OPEN OUTPUT ACCT-TYPES
+              CLOSE ACCT-TYPES
+              OPEN I-O ACCT-TYPES
+           END-IF
+
+           IF ACCT-TYPES-CHECK-STATUS NOT = "00"
+              MOVE ACCT-TYPES-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING ACCT TYPES FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           MOVE "CHECKING" TO AT-CODE
+           READ ACCT-TYPES KEY IS AT-CODE
+              INVALID KEY
+                 MOVE "CHECKING" TO AT-CODE
+                 MOVE "STANDARD CHECKING ACCOUNT" TO AT-DESCRIPTION
+                 MOVE 0 TO AT-MIN-BALANCE
+                 MOVE 1.50 TO AT-FEE-AMOUNT
+                 MOVE "ACTIVE" TO AT-STATUS
+                 WRITE AT-DETAILS
+           END-READ
+
+           MOVE "SAVINGS" TO AT-CODE
+           READ ACCT-TYPES KEY IS AT-CODE
+              INVALID KEY
+                 MOVE "SAVINGS" TO AT-CODE
+                 MOVE "STANDARD SAVINGS ACCOUNT" TO AT-DESCRIPTION
+                 MOVE 100.00 TO AT-MIN-BALANCE
+                 MOVE 0 TO AT-FEE-AMOUNT
+                 MOVE "ACTIVE" TO AT-STATUS
+                 WRITE AT-DETAILS
+           END-READ.
+       0130-END.
+
+       0150-PROMPT-USER.
+           DISPLAY "INSERT THE NEW ACCOUNT'S ID: "
+           ACCEPT WS-ID-IN
+
+           PERFORM 0170-CHECK-ID-EXISTS
+           IF FOUND
+              DISPLAY "THE ACCOUNT WAS NOT CREATED - ID ALREADY EXISTS!"
+              GO TO 0900-END-PROGRAM
+           END-IF
+      
+           DISPLAY "INSERT THE ACCOUNT OWNER'S CUSTOMER ID: "
+           ACCEPT WS-CUST-ID-IN
+
+           MOVE WS-CUST-ID-IN TO CUST-ID
+           READ CUSTOMERS KEY IS CUST-ID
+              INVALID KEY
+                 DISPLAY "THE ACCOUNT WAS NOT CREATED - "
+                         "CUSTOMER ID DOES NOT EXIST!"
+                 GO TO 0900-END-PROGRAM
+           END-READ
+
+           PERFORM 0160-PROMPT-TYPE UNTIL WS-TYPE-VALID
+
+           PERFORM 0165-PROMPT-STATUS UNTIL WS-STATUS-VALID
+
+           PERFORM 0167-PROMPT-CURRENCY UNTIL WS-CURRENCY-VALID
+
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                TO WS-DATE-YYYYMMDD.
+       0150-END.
+
+       0160-PROMPT-TYPE.
+           DISPLAY "INSERT THE NEW ACCOUNT'S TYPE: "
+           ACCEPT WS-TYPE-IN
+           MOVE FUNCTION UPPER-CASE (WS-TYPE-IN) TO WS-TYPE-IN
+
+           MOVE "N" TO WS-TYPE-VALID-FLAG
+           MOVE WS-TYPE-IN TO AT-CODE
+           READ ACCT-TYPES KEY IS AT-CODE
+              INVALID KEY
+                 DISPLAY "INVALID ACCOUNT TYPE - PLEASE TRY AGAIN."
+              NOT INVALID KEY
+                 IF AT-STATUS = "ACTIVE"
+                    MOVE "Y" TO WS-TYPE-VALID-FLAG
+                 ELSE
+                    DISPLAY "THAT ACCOUNT TYPE IS NOT ACTIVE - "
+                            "PLEASE TRY AGAIN."
+                 END-IF
+           END-READ.
+       0160-END.
+
+       0165-PROMPT-STATUS.
+           DISPLAY "INSERT THE NEW ACCOUNT'S STATUS "
+                   "(ACTIVE/CLOSED/FROZEN): "
+           ACCEPT WS-STATUS-IN
+           MOVE FUNCTION UPPER-CASE (WS-STATUS-IN) TO WS-STATUS-IN
+           IF NOT WS-STATUS-VALID
+              DISPLAY "INVALID ACCOUNT STATUS - PLEASE TRY AGAIN."
+           END-IF.
+       0165-END.
+
+       0167-PROMPT-CURRENCY.
+           DISPLAY "INSERT THE NEW ACCOUNT'S CURRENCY (USD/EUR/GBP): "
+           ACCEPT WS-CURRENCY-IN
+           MOVE FUNCTION UPPER-CASE (WS-CURRENCY-IN) TO WS-CURRENCY-IN
+           IF NOT WS-CURRENCY-VALID
+              DISPLAY "INVALID CURRENCY - PLEASE TRY AGAIN."
+           END-IF.
+       0167-END.
+
+       0170-CHECK-ID-EXISTS.
+           OPEN I-O ACCOUNTS
+           IF ACCOUNTS-CHECK-STATUS NOT = "00"
+              MOVE ACCOUNTS-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING ACCOUNTS FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              SET FOUND TO TRUE
+              GO TO 0170-END
+           END-IF
+
+           SET NOT-EOF TO TRUE
+           SET NOT-FOUND TO TRUE
+
+           PERFORM UNTIL EOF
+              READ ACCOUNTS
+                 AT END
+                    SET EOF TO TRUE
+                 NOT AT END
+                    IF FS-ID = WS-ID-IN
+                       SET FOUND TO TRUE
+                       SET EOF TO TRUE
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNTS.
+       0170-END.
+
+       0200-PROCESS-DATA.
+           MOVE WS-ID-IN
+                TO WS-ID-OUT
+
+           MOVE WS-CUST-ID-IN
+                TO WS-CUST-ID-OUT
+
+           IF FUNCTION LENGTH (FUNCTION TRIM (CUST-NAME)) > 13
+              DISPLAY "WARNING: CUSTOMER NAME EXCEEDS 13 CHARACTERS "
+                      "AND WILL BE TRUNCATED ON THE ACCOUNT RECORD."
+           END-IF
+
+           MOVE CUST-NAME
+                TO WS-FULLNAME-OUT
+
+           MOVE FUNCTION UPPER-CASE (WS-TYPE-IN)
+                TO WS-TYPE-OUT
+      
+           MOVE FUNCTION UPPER-CASE (WS-STATUS-IN)
+                TO WS-STATUS-OUT
+      
+           MOVE WS-DATE-YYYYMMDD(1:4)
+                TO WS-CREATED-YEAR
+           MOVE WS-DATE-YYYYMMDD(5:2)
+                TO WS-CREATED-MONTH
+           MOVE WS-DATE-YYYYMMDD(7:2)
+                TO WS-CREATED-DAY
+
+           MOVE ZEROES
+                TO WS-BALANCE-OUT
+
+           MOVE FUNCTION UPPER-CASE (WS-CURRENCY-IN)
+                TO WS-CURRENCY-OUT.
+       0200-END.
+
+       0880-WRITE-AUDIT.
+           MOVE "UNKNOWN" TO WS-AUDIT-OPERATOR
+           OPEN INPUT SESSION-FILE
+           IF SESSION-CHECK-STATUS = "00"
+              READ SESSION-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE SESSION-LINE(1:8) TO WS-AUDIT-OPERATOR
+              END-READ
+              CLOSE SESSION-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+           OPEN EXTEND AUDIT-LOG
+           IF AUDIT-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           STRING WS-AUDIT-TIMESTAMP(1:8) "-" WS-AUDIT-TIMESTAMP(9:6)
+                  " " WS-AUDIT-OPERATOR " createAccount: "
+                  WS-AUDIT-ACTION
+              DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG.
+       0880-END.
+
+       0890-LOG-ERROR.
+           CALL "fileStatusMsg" USING WS-ERR-CODE WS-ERR-STATUS-MSG
+           DISPLAY "ERROR " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                   " - " WS-ERR-STATUS-MSG
+
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           OPEN EXTEND ERROR-LOG
+           IF ERROR-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT ERROR-LOG
+           END-IF
+
+           STRING WS-ERR-TIMESTAMP(1:8) "-" WS-ERR-TIMESTAMP(9:6)
+                  " createAccount " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                  " - " WS-ERR-STATUS-MSG
+              DELIMITED BY SIZE INTO ERROR-LOG-RECORD
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG.
+       0890-END.
+
+       0900-END-PROGRAM.
+           CLOSE ACCOUNTS
+           CLOSE CUSTOMERS
+           CLOSE ACCT-TYPES
+           EXIT PROGRAM.
+       0900-END.
