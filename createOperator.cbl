@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. createOperator.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 08/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT OPERATORS ASSIGN TO "operators.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS OP-ID
+           FILE STATUS IS OPERATORS-CHECK-STATUS.
+
+       SELECT AUDIT-LOG ASSIGN TO "audit.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-LOG-CHECK-STATUS.
+
+       SELECT SESSION-FILE ASSIGN TO "session.CTL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SESSION-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERATORS.
+       01  OP-DETAILS.
+           02 OP-ID               PIC X(8).
+           02 OP-NAME              PIC X(20).
+           02 OP-PASSWORD          PIC X(10).
+           02 OP-ROLE              PIC X(10).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD        PIC X(120).
+
+       FD  SESSION-FILE.
+       01  SESSION-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  OPERATORS-CHECK-STATUS  PIC XX.
+       01  AUDIT-LOG-CHECK-STATUS  PIC XX.
+       01  SESSION-CHECK-STATUS    PIC XX.
+
+       01  WS-AUDIT-OPERATOR       PIC X(8).
+       01  WS-AUDIT-ACTION         PIC X(60).
+       01  WS-AUDIT-TIMESTAMP      PIC X(26).
+
+       01  WS-FOUND-FLAG           PIC X VALUE "N".
+           88 FOUND                VALUE "Y".
+           88 NOT-FOUND            VALUE "N".
+
+       01  WS-NEW-OPERATOR-IN.
+           02 WS-OP-ID-IN          PIC X(8).
+           02 WS-OP-NAME-IN        PIC X(20).
+           02 WS-OP-PASSWORD-IN    PIC X(10).
+           02 WS-OP-ROLE-IN        PIC X(10).
+              88 WS-OP-ROLE-VALID  VALUES "TELLER" "SUPERVISOR" "ADMIN".
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN.
+           INITIALIZE WS-NEW-OPERATOR-IN
+
+           OPEN I-O OPERATORS
+           IF OPERATORS-CHECK-STATUS = "35"
+              OPEN OUTPUT OPERATORS
+              CLOSE OPERATORS
+              OPEN I-O OPERATORS
+           END-IF
+
+           IF OPERATORS-CHECK-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING FILE: " OPERATORS-CHECK-STATUS
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           PERFORM 0150-PROMPT-USER
+
+           PERFORM 0170-CHECK-ID-EXISTS
+           IF FOUND
+              DISPLAY "NOT CREATED - OPERATOR ID ALREADY EXISTS!"
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           MOVE WS-OP-ID-IN       TO OP-ID
+           MOVE WS-OP-NAME-IN     TO OP-NAME
+           MOVE WS-OP-PASSWORD-IN TO OP-PASSWORD
+           MOVE WS-OP-ROLE-IN     TO OP-ROLE
+
+           WRITE OP-DETAILS
+
+           STRING "CREATED OPERATOR " WS-OP-ID-IN " ROLE "
+                  WS-OP-ROLE-IN
+              DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           PERFORM 0880-WRITE-AUDIT
+
+           DISPLAY "OPERATOR CREATED SUCCESSFULLY!"
+
+           GO TO 0900-END-PROGRAM.
+       0100-END.
+
+       0150-PROMPT-USER.
+           DISPLAY "INSERT THE NEW OPERATOR'S ID: "
+           ACCEPT WS-OP-ID-IN
+
+           DISPLAY "INSERT THE NEW OPERATOR'S NAME: "
+           ACCEPT WS-OP-NAME-IN
+
+           DISPLAY "INSERT THE NEW OPERATOR'S PASSWORD: "
+           ACCEPT WS-OP-PASSWORD-IN
+
+           PERFORM 0160-PROMPT-ROLE UNTIL WS-OP-ROLE-VALID.
+       0150-END.
+
+       0160-PROMPT-ROLE.
+           DISPLAY "INSERT THE OPERATOR'S ROLE "
+                   "(TELLER/SUPERVISOR/ADMIN): "
+           ACCEPT WS-OP-ROLE-IN
+           MOVE FUNCTION UPPER-CASE (WS-OP-ROLE-IN) TO WS-OP-ROLE-IN
+           IF NOT WS-OP-ROLE-VALID
+              DISPLAY "INVALID ROLE - PLEASE TRY AGAIN."
+           END-IF.
+       0160-END.
+
+       0170-CHECK-ID-EXISTS.
+           MOVE WS-OP-ID-IN TO OP-ID
+           READ OPERATORS KEY IS OP-ID
+              INVALID KEY
+                 SET NOT-FOUND TO TRUE
+              NOT INVALID KEY
+                 SET FOUND TO TRUE
+           END-READ.
+       0170-END.
+
+       0880-WRITE-AUDIT.
+           MOVE "UNKNOWN" TO WS-AUDIT-OPERATOR
+           OPEN INPUT SESSION-FILE
+           IF SESSION-CHECK-STATUS = "00"
+              READ SESSION-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE SESSION-LINE(1:8) TO WS-AUDIT-OPERATOR
+              END-READ
+              CLOSE SESSION-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+           OPEN EXTEND AUDIT-LOG
+           IF AUDIT-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           STRING WS-AUDIT-TIMESTAMP(1:8) "-" WS-AUDIT-TIMESTAMP(9:6)
+                  " " WS-AUDIT-OPERATOR " createOperator: "
+                  WS-AUDIT-ACTION
+              DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG.
+       0880-END.
+
+       0900-END-PROGRAM.
+           CLOSE OPERATORS
+           EXIT PROGRAM.
+       0900-END.
