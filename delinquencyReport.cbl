@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. delinquencyReport.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ACCOUNTS ASSIGN TO "accounts.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FS-ID
+           FILE STATUS IS ACCOUNTS-CHECK-STATUS.
+
+       SELECT TRANSACTIONS ASSIGN TO "transactions.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS TR-KEY
+           FILE STATUS IS TRANSACTIONS-CHECK-STATUS.
+
+       SELECT REPORT-OUT ASSIGN TO "delinquency.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REPORT-OUT-CHECK-STATUS.
+
+       SELECT ERROR-LOG ASSIGN TO "errors.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ERROR-LOG-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNTS.
+       01  FS-ACC-DETAILS.
+           02 FS-ID              PIC 9999.
+           02 FS-CUST-ID         PIC 9(6).
+           02 FS-FULLNAME        PIC X(13).
+           02 FS-TYPE            PIC X(10).
+           02 FS-STATUS          PIC X(7).
+           02 FS-CREATED-AT      PIC X(10).
+           02 FS-BALANCE         PIC S9(9)V99.
+           02 FS-CURRENCY         PIC X(3).
+
+       FD  TRANSACTIONS.
+       01 FD-TRANSACTION-DETAILS.
+           05 TR-KEY.
+               10 TR-ID              PIC 9(5).
+               10 TR-ACC-ID          PIC 9(4).
+           05 TR-TYPE                PIC X(6).
+           05 TR-AMOUNT              PIC 9(9)V99.
+           05 TR-DESC                PIC X(20).
+           05 TR-DATE                PIC X(10).
+           05 TR-STATUS              PIC X(8).
+
+       FD  REPORT-OUT.
+       01  REPORT-OUT-LINE       PIC X(80).
+
+       FD  ERROR-LOG.
+       01  ERROR-LOG-RECORD      PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
+       01  ACCOUNTS-CHECK-STATUS      PIC XX.
+       01  TRANSACTIONS-CHECK-STATUS  PIC XX.
+       01  REPORT-OUT-CHECK-STATUS    PIC XX.
+       01  ERROR-LOG-CHECK-STATUS     PIC XX.
+
+       01  WS-EOF-ACCOUNTS            PIC X VALUE "N".
+           88  EOF-ACCOUNTS           VALUE "Y".
+           88  NOT-EOF-ACCOUNTS       VALUE "N".
+
+       01  WS-EOF-TRANSACTIONS        PIC X VALUE "N".
+           88  EOF-TRANSACTIONS       VALUE "Y".
+           88  NOT-EOF-TRANSACTIONS   VALUE "N".
+
+       01  WS-PENDING-CUTOFF          PIC X(10).
+       01  WS-OVERDRAWN-COUNT         PIC 9(5) VALUE ZEROES.
+       01  WS-FROZEN-COUNT            PIC 9(5) VALUE ZEROES.
+       01  WS-STALE-PENDING-COUNT     PIC 9(5) VALUE ZEROES.
+
+       01  WS-SAVE-TO-FILE            PIC X VALUE "N".
+           88  SAVE-TO-FILE           VALUE "Y".
+           88  DO-NOT-SAVE-TO-FILE    VALUE "N".
+
+       01  WS-ERR-CODE                PIC XX.
+       01  WS-ERR-CONTEXT             PIC X(30).
+       01  WS-ERR-STATUS-MSG          PIC X(40).
+       01  WS-ERR-TIMESTAMP           PIC X(26).
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN.
+           DISPLAY "DELINQUENCY / EXCEPTION REPORT"
+           DISPLAY "ENTER CUTOFF DATE (YYYY-MM-DD) - PENDING OR "
+                   "REVIEW TRANSACTIONS OLDER THAN THIS ARE STALE:"
+           ACCEPT WS-PENDING-CUTOFF
+
+           DISPLAY "SAVE THIS REPORT TO A FILE TOO? (Y/N)"
+           ACCEPT WS-SAVE-TO-FILE
+           MOVE FUNCTION UPPER-CASE (WS-SAVE-TO-FILE) TO WS-SAVE-TO-FILE
+
+           IF SAVE-TO-FILE
+              OPEN OUTPUT REPORT-OUT
+              IF REPORT-OUT-CHECK-STATUS NOT = "00"
+                 MOVE REPORT-OUT-CHECK-STATUS TO WS-ERR-CODE
+                 MOVE "OPENING REPORT FILE" TO WS-ERR-CONTEXT
+                 PERFORM 0890-LOG-ERROR
+                 SET DO-NOT-SAVE-TO-FILE TO TRUE
+              END-IF
+           END-IF
+
+           PERFORM 0200-REPORT-OVERDRAWN-AND-FROZEN
+           PERFORM 0300-REPORT-STALE-PENDING
+           PERFORM 0400-WRITE-SUMMARY
+
+           IF SAVE-TO-FILE
+              CLOSE REPORT-OUT
+              DISPLAY "REPORT SAVED TO delinquency.TXT"
+           END-IF
+
+           GO TO 0900-END-PROGRAM.
+       0100-END.
+
+       0200-REPORT-OVERDRAWN-AND-FROZEN.
+           OPEN INPUT ACCOUNTS
+           IF ACCOUNTS-CHECK-STATUS NOT = "00"
+              MOVE ACCOUNTS-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING ACCOUNTS FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              GO TO 0200-END
+           END-IF
+
+           DISPLAY "OVERDRAWN OR FROZEN ACCOUNTS:"
+
+           SET NOT-EOF-ACCOUNTS TO TRUE
+           PERFORM UNTIL EOF-ACCOUNTS
+              READ ACCOUNTS NEXT RECORD
+                 AT END
+                    SET EOF-ACCOUNTS TO TRUE
+                 NOT AT END
+                    IF FS-BALANCE < 0 OR FS-STATUS = "FROZEN"
+                       PERFORM 0250-WRITE-ACCOUNT-LINE
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNTS.
+       0200-END.
+
+       0250-WRITE-ACCOUNT-LINE.
+           MOVE SPACES TO REPORT-OUT-LINE
+           STRING "ACCOUNT " FS-ID " " FS-FULLNAME
+                  " STATUS " FS-STATUS " BALANCE " FS-BALANCE
+              DELIMITED BY SIZE INTO REPORT-OUT-LINE
+           DISPLAY REPORT-OUT-LINE
+           IF SAVE-TO-FILE
+              WRITE REPORT-OUT-LINE
+           END-IF
+
+           IF FS-BALANCE < 0
+              ADD 1 TO WS-OVERDRAWN-COUNT
+           END-IF
+           IF FS-STATUS = "FROZEN"
+              ADD 1 TO WS-FROZEN-COUNT
+           END-IF.
+       0250-END.
+
+       0300-REPORT-STALE-PENDING.
+           OPEN INPUT TRANSACTIONS
+           IF TRANSACTIONS-CHECK-STATUS NOT = "00"
+              MOVE TRANSACTIONS-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING TRANSACTIONS FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              GO TO 0300-END
+           END-IF
+
+           DISPLAY "STALE PENDING/REVIEW TRANSACTIONS:"
+
+           SET NOT-EOF-TRANSACTIONS TO TRUE
+           PERFORM UNTIL EOF-TRANSACTIONS
+              READ TRANSACTIONS NEXT RECORD
+                 AT END
+                    SET EOF-TRANSACTIONS TO TRUE
+                 NOT AT END
+                    IF (TR-STATUS = "PENDING" OR TR-STATUS = "REVIEW")
+                       AND TR-DATE < WS-PENDING-CUTOFF
+                       PERFORM 0350-WRITE-TRANSACTION-LINE
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTIONS.
+       0300-END.
+
+       0350-WRITE-TRANSACTION-LINE.
+           MOVE SPACES TO REPORT-OUT-LINE
+           STRING "TXN " TR-ID " ACCOUNT " TR-ACC-ID " " TR-TYPE
+                  " " TR-AMOUNT " DATED " TR-DATE " STATUS "
+                  TR-STATUS
+              DELIMITED BY SIZE INTO REPORT-OUT-LINE
+           DISPLAY REPORT-OUT-LINE
+           IF SAVE-TO-FILE
+              WRITE REPORT-OUT-LINE
+           END-IF
+
+           ADD 1 TO WS-STALE-PENDING-COUNT.
+       0350-END.
+
+       0400-WRITE-SUMMARY.
+           DISPLAY "---------------------------------------------"
+           DISPLAY "OVERDRAWN ACCOUNTS: " WS-OVERDRAWN-COUNT
+           DISPLAY "FROZEN ACCOUNTS: " WS-FROZEN-COUNT
+           DISPLAY "STALE PENDING/REVIEW TRANSACTIONS: "
+                   WS-STALE-PENDING-COUNT
+
+           IF SAVE-TO-FILE
+              MOVE SPACES TO REPORT-OUT-LINE
+              STRING "OVERDRAWN ACCOUNTS: " WS-OVERDRAWN-COUNT
+                 DELIMITED BY SIZE INTO REPORT-OUT-LINE
+              WRITE REPORT-OUT-LINE
+              MOVE SPACES TO REPORT-OUT-LINE
+              STRING "FROZEN ACCOUNTS: " WS-FROZEN-COUNT
+                 DELIMITED BY SIZE INTO REPORT-OUT-LINE
+              WRITE REPORT-OUT-LINE
+              MOVE SPACES TO REPORT-OUT-LINE
+              STRING "STALE PENDING/REVIEW TRANSACTIONS: "
+                     WS-STALE-PENDING-COUNT
+                 DELIMITED BY SIZE INTO REPORT-OUT-LINE
+              WRITE REPORT-OUT-LINE
+           END-IF.
+       0400-END.
+
+       0890-LOG-ERROR.
+           CALL "fileStatusMsg" USING WS-ERR-CODE WS-ERR-STATUS-MSG
+           DISPLAY "ERROR " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                   " - " WS-ERR-STATUS-MSG
+
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           OPEN EXTEND ERROR-LOG
+           IF ERROR-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT ERROR-LOG
+           END-IF
+
+           STRING WS-ERR-TIMESTAMP(1:8) "-" WS-ERR-TIMESTAMP(9:6)
+                  " delinquencyReport " WS-ERR-CONTEXT ": "
+                  WS-ERR-CODE " - " WS-ERR-STATUS-MSG
+              DELIMITED BY SIZE INTO ERROR-LOG-RECORD
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG.
+       0890-END.
+
+       0900-END-PROGRAM.
+           EXIT PROGRAM.
+       0900-END.
