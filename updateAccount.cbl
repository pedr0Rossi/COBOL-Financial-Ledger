@@ -0,0 +1,284 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. updateAccount.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 08/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ACCOUNTS ASSIGN TO "accounts.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-ID
+           FILE STATUS IS ACCOUNTS-CHECK-STATUS.
+
+       SELECT CUSTOMERS ASSIGN TO "customers.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUST-ID
+           FILE STATUS IS CUSTOMERS-CHECK-STATUS.
+
+       SELECT ACCT-TYPES ASSIGN TO "accttypes.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AT-CODE
+           FILE STATUS IS ACCT-TYPES-CHECK-STATUS.
+
+       SELECT ERROR-LOG ASSIGN TO "errors.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ERROR-LOG-CHECK-STATUS.
+
+       SELECT AUDIT-LOG ASSIGN TO "audit.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-LOG-CHECK-STATUS.
+
+       SELECT SESSION-FILE ASSIGN TO "session.CTL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SESSION-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS.
+       01  FS-ACC-DETAILS.
+           02 FS-ID              PIC 9999.
+           02 FS-CUST-ID         PIC 9(6).
+           02 FS-FULLNAME        PIC X(13).
+           02 FS-TYPE            PIC X(10).
+           02 FS-STATUS          PIC X(7).
+           02 FS-CREATED-AT      PIC X(10).
+           02 FS-BALANCE         PIC S9(9)V99.
+           02 FS-CURRENCY         PIC X(3).
+
+       FD  CUSTOMERS.
+       01  CUST-DETAILS.
+           02 CUST-ID           PIC 9(6).
+           02 CUST-NAME         PIC X(30).
+           02 CUST-CREATED-AT   PIC X(10).
+
+       FD  ACCT-TYPES.
+       01  AT-DETAILS.
+           02 AT-CODE              PIC X(10).
+           02 AT-DESCRIPTION       PIC X(30).
+           02 AT-MIN-BALANCE       PIC S9(7)V99.
+           02 AT-FEE-AMOUNT        PIC S9(5)V99.
+           02 AT-STATUS            PIC X(7).
+              88 AT-STATUS-VALID   VALUES "ACTIVE" "INACTVE".
+
+       FD  ERROR-LOG.
+       01  ERROR-LOG-RECORD     PIC X(120).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD     PIC X(120).
+
+       FD  SESSION-FILE.
+       01  SESSION-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  ACCOUNTS-CHECK-STATUS   PIC XX.
+       01  CUSTOMERS-CHECK-STATUS  PIC XX.
+       01  ACCT-TYPES-CHECK-STATUS PIC XX.
+       01  ERROR-LOG-CHECK-STATUS  PIC XX.
+       01  AUDIT-LOG-CHECK-STATUS  PIC XX.
+       01  SESSION-CHECK-STATUS    PIC XX.
+
+       01  WS-ERR-CODE             PIC XX.
+       01  WS-ERR-CONTEXT          PIC X(30).
+       01  WS-ERR-STATUS-MSG       PIC X(40).
+       01  WS-ERR-TIMESTAMP        PIC X(26).
+
+       01  WS-AUDIT-OPERATOR       PIC X(8).
+       01  WS-AUDIT-ACTION         PIC X(60).
+       01  WS-AUDIT-TIMESTAMP      PIC X(26).
+
+       01  WS-SEARCH-ID            PIC 9999.
+
+       01  WS-NEW-CUST-ID-IN       PIC X(6).
+       01  WS-NEW-CUST-ID          PIC 9(6).
+       01  WS-NEW-FULLNAME         PIC X(13).
+       01  WS-NEW-TYPE             PIC X(10).
+
+       01  WS-TYPE-VALID-FLAG      PIC X VALUE "N".
+           88 WS-TYPE-VALID        VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN.
+           OPEN I-O ACCOUNTS
+           IF ACCOUNTS-CHECK-STATUS NOT = "00"
+              MOVE ACCOUNTS-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING ACCOUNTS FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           OPEN INPUT CUSTOMERS
+           IF CUSTOMERS-CHECK-STATUS NOT = "00"
+              MOVE CUSTOMERS-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING CUSTOMERS FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           OPEN INPUT ACCT-TYPES
+           IF ACCT-TYPES-CHECK-STATUS NOT = "00"
+              MOVE ACCT-TYPES-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING ACCOUNT TYPES FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           DISPLAY "ENTER THE ACCOUNT ID TO UPDATE: "
+           ACCEPT WS-SEARCH-ID
+
+           MOVE WS-SEARCH-ID TO FS-ID
+           READ ACCOUNTS KEY IS FS-ID
+              INVALID KEY
+                 DISPLAY "ACCOUNT NOT FOUND."
+                 GO TO 0900-END-PROGRAM
+           END-READ
+
+           DISPLAY "CURRENT CUSTOMER ID : " FS-CUST-ID
+           DISPLAY "CURRENT NAME        : " FS-FULLNAME
+           DISPLAY "CURRENT TYPE        : " FS-TYPE
+           DISPLAY "(LEAVE A FIELD BLANK TO KEEP ITS CURRENT VALUE)"
+
+           PERFORM 0150-PROMPT-CUSTOMER
+           PERFORM 0160-PROMPT-NAME
+           PERFORM 0170-PROMPT-TYPE
+
+           REWRITE FS-ACC-DETAILS
+
+           STRING "UPDATED ACCOUNT " FS-ID
+              DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           PERFORM 0880-WRITE-AUDIT
+
+           DISPLAY "ACCOUNT UPDATED SUCCESSFULLY!"
+
+           GO TO 0900-END-PROGRAM.
+       0100-END.
+
+       0150-PROMPT-CUSTOMER.
+           MOVE SPACES TO WS-NEW-CUST-ID-IN
+           DISPLAY "NEW CUSTOMER ID (BLANK TO KEEP): "
+           ACCEPT WS-NEW-CUST-ID-IN
+
+           IF WS-NEW-CUST-ID-IN = SPACES
+              GO TO 0150-END
+           END-IF
+
+           MOVE WS-NEW-CUST-ID-IN TO WS-NEW-CUST-ID
+           MOVE WS-NEW-CUST-ID TO CUST-ID
+           READ CUSTOMERS KEY IS CUST-ID
+              INVALID KEY
+                 DISPLAY "CUSTOMER ID DOES NOT EXIST - KEEPING "
+                         "CURRENT CUSTOMER."
+                 GO TO 0150-END
+           END-READ
+
+           MOVE WS-NEW-CUST-ID TO FS-CUST-ID
+
+           IF FUNCTION LENGTH (FUNCTION TRIM (CUST-NAME)) > 13
+              DISPLAY "WARNING: CUSTOMER NAME EXCEEDS 13 CHARACTERS "
+                      "AND WILL BE TRUNCATED ON THE ACCOUNT RECORD."
+           END-IF
+
+           MOVE CUST-NAME TO FS-FULLNAME.
+       0150-END.
+
+       0160-PROMPT-NAME.
+           MOVE SPACES TO WS-NEW-FULLNAME
+           DISPLAY "NEW ACCOUNT NAME (BLANK TO KEEP): "
+           ACCEPT WS-NEW-FULLNAME
+
+           IF WS-NEW-FULLNAME NOT = SPACES
+              MOVE WS-NEW-FULLNAME TO FS-FULLNAME
+           END-IF.
+       0160-END.
+
+       0170-PROMPT-TYPE.
+           MOVE SPACES TO WS-NEW-TYPE
+           DISPLAY "NEW ACCOUNT TYPE, BLANK TO KEEP: "
+           ACCEPT WS-NEW-TYPE
+           MOVE FUNCTION UPPER-CASE (WS-NEW-TYPE) TO WS-NEW-TYPE
+
+           IF WS-NEW-TYPE = SPACES
+              GO TO 0170-END
+           END-IF
+
+           MOVE "N" TO WS-TYPE-VALID-FLAG
+           MOVE WS-NEW-TYPE TO AT-CODE
+           READ ACCT-TYPES KEY IS AT-CODE
+              INVALID KEY
+                 DISPLAY "INVALID ACCOUNT TYPE - KEEPING CURRENT TYPE."
+              NOT INVALID KEY
+                 IF AT-STATUS = "ACTIVE"
+                    MOVE "Y" TO WS-TYPE-VALID-FLAG
+                 ELSE
+                    DISPLAY "THAT ACCOUNT TYPE IS NOT ACTIVE - "
+                            "KEEPING CURRENT TYPE."
+                 END-IF
+           END-READ
+
+           IF NOT WS-TYPE-VALID
+              GO TO 0170-END
+           END-IF
+
+           MOVE WS-NEW-TYPE TO FS-TYPE.
+       0170-END.
+
+       0880-WRITE-AUDIT.
+           MOVE "UNKNOWN" TO WS-AUDIT-OPERATOR
+           OPEN INPUT SESSION-FILE
+           IF SESSION-CHECK-STATUS = "00"
+              READ SESSION-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE SESSION-LINE(1:8) TO WS-AUDIT-OPERATOR
+              END-READ
+              CLOSE SESSION-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+           OPEN EXTEND AUDIT-LOG
+           IF AUDIT-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           STRING WS-AUDIT-TIMESTAMP(1:8) "-" WS-AUDIT-TIMESTAMP(9:6)
+                  " " WS-AUDIT-OPERATOR " updateAccount: "
+                  WS-AUDIT-ACTION
+              DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG.
+       0880-END.
+
+       0890-LOG-ERROR.
+           CALL "fileStatusMsg" USING WS-ERR-CODE WS-ERR-STATUS-MSG
+           DISPLAY "ERROR " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                   " - " WS-ERR-STATUS-MSG
+
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           OPEN EXTEND ERROR-LOG
+           IF ERROR-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT ERROR-LOG
+           END-IF
+
+           STRING WS-ERR-TIMESTAMP(1:8) "-" WS-ERR-TIMESTAMP(9:6)
+                  " updateAccount " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                  " - " WS-ERR-STATUS-MSG
+              DELIMITED BY SIZE INTO ERROR-LOG-RECORD
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG.
+       0890-END.
+
+       0900-END-PROGRAM.
+           CLOSE ACCOUNTS
+           CLOSE CUSTOMERS
+           CLOSE ACCT-TYPES
+           EXIT PROGRAM.
+       0900-END.
