@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. releaseLock.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 08/09/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT LOCK-FILE ASSIGN TO "lock.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LOCK-NAME
+           FILE STATUS IS LOCK-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  LOCK-FILE.
+       01  LOCK-RECORD.
+           05 LOCK-NAME          PIC X(20).
+           05 LOCK-HOLDER         PIC X(8).
+           05 LOCK-ACQUIRED-AT    PIC X(26).
+
+       WORKING-STORAGE SECTION.
+
+       01  LOCK-CHECK-STATUS      PIC XX.
+
+       LINKAGE SECTION.
+
+       01  LS-LOCK-NAME            PIC X(20).
+
+       PROCEDURE DIVISION USING LS-LOCK-NAME.
+
+       0100-MAIN.
+           OPEN I-O LOCK-FILE
+           IF LOCK-CHECK-STATUS NOT = "00"
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           MOVE LS-LOCK-NAME TO LOCK-NAME
+           READ LOCK-FILE KEY IS LOCK-NAME
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 DELETE LOCK-FILE RECORD
+           END-READ
+
+           CLOSE LOCK-FILE.
+       0100-END.
+
+       0900-END-PROGRAM.
+           EXIT PROGRAM.
+       0900-END.
