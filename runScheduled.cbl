@@ -0,0 +1,410 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. runScheduled.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 08/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT SCHEDULE ASSIGN TO "schedule.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SCHED-ID
+           FILE STATUS IS SCHEDULE-CHECK-STATUS.
+
+       SELECT ACCOUNTS ASSIGN TO "accounts.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-ID
+           FILE STATUS IS ACCOUNTS-CHECK-STATUS.
+
+       SELECT TRANSACTIONS ASSIGN TO "transactions.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TR-KEY
+           FILE STATUS IS TRANSACTIONS-CHECK-STATUS.
+
+       SELECT SEQ-FILE ASSIGN TO "trseq.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEQ-NAME
+           FILE STATUS IS SEQ-CHECK-STATUS.
+
+       SELECT ERROR-LOG ASSIGN TO "errors.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ERROR-LOG-CHECK-STATUS.
+
+       SELECT AUDIT-LOG ASSIGN TO "audit.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-LOG-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCHEDULE.
+       01  SCHED-DETAILS.
+           02 SCHED-ID           PIC 9(5).
+           02 SCHED-ACC-ID       PIC 9(4).
+           02 SCHED-TYPE         PIC X(6).
+           02 SCHED-AMOUNT       PIC 9(9)V99.
+           02 SCHED-DESC         PIC X(20).
+           02 SCHED-FREQUENCY    PIC X(7).
+           02 SCHED-NEXT-DATE    PIC X(10).
+           02 SCHED-STATUS       PIC X(7).
+
+       FD  ACCOUNTS.
+       01  FS-ACC-DETAILS.
+           02 FS-ID              PIC 9999.
+           02 FS-CUST-ID         PIC 9(6).
+           02 FS-FULLNAME        PIC X(13).
+           02 FS-TYPE            PIC X(10).
+           02 FS-STATUS          PIC X(7).
+           02 FS-CREATED-AT      PIC X(10).
+           02 FS-BALANCE         PIC S9(9)V99.
+           02 FS-CURRENCY         PIC X(3).
+
+       FD  TRANSACTIONS.
+       01  FD-TRANSACTION-DETAILS.
+           05 TR-KEY.
+               10 TR-ID              PIC 9(5).
+               10 TR-ACC-ID          PIC 9(4).
+           05 TR-TYPE                PIC X(6).
+           05 TR-AMOUNT              PIC 9(9)V99.
+           05 TR-DESC                PIC X(20).
+           05 TR-DATE                PIC X(10).
+           05 TR-STATUS              PIC X(8).
+
+       FD  SEQ-FILE.
+       01  SEQ-RECORD.
+           05 SEQ-NAME           PIC X(10).
+           05 SEQ-NEXT-ID        PIC 9(5).
+
+       FD  ERROR-LOG.
+       01  ERROR-LOG-RECORD      PIC X(120).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD      PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
+       01  SCHEDULE-CHECK-STATUS      PIC XX.
+       01  ACCOUNTS-CHECK-STATUS      PIC XX.
+       01  TRANSACTIONS-CHECK-STATUS  PIC XX.
+       01  SEQ-CHECK-STATUS           PIC XX.
+       01  ERROR-LOG-CHECK-STATUS     PIC XX.
+       01  AUDIT-LOG-CHECK-STATUS     PIC XX.
+
+       01  WS-AUDIT-ACTION            PIC X(60).
+       01  WS-AUDIT-TIMESTAMP         PIC X(26).
+
+       01  WS-ERR-CODE                PIC XX.
+       01  WS-ERR-CONTEXT             PIC X(30).
+       01  WS-ERR-STATUS-MSG          PIC X(40).
+       01  WS-ERR-TIMESTAMP           PIC X(26).
+
+       01  WS-END-OF-FILE             PIC X VALUE "N".
+           88  EOF                    VALUE "Y".
+           88  NOT-EOF                VALUE "N".
+
+       01  WS-POSTED-COUNT            PIC 9(5) VALUE ZEROES.
+       01  WS-NEW-ID                  PIC 9(5).
+
+       01  WS-LOCK-NAME               PIC X(20).
+       01  WS-LOCK-RESULT             PIC X.
+           88  WS-LOCK-ACQUIRED       VALUE "Y".
+           88  WS-LOCK-DENIED         VALUE "N".
+
+       01  WS-SYSTEM-DATE.
+           02 WS-DATE-YYYYMMDD        PIC 9(8).
+       01  WS-TODAY-DATE              PIC X(10).
+       01  WS-TODAY-DATE-GROUP REDEFINES WS-TODAY-DATE.
+           02 WS-TODAY-YEAR           PIC 9(4).
+           02 FILLER                  PIC X(1).
+           02 WS-TODAY-MONTH          PIC 9(2).
+           02 FILLER                  PIC X(1).
+           02 WS-TODAY-DAY            PIC 9(2).
+
+       01  WS-NEXT-DATE-NUM           PIC 9(8).
+       01  WS-NEXT-DATE-GROUP REDEFINES WS-NEXT-DATE-NUM.
+           02 WS-NEXT-YEAR            PIC 9(4).
+           02 WS-NEXT-MONTH           PIC 9(2).
+           02 WS-NEXT-DAY             PIC 9(2).
+
+       01  WS-NEW-NEXT-DATE.
+           02 WS-OUT-YEAR             PIC 9(4).
+           02 FILLER                  VALUE "-".
+           02 WS-OUT-MONTH            PIC 9(2).
+           02 FILLER                  VALUE "-".
+           02 WS-OUT-DAY              PIC 9(2).
+
+       01  WS-DAYS-IN-MONTH           PIC 99.
+
+       01  WS-LEAP-YEAR-FLAG          PIC X VALUE "N".
+           88  WS-IS-LEAP-YEAR        VALUE "Y".
+       01  WS-YEAR-MOD-4              PIC 9(4).
+       01  WS-YEAR-MOD-100            PIC 9(4).
+       01  WS-YEAR-MOD-400            PIC 9(4).
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-YYYYMMDD
+           MOVE WS-DATE-YYYYMMDD(1:4) TO WS-TODAY-YEAR
+           MOVE "-" TO WS-TODAY-DATE(5:1)
+           MOVE WS-DATE-YYYYMMDD(5:2) TO WS-TODAY-MONTH
+           MOVE "-" TO WS-TODAY-DATE(8:1)
+           MOVE WS-DATE-YYYYMMDD(7:2) TO WS-TODAY-DAY
+
+           SET NOT-EOF TO TRUE
+
+           OPEN I-O SCHEDULE
+           IF SCHEDULE-CHECK-STATUS NOT = "00"
+              DISPLAY "NO RECURRING TRANSACTIONS ON FILE - NOTHING "
+                      "TO RUN."
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           OPEN I-O ACCOUNTS
+           IF ACCOUNTS-CHECK-STATUS NOT = "00"
+              MOVE ACCOUNTS-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING ACCOUNTS FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           OPEN I-O TRANSACTIONS
+           IF TRANSACTIONS-CHECK-STATUS NOT = "00"
+              MOVE TRANSACTIONS-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING TRANSACTIONS FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           PERFORM UNTIL EOF
+               READ SCHEDULE NEXT RECORD
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       PERFORM 0200-CONSIDER-SCHEDULE
+               END-READ
+           END-PERFORM
+
+           DISPLAY "SCHEDULED TRANSACTION RUN COMPLETE."
+           DISPLAY "TRANSACTIONS POSTED: " WS-POSTED-COUNT
+
+           STRING "RAN SCHEDULED TRANSACTIONS - POSTED "
+                  WS-POSTED-COUNT
+              DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           PERFORM 0880-WRITE-AUDIT
+
+           GO TO 0900-END-PROGRAM.
+       0100-END.
+
+       0200-CONSIDER-SCHEDULE.
+           IF SCHED-STATUS NOT = "ACTIVE"
+              GO TO 0200-END
+           END-IF
+
+           IF SCHED-NEXT-DATE > WS-TODAY-DATE
+              GO TO 0200-END
+           END-IF
+
+           MOVE SCHED-ACC-ID TO FS-ID
+           READ ACCOUNTS KEY IS FS-ID
+              INVALID KEY
+                 DISPLAY "SKIPPING SCHED-ID " SCHED-ID
+                         " - ACCOUNT NOT FOUND."
+                 GO TO 0200-END
+           END-READ
+
+           IF FS-STATUS NOT = "ACTIVE"
+              DISPLAY "SKIPPING SCHED-ID " SCHED-ID " - ACCOUNT IS "
+                      FS-STATUS
+              GO TO 0200-END
+           END-IF
+
+           IF SCHED-TYPE = "DEBIT" AND FS-BALANCE < SCHED-AMOUNT
+              DISPLAY "SKIPPING SCHED-ID " SCHED-ID
+                      " - INSUFFICIENT FUNDS."
+              GO TO 0200-END
+           END-IF
+
+           PERFORM 0250-GET-NEW-ID
+           PERFORM 0260-POST-TRANSACTION
+           PERFORM 0270-UPDATE-BALANCE
+           PERFORM 0280-ADVANCE-NEXT-DATE
+
+           ADD 1 TO WS-POSTED-COUNT.
+       0200-END.
+
+       0250-GET-NEW-ID.
+           MOVE "TRSEQ-TRANSACTN" TO WS-LOCK-NAME
+           CALL "acquireLock" USING WS-LOCK-NAME WS-LOCK-RESULT
+           IF WS-LOCK-DENIED
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           OPEN I-O SEQ-FILE
+           IF SEQ-CHECK-STATUS = "35"
+              OPEN OUTPUT SEQ-FILE
+              CLOSE SEQ-FILE
+              OPEN I-O SEQ-FILE
+           END-IF
+
+           MOVE "TRANSACTN" TO SEQ-NAME
+           READ SEQ-FILE KEY IS SEQ-NAME
+              INVALID KEY
+                 MOVE 1 TO SEQ-NEXT-ID
+                 MOVE 1 TO WS-NEW-ID
+                 WRITE SEQ-RECORD
+              NOT INVALID KEY
+                 MOVE SEQ-NEXT-ID TO WS-NEW-ID
+                 COMPUTE SEQ-NEXT-ID = SEQ-NEXT-ID + 1
+                 REWRITE SEQ-RECORD
+           END-READ
+
+           CLOSE SEQ-FILE
+
+           CALL "releaseLock" USING WS-LOCK-NAME.
+       0250-END.
+
+       0260-POST-TRANSACTION.
+           MOVE WS-NEW-ID TO TR-ID
+           MOVE SCHED-ACC-ID TO TR-ACC-ID
+           MOVE SCHED-TYPE TO TR-TYPE
+           MOVE SCHED-AMOUNT TO TR-AMOUNT
+           MOVE SCHED-DESC TO TR-DESC
+           MOVE WS-TODAY-DATE TO TR-DATE
+           MOVE "ACTIVE" TO TR-STATUS
+
+           WRITE FD-TRANSACTION-DETAILS
+              INVALID KEY
+                 DISPLAY "ERROR POSTING SCHEDULED TXN FOR SCHED-ID "
+                         SCHED-ID
+           END-WRITE.
+       0260-END.
+
+       0270-UPDATE-BALANCE.
+           MOVE SCHED-ACC-ID TO FS-ID
+           READ ACCOUNTS KEY IS FS-ID
+              INVALID KEY
+                 DISPLAY "ERROR UPDATING ACCOUNT BALANCE."
+                 GO TO 0270-END
+           END-READ
+
+           IF SCHED-TYPE = "CREDIT"
+              COMPUTE FS-BALANCE = FS-BALANCE + SCHED-AMOUNT
+           ELSE IF SCHED-TYPE = "DEBIT"
+              COMPUTE FS-BALANCE = FS-BALANCE - SCHED-AMOUNT
+           END-IF
+
+           REWRITE FS-ACC-DETAILS.
+       0270-END.
+
+       0280-ADVANCE-NEXT-DATE.
+           MOVE SCHED-NEXT-DATE(1:4) TO WS-NEXT-YEAR
+           MOVE SCHED-NEXT-DATE(6:2) TO WS-NEXT-MONTH
+           MOVE SCHED-NEXT-DATE(9:2) TO WS-NEXT-DAY
+
+           EVALUATE SCHED-FREQUENCY
+              WHEN "DAILY"
+                 ADD 1 TO WS-NEXT-DAY
+              WHEN "WEEKLY"
+                 ADD 7 TO WS-NEXT-DAY
+              WHEN "MONTHLY"
+                 ADD 1 TO WS-NEXT-MONTH
+           END-EVALUATE
+
+           IF WS-NEXT-MONTH > 12
+              SUBTRACT 12 FROM WS-NEXT-MONTH
+              ADD 1 TO WS-NEXT-YEAR
+           END-IF
+
+           EVALUATE WS-NEXT-MONTH
+              WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                 MOVE 30 TO WS-DAYS-IN-MONTH
+              WHEN 2
+                 PERFORM 0285-CHECK-LEAP-YEAR
+                 IF WS-IS-LEAP-YEAR
+                    MOVE 29 TO WS-DAYS-IN-MONTH
+                 ELSE
+                    MOVE 28 TO WS-DAYS-IN-MONTH
+                 END-IF
+              WHEN OTHER
+                 MOVE 31 TO WS-DAYS-IN-MONTH
+           END-EVALUATE
+
+           IF WS-NEXT-DAY > WS-DAYS-IN-MONTH
+              SUBTRACT WS-DAYS-IN-MONTH FROM WS-NEXT-DAY
+              ADD 1 TO WS-NEXT-MONTH
+              IF WS-NEXT-MONTH > 12
+                 SUBTRACT 12 FROM WS-NEXT-MONTH
+                 ADD 1 TO WS-NEXT-YEAR
+              END-IF
+           END-IF
+
+           MOVE WS-NEXT-YEAR TO WS-OUT-YEAR
+           MOVE WS-NEXT-MONTH TO WS-OUT-MONTH
+           MOVE WS-NEXT-DAY TO WS-OUT-DAY
+
+           MOVE WS-NEW-NEXT-DATE TO SCHED-NEXT-DATE
+           REWRITE SCHED-DETAILS.
+       0280-END.
+
+       0285-CHECK-LEAP-YEAR.
+           MOVE "N" TO WS-LEAP-YEAR-FLAG
+           DIVIDE WS-NEXT-YEAR BY 4 GIVING WS-YEAR-MOD-4
+              REMAINDER WS-YEAR-MOD-4
+           DIVIDE WS-NEXT-YEAR BY 100 GIVING WS-YEAR-MOD-100
+              REMAINDER WS-YEAR-MOD-100
+           DIVIDE WS-NEXT-YEAR BY 400 GIVING WS-YEAR-MOD-400
+              REMAINDER WS-YEAR-MOD-400
+
+           IF WS-YEAR-MOD-4 = 0
+              IF WS-YEAR-MOD-100 NOT = 0 OR WS-YEAR-MOD-400 = 0
+                 MOVE "Y" TO WS-LEAP-YEAR-FLAG
+              END-IF
+           END-IF.
+       0285-END.
+
+       0880-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+           OPEN EXTEND AUDIT-LOG
+           IF AUDIT-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           STRING WS-AUDIT-TIMESTAMP(1:8) "-" WS-AUDIT-TIMESTAMP(9:6)
+                  " BATCH runScheduled: " WS-AUDIT-ACTION
+              DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG.
+       0880-END.
+
+       0890-LOG-ERROR.
+           CALL "fileStatusMsg" USING WS-ERR-CODE WS-ERR-STATUS-MSG
+           DISPLAY "ERROR " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                   " - " WS-ERR-STATUS-MSG
+
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           OPEN EXTEND ERROR-LOG
+           IF ERROR-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT ERROR-LOG
+           END-IF
+
+           STRING WS-ERR-TIMESTAMP(1:8) "-" WS-ERR-TIMESTAMP(9:6)
+                  " runScheduled " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                  " - " WS-ERR-STATUS-MSG
+              DELIMITED BY SIZE INTO ERROR-LOG-RECORD
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG.
+       0890-END.
+
+       0900-END-PROGRAM.
+           CLOSE SCHEDULE
+           CLOSE ACCOUNTS
+           CLOSE TRANSACTIONS
+           EXIT PROGRAM.
+       0900-END.
