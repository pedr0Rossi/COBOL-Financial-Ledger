@@ -13,6 +13,10 @@
            RECORD KEY IS TR-KEY
            FILE STATUS IS TRANSACTIONS-CHECK-STATUS.
 
+       SELECT CSV-OUT ASSIGN TO "transactions_export.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CSV-OUT-CHECK-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -27,6 +31,9 @@
            05 TR-DATE          PIC X(10).
            05 TR-STATUS        PIC X(8).
 
+       FD  CSV-OUT.
+       01  CSV-OUT-LINE        PIC X(100).
+
        WORKING-STORAGE SECTION.
 
        01 WS-END-OF-FILE PIC X VALUE 'N'.
@@ -34,6 +41,23 @@
            88 NOT-EOF VALUE 'N'.
 
        01 TRANSACTIONS-CHECK-STATUS PIC XX.
+       01 CSV-OUT-CHECK-STATUS      PIC XX.
+
+       01 WS-EXPORT-FLAG        PIC X VALUE "N".
+          88 EXPORT-TO-CSV      VALUE "Y".
+          88 DO-NOT-EXPORT      VALUE "N".
+
+       01 WS-CSV-AMOUNT         PIC 9(9)V99.
+
+       01 WS-KEYWORD             PIC X(20).
+       01 WS-UPPER-DESC          PIC X(20).
+       01 WS-KEYWORD-LEN         PIC 9(2).
+       01 WS-SCAN-IDX            PIC 9(2).
+       01 WS-SCAN-LIMIT          PIC 9(2).
+
+       01 WS-MATCH-FLAG          PIC X VALUE "Y".
+          88 KEYWORD-MATCHED     VALUE "Y".
+          88 KEYWORD-NOT-MATCHED VALUE "N".
 
        01 WS-HEADER-01.
            02 FILLER PIC X(2) VALUE 'ID'.
@@ -92,6 +116,29 @@
                GO TO 0900-END-PROGRAM
            END-IF
 
+           DISPLAY "ENTER A KEYWORD TO SEARCH DESCRIPTIONS "
+                   "(BLANK FOR ALL): "
+           ACCEPT WS-KEYWORD
+           MOVE FUNCTION UPPER-CASE (WS-KEYWORD) TO WS-KEYWORD
+
+           DISPLAY "EXPORT TO CSV FILE? (Y/N): "
+           ACCEPT WS-EXPORT-FLAG
+           MOVE FUNCTION UPPER-CASE (WS-EXPORT-FLAG) TO WS-EXPORT-FLAG
+
+           IF EXPORT-TO-CSV
+              OPEN OUTPUT CSV-OUT
+              IF CSV-OUT-CHECK-STATUS NOT = "00"
+                 DISPLAY "ERROR OPENING CSV EXPORT FILE: "
+                         CSV-OUT-CHECK-STATUS
+                 SET DO-NOT-EXPORT TO TRUE
+              ELSE
+                 STRING "ID,ACCOUNT-ID,TYPE,AMOUNT,DESCRIPTION,"
+                        "CREATED-AT,STATUS" DELIMITED BY SIZE
+                    INTO CSV-OUT-LINE
+                 WRITE CSV-OUT-LINE
+              END-IF
+           END-IF
+
            DISPLAY WS-HEADER-01
            DISPLAY WS-HEADER-02
 
@@ -104,10 +151,21 @@
                END-READ
            END-PERFORM
 
+           IF EXPORT-TO-CSV
+              CLOSE CSV-OUT
+              DISPLAY "TRANSACTIONS EXPORTED TO "
+                      "transactions_export.CSV"
+           END-IF
+
            PERFORM 0900-END-PROGRAM.
        0100-END.
 
        0200-PROCESS.
+           PERFORM 0175-CHECK-KEYWORD-MATCH
+           IF KEYWORD-NOT-MATCHED
+              GO TO 0200-END
+           END-IF
+
            MOVE TR-ID     OF FS-TRANS-IDX TO WS-ID
            MOVE TR-ACC-ID OF FS-TRANS-IDX TO WS-ACCOUNT-ID
            MOVE TR-TYPE   OF FS-TRANS-IDX TO WS-TYPE
@@ -115,9 +173,50 @@
            MOVE TR-DESC   OF FS-TRANS-IDX TO WS-DESCRIPTION
            MOVE TR-DATE   OF FS-TRANS-IDX TO WS-CREATED-AT
            MOVE TR-STATUS OF FS-TRANS-IDX TO WS-STATUS
-           DISPLAY WS-DETAIL-LINE.
+           DISPLAY WS-DETAIL-LINE
+
+           IF EXPORT-TO-CSV
+              MOVE TR-AMOUNT OF FS-TRANS-IDX TO WS-CSV-AMOUNT
+              STRING WS-ID DELIMITED BY SIZE
+                     "," WS-ACCOUNT-ID DELIMITED BY SIZE
+                     "," FUNCTION TRIM(WS-TYPE) DELIMITED BY SIZE
+                     "," FUNCTION TRIM(WS-CSV-AMOUNT) DELIMITED BY SIZE
+                     "," FUNCTION TRIM(WS-DESCRIPTION)
+                        DELIMITED BY SIZE
+                     "," WS-CREATED-AT DELIMITED BY SIZE
+                     "," FUNCTION TRIM(WS-STATUS) DELIMITED BY SIZE
+                 INTO CSV-OUT-LINE
+              WRITE CSV-OUT-LINE
+           END-IF.
        0200-END.
 
+       0175-CHECK-KEYWORD-MATCH.
+           SET KEYWORD-NOT-MATCHED TO TRUE
+
+           IF WS-KEYWORD = SPACES
+              SET KEYWORD-MATCHED TO TRUE
+              GO TO 0175-END
+           END-IF
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-KEYWORD))
+              TO WS-KEYWORD-LEN
+           MOVE FUNCTION UPPER-CASE (TR-DESC OF FS-TRANS-IDX)
+              TO WS-UPPER-DESC
+
+           COMPUTE WS-SCAN-LIMIT = 21 - WS-KEYWORD-LEN
+           IF WS-SCAN-LIMIT < 1
+              GO TO 0175-END
+           END-IF
+
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+              UNTIL WS-SCAN-IDX > WS-SCAN-LIMIT
+              IF WS-UPPER-DESC (WS-SCAN-IDX : WS-KEYWORD-LEN)
+                 = FUNCTION TRIM(WS-KEYWORD)
+                 SET KEYWORD-MATCHED TO TRUE
+              END-IF
+           END-PERFORM.
+       0175-END.
+
        0900-END-PROGRAM.
            CLOSE TRANSACTIONS
            EXIT PROGRAM.
