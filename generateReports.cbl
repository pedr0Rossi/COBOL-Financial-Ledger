@@ -1,222 +1,474 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. generateReports.
-       AUTHOR. Pedro Rossi.
-       DATE-WRITTEN. 12/05/2026.  
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-       SELECT TRANSACTIONS ASSIGN TO "transactions.IDX"
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS TR-KEY
-           FILE STATUS IS TRANSACTIONS-CHECK-STATUS.
-       
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  TRANSACTIONS.
-       01 FD-TRANSACTION-DETAILS.
-           05 TR-KEY.
-               10 TR-ID              PIC 9(5).               
-               10 TR-ACC-ID          PIC 9(4).
-           05 TR-TYPE                PIC X(6).
-           05 TR-AMOUNT              PIC 9(9)V99.
-           05 TR-DESC                PIC X(20).
-           05 TR-DATE                PIC X(10).
-           05 TR-STATUS              PIC X(8).
-
-       WORKING-STORAGE SECTION.
-
-       01  WS-REPORTS-MENU.        
-           02 WS-REPT-MENU-LINE    PIC X(34) VALUE
-                                   "----------------------------------".
-           02 WS-REPT-MENU-OPT1    PIC X(16)
-                                   VALUE "1 - Daily Report".
-           02 WS-REPT-MENU-OPT2    PIC X(18)
-                                   VALUE "2 - Monthly Report".     
-           02 WS-REPT-MENU-OPT3    PIC X(18)
-                                   VALUE "3 - Account Report".     
-           02 WS-REPT-MENU-OPT0    PIC X(8)
-                                   VALUE "0 - Exit".      
-
-       01 WS-HEADER-01.
-           02 FILLER PIC X(2) VALUE 'ID'.
-           02 FILLER PIC X(6).
-           02 FILLER PIC X(10) VALUE 'ACCOUNT ID'.
-           02 FILLER PIC X(3).
-           02 FILLER PIC X(6) VALUE 'TYPE'.
-           02 FILLER PIC X(3).
-           02 FILLER PIC X(6) VALUE 'AMOUNT'.
-           02 FILLER PIC X(8).
-           02 FILLER PIC X(11) VALUE 'DESCRIPTION'.
-           02 FILLER PIC X(12).
-           02 FILLER PIC X(10) VALUE 'CREATED-AT'.
-           02 FILLER PIC X(3).
-           02 FILLER PIC X(6) VALUE 'STATUS'.
-
-       01 WS-HEADER-02.
-           02 FILLER PIC X(5) VALUE '-----'.
-           02 FILLER PIC X(3).
-           02 FILLER PIC X(10) VALUE '----------'.
-           02 FILLER PIC X(3).
-           02 FILLER PIC X(6) VALUE '------'.
-           02 FILLER PIC X(3).
-           02 FILLER PIC X(12) VALUE '-----------'.
-           02 FILLER PIC X(2).
-           02 FILLER PIC X(20) VALUE '--------------------'.
-           02 FILLER PIC X(3).
-           02 FILLER PIC X(10) VALUE '----------'.
-           02 FILLER PIC X(3).
-           02 FILLER PIC X(10) VALUE '----------'.
-
-       01 WS-DETAIL-LINE.
-           02 WS-ID          PIC 9(5).
-           02 FILLER         PIC X(3).
-           02 WS-ACCOUNT-ID  PIC 9(4).
-           02 FILLER         PIC X(9).
-           02 WS-TYPE        PIC X(6).
-           02 FILLER         PIC X(3).
-           02 WS-AMOUNT      PIC 9(9)V99.
-           02 FILLER         PIC X(3).
-           02 WS-DESCRIPTION PIC X(20).
-           02 FILLER         PIC X(3).
-           02 WS-CREATED-AT  PIC X(10).
-           02 FILLER         PIC X(3).
-           02 WS-STATUS      PIC X(8).
-
-       01  WS-EOF-TRANSACTIONS       PIC X VALUE "N".
-           88  EOF-TRANSACTIONS     VALUE "Y".
-           88  NOT-EOF-TRANSACTIONS VALUE "N".
-       01  WS-TOTAL-AMOUNT           PIC 9(9)V99.
-       01  WS-MENU_OPT               PIC 9.
-
-       01  WS-SEARCH-ID              PIC 9(4).
-
-       01  TRANSACTIONS-CHECK-STATUS PIC XX.
-
-       PROCEDURE DIVISION.
-       
-       0100-START.
-
-           DISPLAY WS-REPT-MENU-LINE
-           DISPLAY WS-REPT-MENU-OPT1
-           DISPLAY WS-REPT-MENU-OPT2
-           DISPLAY WS-REPT-MENU-OPT3
-           DISPLAY WS-REPT-MENU-OPT0
-           DISPLAY WS-REPT-MENU-LINE
-           ACCEPT WS-MENU_OPT.
-
-           EVALUATE WS-MENU_OPT
-              WHEN 0 
-                 GO TO 0900-END-PROGRAM
-              WHEN OTHER
-                 GO TO 0150-MAIN
-           END-EVALUATE.
-           
-       0100-END.
-
-       0150-MAIN.
-          
-           OPEN INPUT TRANSACTIONS
-           MOVE ZEROES TO WS-TOTAL-AMOUNT
-           MOVE ZEROES TO WS-SEARCH-ID
-           SET NOT-EOF-TRANSACTIONS TO TRUE
-
-           IF TRANSACTIONS-CHECK-STATUS NOT = "00"
-              DISPLAY "ERROR OPENING FILE: " TRANSACTIONS-CHECK-STATUS
-              PERFORM 0100-START
-           END-IF
-
-           IF WS-MENU_OPT = 3
-              DISPLAY "ENTER ACCOUNT ID TO GENERATE REPORT:"
-              ACCEPT WS-SEARCH-ID
-           END-IF
-
-           DISPLAY WS-HEADER-01
-           DISPLAY WS-HEADER-02
-
-           PERFORM UNTIL EOF-TRANSACTIONS
-               READ TRANSACTIONS NEXT RECORD
-                   AT END
-                       SET EOF-TRANSACTIONS TO TRUE
-                   NOT AT END
-                       EVALUATE WS-MENU_OPT
-                          WHEN 1                   
-                             PERFORM 0200-DISPLAY-DAILY-REPORT
-                          WHEN 2
-                             PERFORM 0210-DISPLAY-MONTHLY-REPORT
-                          WHEN 3
-                             PERFORM 0220-DISPLAY-ACCOUNT-REPORT
-                          WHEN OTHER
-                             PERFORM 0100-START
-                       END-EVALUATE
-               END-READ
-           END-PERFORM
-
-           DISPLAY "TOTAL AMOUNT: " WS-TOTAL-AMOUNT
-
-           CLOSE TRANSACTIONS
-
-           PERFORM 0100-START.
-
-       0150-END.
-
-       0200-DISPLAY-DAILY-REPORT.
-           
-           IF FUNCTION CURRENT-DATE(7:2) = TR-DATE(9:2)
-              PERFORM 0250-MOVE-DATA
-              DISPLAY WS-DETAIL-LINE
-              PERFORM 0300-COMPUTE-VALUE
-           END-IF.
-
-       0200-END.
-
-       0210-DISPLAY-MONTHLY-REPORT.
-
-           IF FUNCTION CURRENT-DATE(5:2) = TR-DATE(6:2)
-              PERFORM 0250-MOVE-DATA
-              DISPLAY WS-DETAIL-LINE
-              PERFORM 0300-COMPUTE-VALUE
-           END-IF.
-
-       0210-END.
-
-       0220-DISPLAY-ACCOUNT-REPORT.
-
-           IF WS-SEARCH-ID = TR-ACC-ID
-              PERFORM 0250-MOVE-DATA
-              DISPLAY WS-DETAIL-LINE
-              PERFORM 0300-COMPUTE-VALUE
-           END-IF.
-
-       0220-END.
-
-       0250-MOVE-DATA.
-           MOVE TR-ID     TO WS-ID
-           MOVE TR-ACC-ID TO WS-ACCOUNT-ID
-           MOVE TR-TYPE   TO WS-TYPE
-           MOVE TR-AMOUNT TO WS-AMOUNT
-           MOVE TR-DESC   TO WS-DESCRIPTION
-           MOVE TR-DATE   TO WS-CREATED-AT
-           MOVE TR-STATUS TO WS-STATUS.
-       0250-END.
-
-       0300-COMPUTE-VALUE.
-           IF TR-STATUS NOT = "CANCELED"
-              IF TR-TYPE = "DEBIT"
-                    COMPUTE 
-                    WS-TOTAL-AMOUNT = WS-TOTAL-AMOUNT - TR-AMOUNT
-              ELSE IF TR-TYPE = "CREDIT"
-                    COMPUTE 
-                    WS-TOTAL-AMOUNT = WS-TOTAL-AMOUNT + TR-AMOUNT
-              END-IF
-           END-IF.
-       0300-END.
-
-       0900-END-PROGRAM.
-           CLOSE TRANSACTIONS
-           EXIT PROGRAM.
-       0900-END.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. generateReports.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 12/05/2026.  
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT TRANSACTIONS ASSIGN TO "transactions.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TR-KEY
+           FILE STATUS IS TRANSACTIONS-CHECK-STATUS.
+
+       SELECT REPORT-OUT ASSIGN TO "report.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REPORT-OUT-CHECK-STATUS.
+
+       SELECT ERROR-LOG ASSIGN TO "errors.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ERROR-LOG-CHECK-STATUS.
+
+       SELECT CHECKPOINT-FILE ASSIGN TO "rptchkpt.CTL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  REPORT-OUT.
+       01  REPORT-OUT-LINE       PIC X(80).
+
+       FD  ERROR-LOG.
+       01  ERROR-LOG-RECORD      PIC X(120).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           02 CKPT-MENU-OPT      PIC 9.
+           02 CKPT-FROM-DATE     PIC X(10).
+           02 CKPT-TO-DATE       PIC X(10).
+           02 CKPT-SEARCH-ID     PIC 9(4).
+           02 CKPT-LAST-ID       PIC 9(5).
+           02 CKPT-TOTAL-AMOUNT  PIC 9(9)V99.
+           02 CKPT-COUNT         PIC 9(7).
+           02 FILLER             PIC X(32).
+
+       FD  TRANSACTIONS.
+       01 FD-TRANSACTION-DETAILS.
+           05 TR-KEY.
+               10 TR-ID              PIC 9(5).               
+               10 TR-ACC-ID          PIC 9(4).
+           05 TR-TYPE                PIC X(6).
+           05 TR-AMOUNT              PIC 9(9)V99.
+           05 TR-DESC                PIC X(20).
+           05 TR-DATE                PIC X(10).
+           05 TR-STATUS              PIC X(8).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-REPORTS-MENU.        
+           02 WS-REPT-MENU-LINE    PIC X(34) VALUE
+                                   "----------------------------------".
+           02 WS-REPT-MENU-OPT1    PIC X(16)
+                                   VALUE "1 - Daily Report".
+           02 WS-REPT-MENU-OPT2    PIC X(18)
+                                   VALUE "2 - Monthly Report".
+           02 WS-REPT-MENU-OPT3    PIC X(18)
+                                   VALUE "3 - Account Report".
+           02 WS-REPT-MENU-OPT4    PIC X(25)
+                                   VALUE "4 - Reconciliation Check".
+           02 WS-REPT-MENU-OPT5    PIC X(25)
+                                   VALUE "5 - Post SAVINGS Interest".
+           02 WS-REPT-MENU-OPT6    PIC X(21)
+                                   VALUE "6 - Trial Balance".
+           02 WS-REPT-MENU-OPT7    PIC X(28)
+                                   VALUE "7 - Run Scheduled Txns. Now".
+           02 WS-REPT-MENU-OPT8    PIC X(30)
+                                   VALUE "8 - General Ledger Export".
+           02 WS-REPT-MENU-OPT9    PIC X(28)
+                                   VALUE "9 - Delinquency Report".
+           02 WS-REPT-MENU-OPT10   PIC X(19)
+                                   VALUE "10 - Year-End Close".
+           02 WS-REPT-MENU-OPT0    PIC X(8)
+                                   VALUE "0 - Exit".
+
+       01 WS-HEADER-01.
+           02 FILLER PIC X(2) VALUE 'ID'.
+           02 FILLER PIC X(6).
+           02 FILLER PIC X(10) VALUE 'ACCOUNT ID'.
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(6) VALUE 'TYPE'.
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(6) VALUE 'AMOUNT'.
+           02 FILLER PIC X(8).
+           02 FILLER PIC X(11) VALUE 'DESCRIPTION'.
+           02 FILLER PIC X(12).
+           02 FILLER PIC X(10) VALUE 'CREATED-AT'.
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(6) VALUE 'STATUS'.
+
+       01 WS-HEADER-02.
+           02 FILLER PIC X(5) VALUE '-----'.
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(10) VALUE '----------'.
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(6) VALUE '------'.
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(12) VALUE '-----------'.
+           02 FILLER PIC X(2).
+           02 FILLER PIC X(20) VALUE '--------------------'.
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(10) VALUE '----------'.
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(10) VALUE '----------'.
+
+       01 WS-DETAIL-LINE.
+           02 WS-ID          PIC 9(5).
+           02 FILLER         PIC X(3).
+           02 WS-ACCOUNT-ID  PIC 9(4).
+           02 FILLER         PIC X(9).
+           02 WS-TYPE        PIC X(6).
+           02 FILLER         PIC X(3).
+           02 WS-AMOUNT      PIC 9(9)V99.
+           02 FILLER         PIC X(3).
+           02 WS-DESCRIPTION PIC X(20).
+           02 FILLER         PIC X(3).
+           02 WS-CREATED-AT  PIC X(10).
+           02 FILLER         PIC X(3).
+           02 WS-STATUS      PIC X(8).
+
+       01  WS-EOF-TRANSACTIONS       PIC X VALUE "N".
+           88  EOF-TRANSACTIONS     VALUE "Y".
+           88  NOT-EOF-TRANSACTIONS VALUE "N".
+       01  WS-TOTAL-AMOUNT           PIC 9(9)V99.
+       01  WS-MENU_OPT               PIC 99.
+
+       01  WS-SEARCH-ID              PIC 9(4).
+
+       01  TRANSACTIONS-CHECK-STATUS PIC XX.
+       01  REPORT-OUT-CHECK-STATUS   PIC XX.
+       01  ERROR-LOG-CHECK-STATUS    PIC XX.
+       01  CHECKPOINT-CHECK-STATUS   PIC XX.
+
+       01  WS-RESUMING-FLAG          PIC X VALUE "N".
+           88  WS-IS-RESUMING        VALUE "Y".
+           88  WS-NOT-RESUMING       VALUE "N".
+       01  WS-CKPT-ANSWER            PIC X.
+       01  WS-RESTART-ID             PIC 9(5).
+       01  WS-RECORDS-PROCESSED      PIC 9(7) VALUE ZEROES.
+       01  WS-RECORDS-SINCE-CKPT     PIC 9(3) VALUE ZEROES.
+
+       01  WS-ERR-CODE               PIC XX.
+       01  WS-ERR-CONTEXT            PIC X(30).
+       01  WS-ERR-STATUS-MSG         PIC X(40).
+       01  WS-ERR-TIMESTAMP          PIC X(26).
+       01  WS-SAVE-TO-FILE           PIC X VALUE "N".
+           88  SAVE-TO-FILE          VALUE "Y".
+           88  DO-NOT-SAVE-TO-FILE   VALUE "N".
+
+       01  WS-FROM-DATE              PIC X(10).
+       01  WS-TO-DATE                PIC X(10).
+
+       PROCEDURE DIVISION.
+       
+       0100-START.
+
+           DISPLAY WS-REPT-MENU-LINE
+           DISPLAY WS-REPT-MENU-OPT1
+           DISPLAY WS-REPT-MENU-OPT2
+           DISPLAY WS-REPT-MENU-OPT3
+           DISPLAY WS-REPT-MENU-OPT4
+           DISPLAY WS-REPT-MENU-OPT5
+           DISPLAY WS-REPT-MENU-OPT6
+           DISPLAY WS-REPT-MENU-OPT7
+           DISPLAY WS-REPT-MENU-OPT8
+           DISPLAY WS-REPT-MENU-OPT9
+           DISPLAY WS-REPT-MENU-OPT10
+           DISPLAY WS-REPT-MENU-OPT0
+           DISPLAY WS-REPT-MENU-LINE
+           ACCEPT WS-MENU_OPT.
+
+           EVALUATE WS-MENU_OPT
+              WHEN 0
+                 GO TO 0900-END-PROGRAM
+              WHEN 4
+                 CALL "reconcileLedger"
+                 GO TO 0100-START
+              WHEN 5
+                 CALL "postInterest"
+                 GO TO 0100-START
+              WHEN 6
+                 CALL "trialBalance"
+                 GO TO 0100-START
+              WHEN 7
+                 CALL "runScheduled"
+                 GO TO 0100-START
+              WHEN 8
+                 CALL "exportLedger"
+                 GO TO 0100-START
+              WHEN 9
+                 CALL "delinquencyReport"
+                 GO TO 0100-START
+              WHEN 10
+                 CALL "yearEndClose"
+                 GO TO 0100-START
+              WHEN OTHER
+                 GO TO 0150-MAIN
+           END-EVALUATE.
+           
+       0100-END.
+
+       0150-MAIN.
+          
+           OPEN INPUT TRANSACTIONS
+           MOVE ZEROES TO WS-TOTAL-AMOUNT
+           MOVE ZEROES TO WS-SEARCH-ID
+           SET NOT-EOF-TRANSACTIONS TO TRUE
+
+           IF TRANSACTIONS-CHECK-STATUS NOT = "00"
+              MOVE TRANSACTIONS-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING TRANSACTIONS FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              PERFORM 0100-START
+           END-IF
+
+           IF WS-MENU_OPT = 1
+              DISPLAY "ENTER THE DATE TO REPORT ON (YYYY-MM-DD):"
+              ACCEPT WS-FROM-DATE
+              MOVE WS-FROM-DATE TO WS-TO-DATE
+           END-IF
+
+           IF WS-MENU_OPT = 2
+              DISPLAY "ENTER THE FROM DATE (YYYY-MM-DD):"
+              ACCEPT WS-FROM-DATE
+              DISPLAY "ENTER THE TO DATE (YYYY-MM-DD):"
+              ACCEPT WS-TO-DATE
+           END-IF
+
+           IF WS-MENU_OPT = 3
+              DISPLAY "ENTER ACCOUNT ID TO GENERATE REPORT:"
+              ACCEPT WS-SEARCH-ID
+           END-IF
+
+           PERFORM 0160-CHECK-CHECKPOINT
+
+           DISPLAY "SAVE THIS REPORT TO A FILE TOO? (Y/N)"
+           ACCEPT WS-SAVE-TO-FILE
+
+           IF SAVE-TO-FILE
+              IF WS-IS-RESUMING
+                 OPEN EXTEND REPORT-OUT
+              ELSE
+                 OPEN OUTPUT REPORT-OUT
+              END-IF
+              IF REPORT-OUT-CHECK-STATUS NOT = "00"
+                 MOVE REPORT-OUT-CHECK-STATUS TO WS-ERR-CODE
+                 MOVE "OPENING REPORT FILE" TO WS-ERR-CONTEXT
+                 PERFORM 0890-LOG-ERROR
+                 SET DO-NOT-SAVE-TO-FILE TO TRUE
+              ELSE
+                 IF NOT WS-IS-RESUMING
+                    MOVE WS-HEADER-01 TO REPORT-OUT-LINE
+                    WRITE REPORT-OUT-LINE
+                    MOVE WS-HEADER-02 TO REPORT-OUT-LINE
+                    WRITE REPORT-OUT-LINE
+                 END-IF
+              END-IF
+           END-IF
+
+           DISPLAY WS-HEADER-01
+           DISPLAY WS-HEADER-02
+
+           PERFORM UNTIL EOF-TRANSACTIONS
+               READ TRANSACTIONS NEXT RECORD
+                   AT END
+                       SET EOF-TRANSACTIONS TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-PROCESSED
+                       ADD 1 TO WS-RECORDS-SINCE-CKPT
+                       EVALUATE WS-MENU_OPT
+                          WHEN 1
+                             PERFORM 0200-DISPLAY-DAILY-REPORT
+                          WHEN 2
+                             PERFORM 0210-DISPLAY-MONTHLY-REPORT
+                          WHEN 3
+                             PERFORM 0220-DISPLAY-ACCOUNT-REPORT
+                          WHEN OTHER
+                             PERFORM 0100-START
+                       END-EVALUATE
+                       IF WS-RECORDS-SINCE-CKPT >= 25
+                          PERFORM 0850-WRITE-CHECKPOINT
+                          MOVE ZEROES TO WS-RECORDS-SINCE-CKPT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM 0855-CLEAR-CHECKPOINT
+
+           DISPLAY "TOTAL AMOUNT: " WS-TOTAL-AMOUNT
+
+           IF SAVE-TO-FILE
+              MOVE SPACES TO REPORT-OUT-LINE
+              STRING "TOTAL AMOUNT: " WS-TOTAL-AMOUNT
+                 DELIMITED BY SIZE INTO REPORT-OUT-LINE
+              WRITE REPORT-OUT-LINE
+              CLOSE REPORT-OUT
+              DISPLAY "REPORT SAVED TO report.TXT"
+           END-IF
+
+           CLOSE TRANSACTIONS
+
+           PERFORM 0100-START.
+
+       0150-END.
+
+       0160-CHECK-CHECKPOINT.
+           MOVE ZEROES TO WS-RESTART-ID
+           MOVE ZEROES TO WS-RECORDS-PROCESSED
+           SET WS-NOT-RESUMING TO TRUE
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-CHECK-STATUS NOT = "00"
+              GO TO 0160-END
+           END-IF
+
+           READ CHECKPOINT-FILE
+              AT END
+                 CONTINUE
+              NOT AT END
+                 IF CKPT-MENU-OPT  = WS-MENU_OPT
+                    AND CKPT-FROM-DATE = WS-FROM-DATE
+                    AND CKPT-TO-DATE   = WS-TO-DATE
+                    AND CKPT-SEARCH-ID = WS-SEARCH-ID
+                    DISPLAY "A CHECKPOINT WAS FOUND FOR THIS REPORT - "
+                            CKPT-COUNT " RECORD(S) ALREADY PROCESSED."
+                    DISPLAY "RESUME FROM THE CHECKPOINT? (Y/N): "
+                    ACCEPT WS-CKPT-ANSWER
+                    MOVE FUNCTION UPPER-CASE(WS-CKPT-ANSWER)
+                       TO WS-CKPT-ANSWER
+                    IF WS-CKPT-ANSWER = "Y"
+                       SET WS-IS-RESUMING TO TRUE
+                       MOVE CKPT-LAST-ID      TO WS-RESTART-ID
+                       MOVE CKPT-TOTAL-AMOUNT TO WS-TOTAL-AMOUNT
+                       MOVE CKPT-COUNT        TO WS-RECORDS-PROCESSED
+                    END-IF
+                 END-IF
+           END-READ
+
+           CLOSE CHECKPOINT-FILE
+
+           IF WS-IS-RESUMING
+              ADD 1 TO WS-RESTART-ID
+              MOVE WS-RESTART-ID TO TR-ID
+              MOVE ZEROES TO TR-ACC-ID
+              START TRANSACTIONS KEY IS NOT LESS THAN TR-KEY
+                 INVALID KEY
+                    DISPLAY "ALL RECORDS FOR THIS REPORT WERE "
+                            "ALREADY PROCESSED AS OF THE LAST "
+                            "CHECKPOINT."
+                    SET EOF-TRANSACTIONS TO TRUE
+              END-START
+           END-IF.
+       0160-END.
+
+       0850-WRITE-CHECKPOINT.
+           MOVE WS-MENU_OPT          TO CKPT-MENU-OPT
+           MOVE WS-FROM-DATE         TO CKPT-FROM-DATE
+           MOVE WS-TO-DATE           TO CKPT-TO-DATE
+           MOVE WS-SEARCH-ID         TO CKPT-SEARCH-ID
+           MOVE TR-ID                TO CKPT-LAST-ID
+           MOVE WS-TOTAL-AMOUNT      TO CKPT-TOTAL-AMOUNT
+           MOVE WS-RECORDS-PROCESSED TO CKPT-COUNT
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CHECKPOINT-CHECK-STATUS = "00"
+              WRITE CHECKPOINT-RECORD
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+       0850-END.
+
+       0855-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CHECKPOINT-CHECK-STATUS = "00"
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+       0855-END.
+
+       0200-DISPLAY-DAILY-REPORT.
+
+           IF TR-DATE >= WS-FROM-DATE AND TR-DATE <= WS-TO-DATE
+              PERFORM 0250-MOVE-DATA
+              PERFORM 0240-WRITE-DETAIL
+              PERFORM 0300-COMPUTE-VALUE
+           END-IF.
+
+       0200-END.
+
+       0210-DISPLAY-MONTHLY-REPORT.
+
+           IF TR-DATE >= WS-FROM-DATE AND TR-DATE <= WS-TO-DATE
+              PERFORM 0250-MOVE-DATA
+              PERFORM 0240-WRITE-DETAIL
+              PERFORM 0300-COMPUTE-VALUE
+           END-IF.
+
+       0210-END.
+
+       0220-DISPLAY-ACCOUNT-REPORT.
+
+           IF WS-SEARCH-ID = TR-ACC-ID
+              PERFORM 0250-MOVE-DATA
+              PERFORM 0240-WRITE-DETAIL
+              PERFORM 0300-COMPUTE-VALUE
+           END-IF.
+
+       0220-END.
+
+       0240-WRITE-DETAIL.
+           DISPLAY WS-DETAIL-LINE
+           IF SAVE-TO-FILE
+              MOVE WS-DETAIL-LINE TO REPORT-OUT-LINE
+              WRITE REPORT-OUT-LINE
+           END-IF.
+       0240-END.
+
+       0250-MOVE-DATA.
+           MOVE TR-ID     TO WS-ID
+           MOVE TR-ACC-ID TO WS-ACCOUNT-ID
+           MOVE TR-TYPE   TO WS-TYPE
+           MOVE TR-AMOUNT TO WS-AMOUNT
+           MOVE TR-DESC   TO WS-DESCRIPTION
+           MOVE TR-DATE   TO WS-CREATED-AT
+           MOVE TR-STATUS TO WS-STATUS.
+       0250-END.
+
+       0300-COMPUTE-VALUE.
+           IF TR-STATUS NOT = "CANCELED" AND TR-STATUS NOT = "PENDING"
+              AND TR-STATUS NOT = "REVIEW"
+              IF TR-TYPE = "DEBIT"
+                    COMPUTE 
+                    WS-TOTAL-AMOUNT = WS-TOTAL-AMOUNT - TR-AMOUNT
+              ELSE IF TR-TYPE = "CREDIT"
+                    COMPUTE 
+                    WS-TOTAL-AMOUNT = WS-TOTAL-AMOUNT + TR-AMOUNT
+              END-IF
+           END-IF.
+       0300-END.
+
+       0890-LOG-ERROR.
+           CALL "fileStatusMsg" USING WS-ERR-CODE WS-ERR-STATUS-MSG
+           DISPLAY "ERROR " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                   " - " WS-ERR-STATUS-MSG
+
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           OPEN EXTEND ERROR-LOG
+           IF ERROR-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT ERROR-LOG
+           END-IF
+
+           STRING WS-ERR-TIMESTAMP(1:8) "-" WS-ERR-TIMESTAMP(9:6)
+                  " generateReports " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                  " - " WS-ERR-STATUS-MSG
+              DELIMITED BY SIZE INTO ERROR-LOG-RECORD
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG.
+       0890-END.
+
+       0900-END-PROGRAM.
+           CLOSE TRANSACTIONS
+           EXIT PROGRAM.
+       0900-END.
        
\ No newline at end of file
