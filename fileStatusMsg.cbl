@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. fileStatusMsg.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 08/08/2026.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LS-STATUS-CODE        PIC XX.
+       01  LS-STATUS-MSG         PIC X(40).
+
+       PROCEDURE DIVISION USING LS-STATUS-CODE LS-STATUS-MSG.
+
+       0100-MAIN.
+           EVALUATE LS-STATUS-CODE
+              WHEN "00"
+                 MOVE "SUCCESSFUL COMPLETION" TO LS-STATUS-MSG
+              WHEN "02"
+                 MOVE "SUCCESSFUL - DUPLICATE ALT KEY" TO LS-STATUS-MSG
+              WHEN "04"
+                 MOVE "SUCCESSFUL - RECORD LENGTH MISMATCH"
+                      TO LS-STATUS-MSG
+              WHEN "05"
+                 MOVE "SUCCESSFUL - OPTIONAL FILE MISSING"
+                      TO LS-STATUS-MSG
+              WHEN "10"
+                 MOVE "END OF FILE REACHED" TO LS-STATUS-MSG
+              WHEN "21"
+                 MOVE "SEQUENCE ERROR ON KEYED ACCESS"
+                      TO LS-STATUS-MSG
+              WHEN "22"
+                 MOVE "DUPLICATE KEY - RECORD ALREADY EXISTS"
+                      TO LS-STATUS-MSG
+              WHEN "23"
+                 MOVE "RECORD NOT FOUND" TO LS-STATUS-MSG
+              WHEN "24"
+                 MOVE "BOUNDARY VIOLATION - FILE FULL"
+                      TO LS-STATUS-MSG
+              WHEN "30"
+                 MOVE "PERMANENT I/O ERROR" TO LS-STATUS-MSG
+              WHEN "35"
+                 MOVE "FILE DOES NOT EXIST" TO LS-STATUS-MSG
+              WHEN "37"
+                 MOVE "OPEN MODE NOT SUPPORTED FOR THIS FILE"
+                      TO LS-STATUS-MSG
+              WHEN "38"
+                 MOVE "FILE PREVIOUSLY CLOSED WITH LOCK"
+                      TO LS-STATUS-MSG
+              WHEN "41"
+                 MOVE "FILE ALREADY OPEN" TO LS-STATUS-MSG
+              WHEN "42"
+                 MOVE "FILE NOT OPEN" TO LS-STATUS-MSG
+              WHEN "43"
+                 MOVE "NO CURRENT RECORD FOR REWRITE/DELETE"
+                      TO LS-STATUS-MSG
+              WHEN "44"
+                 MOVE "RECORD LENGTH INCONSISTENT WITH FD"
+                      TO LS-STATUS-MSG
+              WHEN "46"
+                 MOVE "READ ATTEMPTED PAST END OF FILE"
+                      TO LS-STATUS-MSG
+              WHEN "47"
+                 MOVE "READ NOT ALLOWED - FILE OPEN MODE"
+                      TO LS-STATUS-MSG
+              WHEN "48"
+                 MOVE "WRITE NOT ALLOWED - FILE OPEN MODE"
+                      TO LS-STATUS-MSG
+              WHEN "49"
+                 MOVE "REWRITE/DELETE NOT ALLOWED - FILE OPEN MODE"
+                      TO LS-STATUS-MSG
+              WHEN OTHER
+                 MOVE "UNKNOWN FILE STATUS CODE" TO LS-STATUS-MSG
+           END-EVALUATE.
+       0100-END.
+
+       END PROGRAM fileStatusMsg.
