@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. nightlyBatch.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 08/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ACCOUNTS ASSIGN TO "accounts.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FS-ID
+           FILE STATUS IS ACCOUNTS-CHECK-STATUS.
+
+       SELECT TRANSACTIONS ASSIGN TO "transactions.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS TR-KEY
+           FILE STATUS IS TRANSACTIONS-CHECK-STATUS.
+
+       SELECT REPORT-OUT ASSIGN TO WS-REPORT-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REPORT-CHECK-STATUS.
+
+       SELECT BACKUP-ACCOUNTS ASSIGN TO WS-BACKUP-ACC-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS BACKUP-ACC-CHECK-STATUS.
+
+       SELECT BACKUP-TRANSACTIONS ASSIGN TO WS-BACKUP-TRAN-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS BACKUP-TRAN-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNTS.
+       01  FS-ACC-DETAILS.
+           02 FS-ID              PIC 9999.
+           02 FS-CUST-ID         PIC 9(6).
+           02 FS-FULLNAME        PIC X(13).
+           02 FS-TYPE            PIC X(10).
+           02 FS-STATUS          PIC X(7).
+           02 FS-CREATED-AT      PIC X(10).
+           02 FS-BALANCE         PIC S9(9)V99.
+           02 FS-CURRENCY         PIC X(3).
+
+       FD  TRANSACTIONS.
+       01 FD-TRANSACTION-DETAILS.
+           05 TR-KEY.
+               10 TR-ID              PIC 9(5).
+               10 TR-ACC-ID          PIC 9(4).
+           05 TR-TYPE                PIC X(6).
+           05 TR-AMOUNT              PIC 9(9)V99.
+           05 TR-DESC                PIC X(20).
+           05 TR-DATE                PIC X(10).
+           05 TR-STATUS              PIC X(8).
+
+       FD  REPORT-OUT.
+       01  REPORT-LINE               PIC X(80).
+
+       FD  BACKUP-ACCOUNTS.
+       01  BACKUP-ACC-LINE           PIC X(80).
+
+       FD  BACKUP-TRANSACTIONS.
+       01  BACKUP-TRAN-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  ACCOUNTS-CHECK-STATUS       PIC XX.
+       01  TRANSACTIONS-CHECK-STATUS   PIC XX.
+       01  REPORT-CHECK-STATUS         PIC XX.
+       01  BACKUP-ACC-CHECK-STATUS     PIC XX.
+       01  BACKUP-TRAN-CHECK-STATUS    PIC XX.
+
+       01  WS-EOF-ACCOUNTS             PIC X VALUE "N".
+           88  EOF-ACCOUNTS            VALUE "Y".
+           88  NOT-EOF-ACCOUNTS        VALUE "N".
+
+       01  WS-EOF-TRANSACTIONS         PIC X VALUE "N".
+           88  EOF-TRANSACTIONS        VALUE "Y".
+           88  NOT-EOF-TRANSACTIONS    VALUE "N".
+
+       01  WS-SYSTEM-DATE.
+           02 WS-DATE-YYYYMMDD         PIC 9(8).
+
+       01  WS-REPORT-NAME               PIC X(40).
+       01  WS-BACKUP-ACC-NAME           PIC X(40).
+       01  WS-BACKUP-TRAN-NAME          PIC X(40).
+
+       01  WS-TOTAL-AMOUNT              PIC S9(9)V99.
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-YYYYMMDD
+
+           STRING "nightly_report_" WS-DATE-YYYYMMDD ".TXT"
+              DELIMITED BY SIZE INTO WS-REPORT-NAME
+           STRING "backup_accounts_" WS-DATE-YYYYMMDD ".IDX.BAK"
+              DELIMITED BY SIZE INTO WS-BACKUP-ACC-NAME
+           STRING "backup_transactions_" WS-DATE-YYYYMMDD ".IDX.BAK"
+              DELIMITED BY SIZE INTO WS-BACKUP-TRAN-NAME
+
+           PERFORM 0150-RUN-SCHEDULED
+           PERFORM 0180-CAPTURE-EOD-BALANCES
+           PERFORM 0200-RUN-REPORTS
+           PERFORM 0300-BACKUP-ACCOUNTS
+           PERFORM 0400-BACKUP-TRANSACTIONS
+
+           DISPLAY "NIGHTLY BATCH COMPLETE."
+           DISPLAY "REPORT: " WS-REPORT-NAME
+           DISPLAY "BACKUPS: " WS-BACKUP-ACC-NAME " , "
+                   WS-BACKUP-TRAN-NAME
+
+           GO TO 0900-END-PROGRAM.
+       0100-END.
+
+       0150-RUN-SCHEDULED.
+           CALL "runScheduled".
+       0150-END.
+
+       0180-CAPTURE-EOD-BALANCES.
+           CALL "captureEodBalances".
+       0180-END.
+
+       0200-RUN-REPORTS.
+           OPEN INPUT ACCOUNTS
+           IF ACCOUNTS-CHECK-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING ACCOUNTS FILE: "
+                      ACCOUNTS-CHECK-STATUS
+              GO TO 0200-END
+           END-IF
+
+           OPEN OUTPUT REPORT-OUT
+           IF REPORT-CHECK-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING REPORT FILE: " REPORT-CHECK-STATUS
+              CLOSE ACCOUNTS
+              GO TO 0200-END
+           END-IF
+
+           SET NOT-EOF-ACCOUNTS TO TRUE
+
+           PERFORM UNTIL EOF-ACCOUNTS
+              READ ACCOUNTS NEXT RECORD
+                 AT END
+                    SET EOF-ACCOUNTS TO TRUE
+                 NOT AT END
+                    IF FS-STATUS = "ACTIVE"
+                       PERFORM 0250-WRITE-ACCOUNT-LINE
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNTS
+           CLOSE REPORT-OUT.
+       0200-END.
+
+       0250-WRITE-ACCOUNT-LINE.
+           MOVE SPACES TO REPORT-LINE
+           STRING "ACCOUNT " FS-ID " " FS-FULLNAME
+                  " BALANCE " FS-BALANCE
+              DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+       0250-END.
+
+       0300-BACKUP-ACCOUNTS.
+           OPEN INPUT ACCOUNTS
+           IF ACCOUNTS-CHECK-STATUS NOT = "00"
+              GO TO 0300-END
+           END-IF
+
+           OPEN OUTPUT BACKUP-ACCOUNTS
+           IF BACKUP-ACC-CHECK-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING ACCOUNTS BACKUP: "
+                      BACKUP-ACC-CHECK-STATUS
+              CLOSE ACCOUNTS
+              GO TO 0300-END
+           END-IF
+
+           SET NOT-EOF-ACCOUNTS TO TRUE
+           PERFORM UNTIL EOF-ACCOUNTS
+              READ ACCOUNTS NEXT RECORD
+                 AT END
+                    SET EOF-ACCOUNTS TO TRUE
+                 NOT AT END
+                    MOVE FS-ACC-DETAILS TO BACKUP-ACC-LINE
+                    WRITE BACKUP-ACC-LINE
+              END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNTS
+           CLOSE BACKUP-ACCOUNTS.
+       0300-END.
+
+       0400-BACKUP-TRANSACTIONS.
+           OPEN INPUT TRANSACTIONS
+           IF TRANSACTIONS-CHECK-STATUS NOT = "00"
+              GO TO 0400-END
+           END-IF
+
+           OPEN OUTPUT BACKUP-TRANSACTIONS
+           IF BACKUP-TRAN-CHECK-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING TRANSACTIONS BACKUP: "
+                      BACKUP-TRAN-CHECK-STATUS
+              CLOSE TRANSACTIONS
+              GO TO 0400-END
+           END-IF
+
+           SET NOT-EOF-TRANSACTIONS TO TRUE
+           PERFORM UNTIL EOF-TRANSACTIONS
+              READ TRANSACTIONS NEXT RECORD
+                 AT END
+                    SET EOF-TRANSACTIONS TO TRUE
+                 NOT AT END
+                    MOVE FD-TRANSACTION-DETAILS TO BACKUP-TRAN-LINE
+                    WRITE BACKUP-TRAN-LINE
+              END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTIONS
+           CLOSE BACKUP-TRANSACTIONS.
+       0400-END.
+
+       0900-END-PROGRAM.
+           EXIT PROGRAM.
+       0900-END.
