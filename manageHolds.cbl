@@ -0,0 +1,376 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. manageHolds.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 08/09/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT HOLDS ASSIGN TO "holds.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS HOLD-KEY
+           FILE STATUS IS HOLDS-CHECK-STATUS.
+
+       SELECT ACCOUNTS ASSIGN TO "accounts.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-ID
+           FILE STATUS IS ACCOUNTS-CHECK-STATUS.
+
+       SELECT SEQ-FILE ASSIGN TO "holdseq.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEQ-NAME
+           FILE STATUS IS SEQ-CHECK-STATUS.
+
+       SELECT AUDIT-LOG ASSIGN TO "audit.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-LOG-CHECK-STATUS.
+
+       SELECT SESSION-FILE ASSIGN TO "session.CTL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SESSION-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HOLDS.
+       01  HOLD-DETAILS.
+           05 HOLD-KEY.
+               10 HOLD-ID            PIC 9(5).
+           05 HOLD-ACC-ID            PIC 9(4).
+           05 HOLD-AMOUNT            PIC 9(9)V99.
+           05 HOLD-REASON            PIC X(20).
+           05 HOLD-CREATED-AT        PIC X(10).
+           05 HOLD-STATUS            PIC X(8).
+              88 HOLD-STATUS-VALID   VALUES "ACTIVE" "RELEASED".
+
+       FD  ACCOUNTS.
+       01  FS-ACC-DETAILS.
+           02 FS-ID              PIC 9999.
+           02 FS-CUST-ID         PIC 9(6).
+           02 FS-FULLNAME        PIC X(13).
+           02 FS-TYPE            PIC X(10).
+           02 FS-STATUS          PIC X(7).
+           02 FS-CREATED-AT      PIC X(10).
+           02 FS-BALANCE         PIC S9(9)V99.
+           02 FS-CURRENCY        PIC X(3).
+
+       FD  SEQ-FILE.
+       01  SEQ-RECORD.
+           05 SEQ-NAME               PIC X(10).
+           05 SEQ-NEXT-ID            PIC 9(5).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD          PIC X(120).
+
+       FD  SESSION-FILE.
+       01  SESSION-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  HOLDS-CHECK-STATUS        PIC XX.
+       01  ACCOUNTS-CHECK-STATUS     PIC XX.
+       01  SEQ-CHECK-STATUS          PIC XX.
+       01  AUDIT-LOG-CHECK-STATUS    PIC XX.
+       01  SESSION-CHECK-STATUS      PIC XX.
+
+       01  WS-AUDIT-OPERATOR         PIC X(8).
+       01  WS-AUDIT-ACTION           PIC X(60).
+       01  WS-AUDIT-TIMESTAMP        PIC X(26).
+
+       01  WS-END-OF-FILE            PIC X VALUE "N".
+           88 EOF                    VALUE "Y".
+           88 NOT-EOF                VALUE "N".
+
+       01  WS-MENU-OPT               PIC 9.
+
+       01  WS-HOLDS-MENU.
+           02 FILLER PIC X(34) VALUE
+                      "----------------------------------".
+           02 FILLER PIC X(22) VALUE "1 - List Account Holds".
+           02 FILLER PIC X(16) VALUE "2 - Place Hold".
+           02 FILLER PIC X(18) VALUE "3 - Release Hold".
+           02 FILLER PIC X(8)  VALUE "0 - Exit".
+
+       01  WS-SEARCH-ACC-ID          PIC 9999.
+       01  WS-SEARCH-HOLD-ID         PIC 9(5).
+       01  WS-NEW-ID                 PIC 9(5).
+
+       01  WS-LOCK-NAME              PIC X(20).
+       01  WS-LOCK-RESULT            PIC X.
+           88  WS-LOCK-ACQUIRED      VALUE "Y".
+           88  WS-LOCK-DENIED        VALUE "N".
+       01  WS-AMOUNT                 PIC 9(9)V99.
+       01  WS-REASON                 PIC X(20).
+
+       01  WS-SYSTEM-DATE.
+           02 WS-DATE-YYYYMMDD       PIC 9(8).
+
+       01  WS-CREATED-AT-OUT.
+           02 WS-CR-YEAR             PIC 9(4).
+           02 FILLER                 VALUE "-".
+           02 WS-CR-MONTH            PIC 9(2).
+           02 FILLER                 VALUE "-".
+           02 WS-CR-DAY              PIC 9(2).
+
+       01  WS-HEADER-01.
+           02 FILLER PIC X(4)  VALUE "ID".
+           02 FILLER PIC X(4).
+           02 FILLER PIC X(6)  VALUE "ACC-ID".
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(6)  VALUE "AMOUNT".
+           02 FILLER PIC X(7).
+           02 FILLER PIC X(6)  VALUE "REASON".
+           02 FILLER PIC X(15).
+           02 FILLER PIC X(10) VALUE "CREATED-AT".
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(6)  VALUE "STATUS".
+
+       01  WS-DETAIL-LINE.
+           02 WS-D-ID                PIC 9(5).
+           02 FILLER                 PIC X(3).
+           02 WS-D-ACC-ID             PIC 9999.
+           02 FILLER                 PIC X(5).
+           02 WS-D-AMOUNT             PIC 9(9)V99.
+           02 FILLER                 PIC X(3).
+           02 WS-D-REASON             PIC X(20).
+           02 FILLER                 PIC X(3).
+           02 WS-D-CREATED-AT         PIC X(10).
+           02 FILLER                 PIC X(3).
+           02 WS-D-STATUS             PIC X(8).
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN.
+           OPEN I-O HOLDS
+           IF HOLDS-CHECK-STATUS = "35"
+              OPEN OUTPUT HOLDS
+              CLOSE HOLDS
+              OPEN I-O HOLDS
+           END-IF
+
+           IF HOLDS-CHECK-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING HOLDS FILE: " HOLDS-CHECK-STATUS
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           PERFORM 0200-MENU-LOOP.
+       0100-END.
+
+       0200-MENU-LOOP.
+           DISPLAY WS-HOLDS-MENU
+           ACCEPT WS-MENU-OPT
+
+           EVALUATE WS-MENU-OPT
+              WHEN 0
+                 GO TO 0900-END-PROGRAM
+              WHEN 1
+                 PERFORM 0300-LIST-HOLDS
+                 PERFORM 0200-MENU-LOOP
+              WHEN 2
+                 PERFORM 0400-PLACE-HOLD
+                 PERFORM 0200-MENU-LOOP
+              WHEN 3
+                 PERFORM 0500-RELEASE-HOLD
+                 PERFORM 0200-MENU-LOOP
+              WHEN OTHER
+                 DISPLAY "INVALID ENTRY! TYPE A VALID NUMBER."
+                 PERFORM 0200-MENU-LOOP
+           END-EVALUATE.
+       0200-END.
+
+       0300-LIST-HOLDS.
+           DISPLAY "ENTER THE ACCOUNT ID (0 FOR ALL ACCOUNTS): "
+           ACCEPT WS-SEARCH-ACC-ID
+
+           SET NOT-EOF TO TRUE
+           MOVE ZEROES TO HOLD-KEY
+
+           START HOLDS KEY IS NOT LESS THAN HOLD-KEY
+              INVALID KEY
+                 DISPLAY "NO HOLDS ON FILE."
+                 GO TO 0300-END
+           END-START
+
+           DISPLAY WS-HEADER-01
+
+           PERFORM UNTIL EOF
+              READ HOLDS NEXT RECORD
+                 AT END
+                    SET EOF TO TRUE
+                 NOT AT END
+                    IF WS-SEARCH-ACC-ID = ZEROES
+                       OR HOLD-ACC-ID = WS-SEARCH-ACC-ID
+                       MOVE HOLD-ID TO WS-D-ID
+                       MOVE HOLD-ACC-ID TO WS-D-ACC-ID
+                       MOVE HOLD-AMOUNT TO WS-D-AMOUNT
+                       MOVE HOLD-REASON TO WS-D-REASON
+                       MOVE HOLD-CREATED-AT TO WS-D-CREATED-AT
+                       MOVE HOLD-STATUS TO WS-D-STATUS
+                       DISPLAY WS-DETAIL-LINE
+                    END-IF
+              END-READ
+           END-PERFORM.
+       0300-END.
+
+       0400-PLACE-HOLD.
+           DISPLAY "ENTER THE ACCOUNT ID TO PLACE A HOLD ON: "
+           ACCEPT WS-SEARCH-ACC-ID
+
+           OPEN INPUT ACCOUNTS
+           IF ACCOUNTS-CHECK-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING ACCOUNTS FILE: "
+                      ACCOUNTS-CHECK-STATUS
+              GO TO 0400-END
+           END-IF
+
+           MOVE WS-SEARCH-ACC-ID TO FS-ID
+           READ ACCOUNTS KEY IS FS-ID
+              INVALID KEY
+                 DISPLAY "ACCOUNT NOT FOUND."
+                 CLOSE ACCOUNTS
+                 GO TO 0400-END
+           END-READ
+           CLOSE ACCOUNTS
+
+           DISPLAY "ENTER THE HOLD AMOUNT: "
+           ACCEPT WS-AMOUNT
+
+           IF WS-AMOUNT <= ZEROES
+              DISPLAY "THE HOLD AMOUNT MUST BE GREATER THAN ZERO."
+              GO TO 0400-END
+           END-IF
+
+           DISPLAY "ENTER THE REASON FOR THE HOLD: "
+           ACCEPT WS-REASON
+
+           PERFORM 0600-GET-NEW-ID
+
+           MOVE WS-NEW-ID TO HOLD-ID
+           MOVE WS-SEARCH-ACC-ID TO HOLD-ACC-ID
+           MOVE WS-AMOUNT TO HOLD-AMOUNT
+           MOVE WS-REASON TO HOLD-REASON
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-YYYYMMDD
+           MOVE WS-DATE-YYYYMMDD(1:4) TO WS-CR-YEAR
+           MOVE WS-DATE-YYYYMMDD(5:2) TO WS-CR-MONTH
+           MOVE WS-DATE-YYYYMMDD(7:2) TO WS-CR-DAY
+           MOVE WS-CREATED-AT-OUT TO HOLD-CREATED-AT
+
+           MOVE "ACTIVE" TO HOLD-STATUS
+
+           WRITE HOLD-DETAILS
+              INVALID KEY
+                 DISPLAY "ERROR WRITING HOLD RECORD - HOLD "
+                         WS-NEW-ID " WAS NOT PLACED."
+                 GO TO 0400-END
+           END-WRITE
+
+           STRING "PLACED HOLD " WS-NEW-ID " ON ACCOUNT "
+                  WS-SEARCH-ACC-ID " AMOUNT " WS-AMOUNT
+              DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           PERFORM 0880-WRITE-AUDIT
+
+           DISPLAY "HOLD PLACED SUCCESSFULLY - ID " WS-NEW-ID.
+       0400-END.
+
+       0500-RELEASE-HOLD.
+           DISPLAY "ENTER THE HOLD ID TO RELEASE: "
+           ACCEPT WS-SEARCH-HOLD-ID
+
+           MOVE WS-SEARCH-HOLD-ID TO HOLD-ID
+           READ HOLDS KEY IS HOLD-KEY
+              INVALID KEY
+                 DISPLAY "NO HOLD WITH THAT ID."
+                 GO TO 0500-END
+           END-READ
+
+           IF HOLD-STATUS NOT = "ACTIVE"
+              DISPLAY "THIS HOLD IS NOT ACTIVE."
+              GO TO 0500-END
+           END-IF
+
+           MOVE "RELEASED" TO HOLD-STATUS
+           REWRITE HOLD-DETAILS
+
+           STRING "RELEASED HOLD " WS-SEARCH-HOLD-ID
+                  " ON ACCOUNT " HOLD-ACC-ID
+              DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           PERFORM 0880-WRITE-AUDIT
+
+           DISPLAY "HOLD RELEASED SUCCESSFULLY.".
+       0500-END.
+
+       0600-GET-NEW-ID.
+           MOVE "HOLDSEQ-HOLD" TO WS-LOCK-NAME
+           CALL "acquireLock" USING WS-LOCK-NAME WS-LOCK-RESULT
+           IF WS-LOCK-DENIED
+              DISPLAY "COULD NOT LOCK THE ID SEQUENCE - "
+                      "HOLD WAS NOT PLACED."
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           OPEN I-O SEQ-FILE
+           IF SEQ-CHECK-STATUS = "35"
+              OPEN OUTPUT SEQ-FILE
+              CLOSE SEQ-FILE
+              OPEN I-O SEQ-FILE
+           END-IF
+
+           IF SEQ-CHECK-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING SEQUENCE FILE: " SEQ-CHECK-STATUS
+              CALL "releaseLock" USING WS-LOCK-NAME
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           MOVE "HOLD" TO SEQ-NAME
+           READ SEQ-FILE KEY IS SEQ-NAME
+              INVALID KEY
+                 MOVE 1 TO SEQ-NEXT-ID
+                 MOVE 1 TO WS-NEW-ID
+                 WRITE SEQ-RECORD
+              NOT INVALID KEY
+                 MOVE SEQ-NEXT-ID TO WS-NEW-ID
+                 COMPUTE SEQ-NEXT-ID = SEQ-NEXT-ID + 1
+                 REWRITE SEQ-RECORD
+           END-READ
+
+           CLOSE SEQ-FILE
+
+           CALL "releaseLock" USING WS-LOCK-NAME.
+       0600-END.
+
+       0880-WRITE-AUDIT.
+           MOVE "UNKNOWN" TO WS-AUDIT-OPERATOR
+           OPEN INPUT SESSION-FILE
+           IF SESSION-CHECK-STATUS = "00"
+              READ SESSION-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE SESSION-LINE(1:8) TO WS-AUDIT-OPERATOR
+              END-READ
+              CLOSE SESSION-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+           OPEN EXTEND AUDIT-LOG
+           IF AUDIT-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           STRING WS-AUDIT-TIMESTAMP(1:8) "-" WS-AUDIT-TIMESTAMP(9:6)
+                  " " WS-AUDIT-OPERATOR " manageHolds: "
+                  WS-AUDIT-ACTION
+              DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG.
+       0880-END.
+
+       0900-END-PROGRAM.
+           CLOSE HOLDS
+           EXIT PROGRAM.
+       0900-END.
