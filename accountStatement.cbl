@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. accountStatement.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 08/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ACCOUNTS ASSIGN TO "accounts.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-ID
+           FILE STATUS IS ACCOUNTS-CHECK-STATUS.
+
+       SELECT TRANSACTIONS ASSIGN TO "transactions.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS TR-KEY
+           FILE STATUS IS TRANSACTIONS-CHECK-STATUS.
+
+       SELECT JOINT-OWNERS ASSIGN TO "jointowners.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS JO-KEY
+           FILE STATUS IS JOINT-OWNERS-CHECK-STATUS.
+
+       SELECT CUSTOMERS ASSIGN TO "customers.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUST-ID
+           FILE STATUS IS CUSTOMERS-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNTS.
+       01  FS-ACC-DETAILS.
+           02 FS-ID              PIC 9999.
+           02 FS-CUST-ID         PIC 9(6).
+           02 FS-FULLNAME        PIC X(13).
+           02 FS-TYPE            PIC X(10).
+           02 FS-STATUS          PIC X(7).
+           02 FS-CREATED-AT      PIC X(10).
+           02 FS-BALANCE         PIC S9(9)V99.
+           02 FS-CURRENCY         PIC X(3).
+
+       FD  TRANSACTIONS.
+       01 FD-TRANSACTION-DETAILS.
+           05 TR-KEY.
+               10 TR-ID              PIC 9(5).
+               10 TR-ACC-ID          PIC 9(4).
+           05 TR-TYPE                PIC X(6).
+           05 TR-AMOUNT              PIC 9(9)V99.
+           05 TR-DESC                PIC X(20).
+           05 TR-DATE                PIC X(10).
+           05 TR-STATUS              PIC X(8).
+
+       FD  JOINT-OWNERS.
+       01  JO-DETAILS.
+           05 JO-KEY.
+               10 JO-ACC-ID          PIC 9999.
+               10 JO-CUST-ID         PIC 9(6).
+           05 JO-ADDED-AT            PIC X(10).
+
+       FD  CUSTOMERS.
+       01  CUST-DETAILS.
+           02 CUST-ID           PIC 9(6).
+           02 CUST-NAME         PIC X(30).
+           02 CUST-CREATED-AT   PIC X(10).
+
+       WORKING-STORAGE SECTION.
+
+       01  ACCOUNTS-CHECK-STATUS       PIC XX.
+       01  TRANSACTIONS-CHECK-STATUS   PIC XX.
+       01  JOINT-OWNERS-CHECK-STATUS   PIC XX.
+       01  CUSTOMERS-CHECK-STATUS      PIC XX.
+
+       01  WS-EOF-JOINT-OWNERS         PIC X VALUE "N".
+           88  EOF-JOINT-OWNERS       VALUE "Y".
+           88  NOT-EOF-JOINT-OWNERS   VALUE "N".
+
+       01  WS-SEARCH-ID                PIC 9999.
+
+       01  WS-EOF-TRANSACTIONS         PIC X VALUE "N".
+           88  EOF-TRANSACTIONS       VALUE "Y".
+           88  NOT-EOF-TRANSACTIONS   VALUE "N".
+
+       01  WS-RUNNING-BALANCE           PIC S9(9)V99 VALUE ZEROES.
+
+       01  WS-DETAIL-LINE.
+           02 WS-ID          PIC 9(5).
+           02 FILLER         PIC X(3).
+           02 WS-TYPE        PIC X(6).
+           02 FILLER         PIC X(3).
+           02 WS-AMOUNT      PIC -(9)9.99.
+           02 FILLER         PIC X(3).
+           02 WS-DESCRIPTION PIC X(20).
+           02 FILLER         PIC X(3).
+           02 WS-CREATED-AT  PIC X(10).
+           02 FILLER         PIC X(3).
+           02 WS-STATUS      PIC X(8).
+           02 FILLER         PIC X(3).
+           02 WS-RUN-BAL     PIC -(9)9.99.
+
+       01  WS-HEADER-01.
+           02 FILLER PIC X(5) VALUE 'ID'.
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(6) VALUE 'TYPE'.
+           02 FILLER PIC X(9).
+           02 FILLER PIC X(12) VALUE 'AMOUNT'.
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(20) VALUE 'DESCRIPTION'.
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(10) VALUE 'DATE'.
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(8) VALUE 'STATUS'.
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(12) VALUE 'RUNNING BAL'.
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN.
+           DISPLAY "ENTER THE ACCOUNT ID FOR THE STATEMENT: "
+           ACCEPT WS-SEARCH-ID
+
+           OPEN INPUT ACCOUNTS
+           IF ACCOUNTS-CHECK-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING ACCOUNTS FILE: "
+                      ACCOUNTS-CHECK-STATUS
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           MOVE WS-SEARCH-ID TO FS-ID
+           READ ACCOUNTS KEY IS FS-ID
+              INVALID KEY
+                 DISPLAY "ACCOUNT NOT FOUND."
+                 CLOSE ACCOUNTS
+                 GO TO 0900-END-PROGRAM
+           END-READ
+
+           PERFORM 0150-DISPLAY-HEADER
+
+           CLOSE ACCOUNTS
+
+           OPEN INPUT TRANSACTIONS
+           IF TRANSACTIONS-CHECK-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING TRANSACTIONS FILE: "
+                      TRANSACTIONS-CHECK-STATUS
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           SET NOT-EOF-TRANSACTIONS TO TRUE
+           MOVE ZEROES TO WS-RUNNING-BALANCE
+
+           DISPLAY WS-HEADER-01
+
+           PERFORM UNTIL EOF-TRANSACTIONS
+              READ TRANSACTIONS NEXT RECORD
+                 AT END
+                    SET EOF-TRANSACTIONS TO TRUE
+                 NOT AT END
+                    PERFORM 0200-PROCESS-TRANSACTION
+              END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTIONS
+
+           DISPLAY "ENDING BALANCE: " WS-RUNNING-BALANCE
+
+           GO TO 0900-END-PROGRAM.
+       0100-END.
+
+       0150-DISPLAY-HEADER.
+           DISPLAY "ACCOUNT STATEMENT"
+           DISPLAY "ACCOUNT ID: " FS-ID
+           DISPLAY "FULLNAME: " FS-FULLNAME
+           DISPLAY "TYPE: " FS-TYPE
+           DISPLAY "STATUS: " FS-STATUS
+           DISPLAY "CREATED AT: " FS-CREATED-AT
+           DISPLAY "CURRENT BALANCE: " FS-BALANCE
+           DISPLAY "CURRENCY: " FS-CURRENCY
+
+           PERFORM 0160-DISPLAY-JOINT-OWNERS.
+       0150-END.
+
+       0160-DISPLAY-JOINT-OWNERS.
+           OPEN INPUT JOINT-OWNERS
+           IF JOINT-OWNERS-CHECK-STATUS NOT = "00"
+              GO TO 0160-END
+           END-IF
+
+           OPEN INPUT CUSTOMERS
+           IF CUSTOMERS-CHECK-STATUS NOT = "00"
+              CLOSE JOINT-OWNERS
+              GO TO 0160-END
+           END-IF
+
+           SET NOT-EOF-JOINT-OWNERS TO TRUE
+           MOVE WS-SEARCH-ID TO JO-ACC-ID
+           MOVE ZEROES TO JO-CUST-ID
+           START JOINT-OWNERS KEY IS NOT LESS THAN JO-KEY
+              INVALID KEY
+                 SET EOF-JOINT-OWNERS TO TRUE
+           END-START
+
+           PERFORM UNTIL EOF-JOINT-OWNERS
+              READ JOINT-OWNERS NEXT RECORD
+                 AT END
+                    SET EOF-JOINT-OWNERS TO TRUE
+                 NOT AT END
+                    IF JO-ACC-ID NOT = WS-SEARCH-ID
+                       SET EOF-JOINT-OWNERS TO TRUE
+                    ELSE
+                       MOVE JO-CUST-ID TO CUST-ID
+                       READ CUSTOMERS KEY IS CUST-ID
+                          INVALID KEY
+                             DISPLAY "JOINT OWNER: " JO-CUST-ID
+                                     " (UNKNOWN CUSTOMER)"
+                          NOT INVALID KEY
+                             DISPLAY "JOINT OWNER: " JO-CUST-ID
+                                     " " CUST-NAME
+                       END-READ
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE JOINT-OWNERS
+           CLOSE CUSTOMERS.
+       0160-END.
+
+       0200-PROCESS-TRANSACTION.
+           IF TR-ACC-ID = WS-SEARCH-ID AND TR-STATUS NOT = "CANCELED"
+              AND TR-STATUS NOT = "PENDING" AND TR-STATUS NOT = "REVIEW"
+              IF TR-TYPE = "CREDIT"
+                 ADD TR-AMOUNT TO WS-RUNNING-BALANCE
+              ELSE
+                 SUBTRACT TR-AMOUNT FROM WS-RUNNING-BALANCE
+              END-IF
+
+              MOVE TR-ID      TO WS-ID
+              MOVE TR-TYPE    TO WS-TYPE
+              MOVE TR-AMOUNT  TO WS-AMOUNT
+              MOVE TR-DESC    TO WS-DESCRIPTION
+              MOVE TR-DATE    TO WS-CREATED-AT
+              MOVE TR-STATUS  TO WS-STATUS
+              MOVE WS-RUNNING-BALANCE TO WS-RUN-BAL
+
+              DISPLAY WS-DETAIL-LINE
+           END-IF.
+       0200-END.
+
+       0900-END-PROGRAM.
+           EXIT PROGRAM.
+       0900-END.
