@@ -2,11 +2,63 @@
        PROGRAM-ID. mainProgram.
        AUTHOR. Pedro Rossi.
        DATE-WRITTEN. 29/04/2026.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT OPERATORS ASSIGN TO "operators.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS OP-ID
+           FILE STATUS IS OPERATORS-CHECK-STATUS.
+
+       SELECT SESSION-FILE ASSIGN TO "session.CTL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SESSION-CHECK-STATUS.
+
+       SELECT AUDIT-LOG ASSIGN TO "audit.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-LOG-CHECK-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  OPERATORS.
+       01  OP-DETAILS.
+           02 OP-ID                PIC X(8).
+           02 OP-NAME              PIC X(20).
+           02 OP-PASSWORD          PIC X(10).
+           02 OP-ROLE              PIC X(10).
+
+       FD  SESSION-FILE.
+       01  SESSION-LINE            PIC X(80).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD        PIC X(120).
+
        WORKING-STORAGE SECTION.
 
-       01  WS-MENU_OPT             PIC 9.
+       01  OPERATORS-CHECK-STATUS  PIC XX.
+       01  SESSION-CHECK-STATUS    PIC XX.
+       01  AUDIT-LOG-CHECK-STATUS  PIC XX.
+
+       01  WS-AUDIT-ACTION         PIC X(60).
+       01  WS-AUDIT-TIMESTAMP      PIC X(26).
+
+       01  WS-OPERATOR-ID-IN       PIC X(8).
+       01  WS-OPERATOR-PASSWORD-IN PIC X(10).
+       01  WS-OPERATOR-NAME        PIC X(20).
+       01  WS-OPERATOR-ROLE        PIC X(10).
+           88  WS-ROLE-TELLER      VALUE "TELLER".
+           88  WS-ROLE-SUPERVISOR  VALUE "SUPERVISOR".
+           88  WS-ROLE-ADMIN       VALUE "ADMIN".
+
+       01  WS-LOGIN-TRIES          PIC 9 VALUE ZEROES.
+       01  WS-LOGGED-IN-FLAG       PIC X VALUE "N".
+           88  LOGGED-IN           VALUE "Y".
+           88  NOT-LOGGED-IN       VALUE "N".
+
+       01  WS-MENU_OPT             PIC 99.
 
        01  WS-MAIN-MENU.        
            02 WS-MAIN-MENU-LINE    PIC X(34) VALUE
@@ -18,9 +70,11 @@
            02 WS-MAIN-MENU-OPT2    PIC X(27)
                                    VALUE "2 - Transactions Management".   
            02 WS-MAIN-MENU-OPT3    PIC X(11)
-                                   VALUE "3 - Reports".     
+                                   VALUE "3 - Reports".
+           02 WS-MAIN-MENU-OPT4    PIC X(22)
+                                   VALUE "4 - Operator Mgmt".
            02 WS-MAIN-MENU-OPT0    PIC X(8)
-                                   VALUE "0 - Exit".                
+                                   VALUE "0 - Exit".
 
        01  WS-ACCOUNT-MANAGEMENT-MENU.        
            02 WS-ACC-MENU-LINE    PIC X(34) VALUE
@@ -31,10 +85,24 @@
                                    VALUE "2 - List Accounts".   
            02 WS-ACC-MENU-OPT3    PIC X(18)
                                    VALUE "3 - Search Account".   
-           02 WS-ACC-MENU-OPT4    PIC X(17)
-                                   VALUE "4 - Close Account".     
+           02 WS-ACC-MENU-OPT4    PIC X(24)
+                                   VALUE "4 - Account Status Mgmt".
+           02 WS-ACC-MENU-OPT5    PIC X(19)
+                                   VALUE "5 - Create Customer".
+           02 WS-ACC-MENU-OPT6    PIC X(21)
+                                   VALUE "6 - Account Statement".
+           02 WS-ACC-MENU-OPT7    PIC X(18)
+                                   VALUE "7 - Update Account".
+           02 WS-ACC-MENU-OPT8    PIC X(24)
+                                   VALUE "8 - Account Type Mgmt".
+           02 WS-ACC-MENU-OPT9    PIC X(22)
+                                   VALUE "9 - Joint Owner Mgmt".
+           02 WS-ACC-MENU-OPT10   PIC X(24)
+                                   VALUE "10 - Account Dashboard".
+           02 WS-ACC-MENU-OPT11   PIC X(23)
+                                   VALUE "11 - Account Holds Mgmt".
            02 WS-ACC-MENU-OPT0    PIC X(8)
-                                   VALUE "0 - Exit".           
+                                   VALUE "0 - Exit".
 
        01  WS-TRANSACTION-ENTRY-MENU.        
            02 WS-TRAN-MENU-LINE    PIC X(34) VALUE
@@ -46,12 +114,114 @@
            02 WS-TRAN-MENU-OPT3    PIC X(22)
                                    VALUE "3 - Modify Description".   
            02 WS-TRAN-MENU-OPT4    PIC X(22)
-                                   VALUE "4 - Cancel Transaction".     
+                                   VALUE "4 - Cancel Transaction".
+           02 WS-TRAN-MENU-OPT5    PIC X(25)
+                                   VALUE "5 - Archive Transactions".
+           02 WS-TRAN-MENU-OPT6    PIC X(25)
+                                   VALUE "6 - Approve/Reject Txn.".
+           02 WS-TRAN-MENU-OPT7    PIC X(24)
+                                   VALUE "7 - Recurring Txn. Mgmt".
            02 WS-TRAN-MENU-OPT0    PIC X(8)
-                                   VALUE "0 - Exit".                                                                                                                                           
+                                   VALUE "0 - Exit".
 
        PROCEDURE DIVISION.
 
+       0000-START.
+           PERFORM 0050-LOGIN
+           IF LOGGED-IN
+              PERFORM 0100-MAIN-MENU
+           END-IF
+           PERFORM 0900-END-PROGRAM.
+       0000-END.
+
+       0050-LOGIN.
+           OPEN I-O OPERATORS
+           IF OPERATORS-CHECK-STATUS = "35"
+              OPEN OUTPUT OPERATORS
+              MOVE "ADMIN001" TO OP-ID
+              MOVE "DEFAULT ADMIN"  TO OP-NAME
+              MOVE "ADMIN"    TO OP-PASSWORD
+              MOVE "ADMIN"    TO OP-ROLE
+              WRITE OP-DETAILS
+              CLOSE OPERATORS
+              DISPLAY "NO OPERATORS FOUND - CREATED DEFAULT ADMIN "
+                      "(ID: ADMIN001 / PASSWORD: ADMIN)."
+              OPEN I-O OPERATORS
+           END-IF
+
+           IF OPERATORS-CHECK-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING OPERATORS FILE: "
+                      OPERATORS-CHECK-STATUS
+              GO TO 0050-END
+           END-IF
+
+           PERFORM UNTIL LOGGED-IN OR WS-LOGIN-TRIES >= 3
+              DISPLAY "OPERATOR ID: "
+              ACCEPT WS-OPERATOR-ID-IN
+              DISPLAY "PASSWORD: "
+              ACCEPT WS-OPERATOR-PASSWORD-IN
+
+              MOVE WS-OPERATOR-ID-IN TO OP-ID
+              READ OPERATORS KEY IS OP-ID
+                 INVALID KEY
+                    ADD 1 TO WS-LOGIN-TRIES
+                    DISPLAY "INVALID OPERATOR ID OR PASSWORD."
+                 NOT INVALID KEY
+                    IF OP-PASSWORD = WS-OPERATOR-PASSWORD-IN
+                       SET LOGGED-IN TO TRUE
+                       MOVE OP-NAME TO WS-OPERATOR-NAME
+                       MOVE OP-ROLE TO WS-OPERATOR-ROLE
+                    ELSE
+                       ADD 1 TO WS-LOGIN-TRIES
+                       DISPLAY "INVALID OPERATOR ID OR PASSWORD."
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE OPERATORS
+
+           IF NOT LOGGED-IN
+              STRING "FAILED LOGIN FOR " WS-OPERATOR-ID-IN
+                 DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+              PERFORM 0070-WRITE-AUDIT
+              DISPLAY "TOO MANY FAILED ATTEMPTS - EXITING."
+              GO TO 0050-END
+           END-IF
+
+           PERFORM 0060-WRITE-SESSION
+
+           STRING "LOGIN SUCCESSFUL"
+              DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           PERFORM 0070-WRITE-AUDIT
+
+           DISPLAY "WELCOME, " WS-OPERATOR-NAME
+                   " (" WS-OPERATOR-ROLE ")".
+       0050-END.
+
+       0060-WRITE-SESSION.
+           OPEN OUTPUT SESSION-FILE
+           STRING WS-OPERATOR-ID-IN DELIMITED BY SIZE
+                  " " WS-OPERATOR-ROLE DELIMITED BY SIZE
+              INTO SESSION-LINE
+           WRITE SESSION-LINE
+           CLOSE SESSION-FILE.
+       0060-END.
+
+       0070-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+           OPEN EXTEND AUDIT-LOG
+           IF AUDIT-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           STRING WS-AUDIT-TIMESTAMP(1:8) "-" WS-AUDIT-TIMESTAMP(9:6)
+                  " " WS-OPERATOR-ID-IN " mainProgram: " WS-AUDIT-ACTION
+              DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG.
+       0070-END.
+
        0100-MAIN-MENU.
            DISPLAY WS-MAIN-MENU-LINE
            DISPLAY WS-MAIN-MENU-TITLE
@@ -59,21 +229,31 @@
            DISPLAY WS-MAIN-MENU-OPT1
            DISPLAY WS-MAIN-MENU-OPT2
            DISPLAY WS-MAIN-MENU-OPT3
+           IF WS-ROLE-ADMIN
+              DISPLAY WS-MAIN-MENU-OPT4
+           END-IF
            DISPLAY WS-MAIN-MENU-OPT0
-           DISPLAY WS-MAIN-MENU-LINE           
+           DISPLAY WS-MAIN-MENU-LINE
            ACCEPT WS-MENU_OPT
 
            EVALUATE WS-MENU_OPT
-              WHEN 0 
+              WHEN 0
                  DISPLAY "CLOSING PROGRAM..."
                  PERFORM 0900-END-PROGRAM
               WHEN 1
                  PERFORM 0150-ACCOUNT-MANAGEMENT-MENU
-              WHEN 2 
+              WHEN 2
                  PERFORM 0200-TRANSACTION-ENTRY-MENU
-              WHEN 3 
+              WHEN 3
                  CALL "generateReports"
                  PERFORM 0100-MAIN-MENU
+              WHEN 4
+                 IF WS-ROLE-ADMIN
+                    CALL "createOperator"
+                 ELSE
+                    DISPLAY "ACCESS DENIED - ADMIN ROLE REQUIRED."
+                 END-IF
+                 PERFORM 0100-MAIN-MENU
               WHEN OTHER
                  DISPLAY "INVALID ENTRY! TYPE A VALID NUMBER."
                  PERFORM 0100-MAIN-MENU
@@ -97,7 +277,37 @@
                  CALL "searchAccount"
                  PERFORM 0150-ACCOUNT-MANAGEMENT-MENU
               WHEN 4
-                 CALL "closeAccount"
+                 IF WS-ROLE-TELLER
+                    DISPLAY "ACCESS DENIED - TELLERS CANNOT CHANGE "
+                            "ACCOUNT STATUS."
+                 ELSE
+                    CALL "closeAccount"
+                 END-IF
+                 PERFORM 0150-ACCOUNT-MANAGEMENT-MENU
+              WHEN 5
+                 CALL "createCustomer"
+                 PERFORM 0150-ACCOUNT-MANAGEMENT-MENU
+              WHEN 6
+                 CALL "accountStatement"
+                 PERFORM 0150-ACCOUNT-MANAGEMENT-MENU
+              WHEN 7
+                 CALL "updateAccount"
+                 PERFORM 0150-ACCOUNT-MANAGEMENT-MENU
+              WHEN 8
+                 IF WS-ROLE-ADMIN
+                    CALL "manageAccountTypes"
+                 ELSE
+                    DISPLAY "ACCESS DENIED - ADMIN ROLE REQUIRED."
+                 END-IF
+                 PERFORM 0150-ACCOUNT-MANAGEMENT-MENU
+              WHEN 9
+                 CALL "manageJointOwners"
+                 PERFORM 0150-ACCOUNT-MANAGEMENT-MENU
+              WHEN 10
+                 CALL "accountDashboard"
+                 PERFORM 0150-ACCOUNT-MANAGEMENT-MENU
+              WHEN 11
+                 CALL "manageHolds"
                  PERFORM 0150-ACCOUNT-MANAGEMENT-MENU
               WHEN OTHER
                  DISPLAY "INVALID ENTRY! TYPE A VALID NUMBER."
@@ -122,7 +332,31 @@
                  CALL "modifyDescription"
                  PERFORM 0200-TRANSACTION-ENTRY-MENU
               WHEN 4
-                 CALL "cancelTransaction"
+                 IF WS-ROLE-TELLER
+                    DISPLAY "ACCESS DENIED - TELLERS CANNOT CANCEL "
+                            "TRANSACTIONS."
+                 ELSE
+                    CALL "cancelTransaction"
+                 END-IF
+                 PERFORM 0200-TRANSACTION-ENTRY-MENU
+              WHEN 5
+                 IF WS-ROLE-TELLER
+                    DISPLAY "ACCESS DENIED - TELLERS CANNOT ARCHIVE "
+                            "TRANSACTIONS."
+                 ELSE
+                    CALL "archiveTransactions"
+                 END-IF
+                 PERFORM 0200-TRANSACTION-ENTRY-MENU
+              WHEN 6
+                 IF WS-ROLE-TELLER
+                    DISPLAY "ACCESS DENIED - TELLERS CANNOT APPROVE "
+                            "TRANSACTIONS."
+                 ELSE
+                    CALL "approveTransaction"
+                 END-IF
+                 PERFORM 0200-TRANSACTION-ENTRY-MENU
+              WHEN 7
+                 CALL "scheduleTransaction"
                  PERFORM 0200-TRANSACTION-ENTRY-MENU
               WHEN OTHER
                  DISPLAY "INVALID ENTRY! TYPE A VALID NUMBER."
@@ -136,6 +370,13 @@
            DISPLAY WS-ACC-MENU-OPT2
            DISPLAY WS-ACC-MENU-OPT3
            DISPLAY WS-ACC-MENU-OPT4
+           DISPLAY WS-ACC-MENU-OPT5
+           DISPLAY WS-ACC-MENU-OPT6
+           DISPLAY WS-ACC-MENU-OPT7
+           DISPLAY WS-ACC-MENU-OPT8
+           DISPLAY WS-ACC-MENU-OPT9
+           DISPLAY WS-ACC-MENU-OPT10
+           DISPLAY WS-ACC-MENU-OPT11
            DISPLAY WS-ACC-MENU-OPT0
            DISPLAY WS-ACC-MENU-LINE.
        0300-END.
@@ -146,6 +387,9 @@
            DISPLAY WS-TRAN-MENU-OPT2
            DISPLAY WS-TRAN-MENU-OPT3
            DISPLAY WS-TRAN-MENU-OPT4
+           DISPLAY WS-TRAN-MENU-OPT5
+           DISPLAY WS-TRAN-MENU-OPT6
+           DISPLAY WS-TRAN-MENU-OPT7
            DISPLAY WS-TRAN-MENU-OPT0
            DISPLAY WS-TRAN-MENU-LINE.
        0350-END.
