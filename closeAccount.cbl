@@ -1,94 +1,272 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. closeAccount.
-       AUTHOR. Pedro Rossi.
-       DATE-WRITTEN. 28/04/2026.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-       SELECT ACCOUNTS ASSIGN TO "accounts.IDX"
-           ORGANIZATION IS INDEXED       
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS FS-ID           
-           FILE STATUS IS ACCOUNTS-CHECK-STATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  ACCOUNTS.
-       01  FS-ACC.
-           02 FS-ID           PIC 9999.
-           02 FS-FULLNAME     PIC X(13).
-           02 FS-TYPE         PIC X(10).
-           02 FS-STATUS       PIC X(7).
-           02 FS-CREATED-AT   PIC X(10).
-
-       WORKING-STORAGE SECTION.
-
-       01  ACCOUNTS-CHECK-STATUS     PIC XX.
-
-       01  WS-SEARCH-ID              PIC 9999.
-
-       01  WS-END-OF-FILE      PIC X VALUE 'N'.
-           88  EOF             VALUE 'Y'.
-           88  NOT-EOF         VALUE 'N'.
-
-       01  WS-FOUND-FLAG      PIC X VALUE 'N'.
-           88  FOUND          VALUE 'Y'.
-           88  NOT-FOUND      VALUE 'N'.
-
-       PROCEDURE DIVISION.
-
-       0100-MAIN.
-           SET NOT-FOUND TO TRUE
-           SET NOT-EOF TO TRUE
-           OPEN I-O ACCOUNTS
-
-           IF ACCOUNTS-CHECK-STATUS  NOT = "00"
-               DISPLAY "ERROR OPENING FILE: "
-               GO TO 0900-END-PROGRAM
-           END-IF
-
-           DISPLAY "ENTER THE ID OF THE ACCOUNT YOU WISH TO CLOSE: "
-           ACCEPT WS-SEARCH-ID
-
-           SET NOT-EOF TO TRUE
-           SET NOT-FOUND TO TRUE
-
-           PERFORM UNTIL EOF
-               READ ACCOUNTS
-                   AT END
-                       SET EOF TO TRUE
-                   NOT AT END
-                       PERFORM 0200-PROCESS-RECORD
-               END-READ
-           END-PERFORM
-
-           CLOSE ACCOUNTS           
-
-           IF NOT FOUND
-               DISPLAY "ACCOUNT NOT FOUND."
-               GO TO 0900-END-PROGRAM
-           END-IF.
-       
-       0100-END.
-
-       
-       0200-PROCESS-RECORD.
-           IF FS-ID = WS-SEARCH-ID AND NOT-FOUND
-               IF FS-STATUS = "CLOSED" 
-                 DISPLAY "THIS ACCOUNT IS ALREADY CLOSED."
-                 PERFORM 0900-END-PROGRAM
-               END-IF
-
-               SET FOUND TO TRUE
-               MOVE "CLOSED" TO FS-STATUS
-               REWRITE FS-ACC
-               DISPLAY "ACCOUNT CLOSED SUCCESSFULLY."
-           END-IF.
-       0200-END.
-
-       0900-END-PROGRAM.
-           EXIT PROGRAM.
-       0900-END.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. closeAccount.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 28/04/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ACCOUNTS ASSIGN TO "accounts.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-ID
+           FILE STATUS IS ACCOUNTS-CHECK-STATUS.
+
+       SELECT ERROR-LOG ASSIGN TO "errors.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ERROR-LOG-CHECK-STATUS.
+
+       SELECT AUDIT-LOG ASSIGN TO "audit.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-LOG-CHECK-STATUS.
+
+       SELECT SESSION-FILE ASSIGN TO "session.CTL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SESSION-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNTS.
+       01  FS-ACC.
+           02 FS-ID           PIC 9999.
+           02 FS-CUST-ID      PIC 9(6).
+           02 FS-FULLNAME     PIC X(13).
+           02 FS-TYPE         PIC X(10).
+           02 FS-STATUS       PIC X(7).
+           02 FS-CREATED-AT   PIC X(10).
+           02 FS-BALANCE      PIC S9(9)V99.
+           02 FS-CURRENCY         PIC X(3).
+
+       FD  ERROR-LOG.
+       01  ERROR-LOG-RECORD   PIC X(120).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD   PIC X(120).
+
+       FD  SESSION-FILE.
+       01  SESSION-LINE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  ACCOUNTS-CHECK-STATUS     PIC XX.
+       01  ERROR-LOG-CHECK-STATUS    PIC XX.
+       01  AUDIT-LOG-CHECK-STATUS    PIC XX.
+       01  SESSION-CHECK-STATUS      PIC XX.
+
+       01  WS-AUDIT-OPERATOR         PIC X(8).
+       01  WS-AUDIT-ACTION           PIC X(60).
+       01  WS-AUDIT-TIMESTAMP        PIC X(26).
+
+       01  WS-ERR-CODE               PIC XX.
+       01  WS-ERR-CONTEXT            PIC X(30).
+       01  WS-ERR-STATUS-MSG         PIC X(40).
+       01  WS-ERR-TIMESTAMP          PIC X(26).
+
+       01  WS-SEARCH-ID              PIC 9999.
+       01  WS-MENU-OPT               PIC 9.
+
+       01  WS-STATUS-MENU.
+           02 WS-STATUS-MENU-LINE    PIC X(34) VALUE
+                                   "----------------------------------".
+           02 WS-STATUS-MENU-OPT1    PIC X(17)
+                                   VALUE "1 - Close Account".
+           02 WS-STATUS-MENU-OPT2    PIC X(18)
+                                   VALUE "2 - Reopen Account".
+           02 WS-STATUS-MENU-OPT3    PIC X(18)
+                                   VALUE "3 - Freeze Account".
+           02 WS-STATUS-MENU-OPT4    PIC X(20)
+                                   VALUE "4 - Unfreeze Account".
+           02 WS-STATUS-MENU-OPT0    PIC X(8)
+                                   VALUE "0 - Exit".
+
+       01  WS-FOUND-FLAG      PIC X VALUE 'N'.
+           88  FOUND          VALUE 'Y'.
+           88  NOT-FOUND      VALUE 'N'.
+
+       01  WS-LOCK-NAME       PIC X(20).
+       01  WS-LOCK-RESULT     PIC X.
+           88  WS-LOCK-ACQUIRED VALUE "Y".
+           88  WS-LOCK-DENIED   VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN.
+           SET NOT-FOUND TO TRUE
+
+           DISPLAY WS-STATUS-MENU-LINE
+           DISPLAY WS-STATUS-MENU-OPT1
+           DISPLAY WS-STATUS-MENU-OPT2
+           DISPLAY WS-STATUS-MENU-OPT3
+           DISPLAY WS-STATUS-MENU-OPT4
+           DISPLAY WS-STATUS-MENU-OPT0
+           DISPLAY WS-STATUS-MENU-LINE
+           ACCEPT WS-MENU-OPT
+
+           IF WS-MENU-OPT = 0
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           IF WS-MENU-OPT < 1 OR WS-MENU-OPT > 4
+              DISPLAY "INVALID ENTRY! TYPE A VALID NUMBER."
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           OPEN I-O ACCOUNTS
+
+           IF ACCOUNTS-CHECK-STATUS  NOT = "00"
+               MOVE ACCOUNTS-CHECK-STATUS TO WS-ERR-CODE
+               MOVE "OPENING ACCOUNTS FILE" TO WS-ERR-CONTEXT
+               PERFORM 0890-LOG-ERROR
+               GO TO 0900-END-PROGRAM
+           END-IF
+
+           DISPLAY "ENTER THE ACCOUNT ID: "
+           ACCEPT WS-SEARCH-ID
+
+           STRING "ACCT-" WS-SEARCH-ID DELIMITED BY SIZE
+              INTO WS-LOCK-NAME
+           CALL "acquireLock" USING WS-LOCK-NAME WS-LOCK-RESULT
+           IF WS-LOCK-DENIED
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           MOVE WS-SEARCH-ID TO FS-ID
+           READ ACCOUNTS KEY IS FS-ID
+              INVALID KEY
+                 DISPLAY "ACCOUNT NOT FOUND."
+                 CALL "releaseLock" USING WS-LOCK-NAME
+                 GO TO 0900-END-PROGRAM
+           END-READ
+
+           SET FOUND TO TRUE
+
+           EVALUATE WS-MENU-OPT
+              WHEN 1
+                 PERFORM 0200-CLOSE-ACCOUNT
+              WHEN 2
+                 PERFORM 0210-REOPEN-ACCOUNT
+              WHEN 3
+                 PERFORM 0220-FREEZE-ACCOUNT
+              WHEN 4
+                 PERFORM 0230-UNFREEZE-ACCOUNT
+           END-EVALUATE
+
+           CALL "releaseLock" USING WS-LOCK-NAME.
+
+       0100-END.
+
+       0200-CLOSE-ACCOUNT.
+           IF FS-STATUS = "CLOSED"
+              DISPLAY "THIS ACCOUNT IS ALREADY CLOSED."
+              GO TO 0200-END
+           END-IF
+
+           MOVE "CLOSED" TO FS-STATUS
+           REWRITE FS-ACC
+           STRING "CLOSED ACCOUNT " FS-ID
+              DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           PERFORM 0880-WRITE-AUDIT
+           DISPLAY "ACCOUNT CLOSED SUCCESSFULLY.".
+       0200-END.
+
+       0210-REOPEN-ACCOUNT.
+           IF FS-STATUS NOT = "CLOSED"
+              DISPLAY "ONLY A CLOSED ACCOUNT CAN BE REOPENED."
+              GO TO 0210-END
+           END-IF
+
+           MOVE "ACTIVE" TO FS-STATUS
+           REWRITE FS-ACC
+           STRING "REOPENED ACCOUNT " FS-ID
+              DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           PERFORM 0880-WRITE-AUDIT
+           DISPLAY "ACCOUNT REOPENED SUCCESSFULLY.".
+       0210-END.
+
+       0220-FREEZE-ACCOUNT.
+           IF FS-STATUS = "CLOSED"
+              DISPLAY "CAN'T FREEZE A CLOSED ACCOUNT."
+              GO TO 0220-END
+           END-IF
+
+           IF FS-STATUS = "FROZEN"
+              DISPLAY "THIS ACCOUNT IS ALREADY FROZEN."
+              GO TO 0220-END
+           END-IF
+
+           MOVE "FROZEN" TO FS-STATUS
+           REWRITE FS-ACC
+           STRING "FROZE ACCOUNT " FS-ID
+              DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           PERFORM 0880-WRITE-AUDIT
+           DISPLAY "ACCOUNT FROZEN SUCCESSFULLY.".
+       0220-END.
+
+       0230-UNFREEZE-ACCOUNT.
+           IF FS-STATUS NOT = "FROZEN"
+              DISPLAY "THIS ACCOUNT IS NOT FROZEN."
+              GO TO 0230-END
+           END-IF
+
+           MOVE "ACTIVE" TO FS-STATUS
+           REWRITE FS-ACC
+           STRING "UNFROZE ACCOUNT " FS-ID
+              DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           PERFORM 0880-WRITE-AUDIT
+           DISPLAY "ACCOUNT UNFROZEN SUCCESSFULLY.".
+       0230-END.
+
+       0880-WRITE-AUDIT.
+           MOVE "UNKNOWN" TO WS-AUDIT-OPERATOR
+           OPEN INPUT SESSION-FILE
+           IF SESSION-CHECK-STATUS = "00"
+              READ SESSION-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE SESSION-LINE(1:8) TO WS-AUDIT-OPERATOR
+              END-READ
+              CLOSE SESSION-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+           OPEN EXTEND AUDIT-LOG
+           IF AUDIT-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           STRING WS-AUDIT-TIMESTAMP(1:8) "-" WS-AUDIT-TIMESTAMP(9:6)
+                  " " WS-AUDIT-OPERATOR " closeAccount: "
+                  WS-AUDIT-ACTION
+              DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG.
+       0880-END.
+
+       0890-LOG-ERROR.
+           CALL "fileStatusMsg" USING WS-ERR-CODE WS-ERR-STATUS-MSG
+           DISPLAY "ERROR " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                   " - " WS-ERR-STATUS-MSG
+
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           OPEN EXTEND ERROR-LOG
+           IF ERROR-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT ERROR-LOG
+           END-IF
+
+           STRING WS-ERR-TIMESTAMP(1:8) "-" WS-ERR-TIMESTAMP(9:6)
+                  " closeAccount " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                  " - " WS-ERR-STATUS-MSG
+              DELIMITED BY SIZE INTO ERROR-LOG-RECORD
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG.
+       0890-END.
+
+       0900-END-PROGRAM.
+           CLOSE ACCOUNTS
+           EXIT PROGRAM.
+       0900-END.
