@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. exportLedger.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT TRANSACTIONS ASSIGN TO "transactions.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS TR-KEY
+           FILE STATUS IS TRANSACTIONS-CHECK-STATUS.
+
+       SELECT GL-OUT ASSIGN TO "gl_export.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS GL-OUT-CHECK-STATUS.
+
+       SELECT ERROR-LOG ASSIGN TO "errors.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ERROR-LOG-CHECK-STATUS.
+
+       SELECT AUDIT-LOG ASSIGN TO "audit.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-LOG-CHECK-STATUS.
+
+       SELECT SESSION-FILE ASSIGN TO "session.CTL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SESSION-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TRANSACTIONS.
+       01 FD-TRANSACTION-DETAILS.
+           05 TR-KEY.
+               10 TR-ID              PIC 9(5).
+               10 TR-ACC-ID          PIC 9(4).
+           05 TR-TYPE                PIC X(6).
+           05 TR-AMOUNT              PIC 9(9)V99.
+           05 TR-DESC                PIC X(20).
+           05 TR-DATE                PIC X(10).
+           05 TR-STATUS              PIC X(8).
+
+       FD  GL-OUT.
+       01  GL-OUT-LINE               PIC X(100).
+
+       FD  ERROR-LOG.
+       01  ERROR-LOG-RECORD          PIC X(120).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD          PIC X(120).
+
+       FD  SESSION-FILE.
+       01  SESSION-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  TRANSACTIONS-CHECK-STATUS PIC XX.
+       01  GL-OUT-CHECK-STATUS       PIC XX.
+       01  ERROR-LOG-CHECK-STATUS    PIC XX.
+       01  AUDIT-LOG-CHECK-STATUS    PIC XX.
+       01  SESSION-CHECK-STATUS      PIC XX.
+
+       01  WS-EOF-TRANSACTIONS       PIC X VALUE "N".
+           88  EOF-TRANSACTIONS      VALUE "Y".
+           88  NOT-EOF-TRANSACTIONS  VALUE "N".
+
+       01  WS-FROM-DATE              PIC X(10).
+       01  WS-TO-DATE                PIC X(10).
+
+       01  WS-DEBIT-AMOUNT           PIC 9(9)V99.
+       01  WS-CREDIT-AMOUNT          PIC 9(9)V99.
+       01  WS-LINES-EXPORTED         PIC 9(7) VALUE ZEROES.
+
+       01  WS-ERR-CODE               PIC XX.
+       01  WS-ERR-CONTEXT            PIC X(30).
+       01  WS-ERR-STATUS-MSG         PIC X(40).
+       01  WS-ERR-TIMESTAMP          PIC X(26).
+
+       01  WS-AUDIT-OPERATOR         PIC X(8).
+       01  WS-AUDIT-ACTION           PIC X(60).
+       01  WS-AUDIT-TIMESTAMP        PIC X(26).
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN.
+           DISPLAY "GENERAL LEDGER EXPORT"
+           DISPLAY "ENTER THE FROM DATE (YYYY-MM-DD): "
+           ACCEPT WS-FROM-DATE
+           DISPLAY "ENTER THE TO DATE (YYYY-MM-DD): "
+           ACCEPT WS-TO-DATE
+
+           OPEN INPUT TRANSACTIONS
+           IF TRANSACTIONS-CHECK-STATUS NOT = "00"
+              MOVE TRANSACTIONS-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING TRANSACTIONS FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           OPEN OUTPUT GL-OUT
+           IF GL-OUT-CHECK-STATUS NOT = "00"
+              MOVE GL-OUT-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING GL EXPORT FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              CLOSE TRANSACTIONS
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           STRING "TRANS-ID,ACCOUNT-ID,POSTING-DATE,DEBIT,CREDIT,"
+                  "DESCRIPTION" DELIMITED BY SIZE
+              INTO GL-OUT-LINE
+           WRITE GL-OUT-LINE
+
+           SET NOT-EOF-TRANSACTIONS TO TRUE
+           PERFORM UNTIL EOF-TRANSACTIONS
+               READ TRANSACTIONS NEXT RECORD
+                   AT END
+                       SET EOF-TRANSACTIONS TO TRUE
+                   NOT AT END
+                       PERFORM 0200-EXPORT-IF-IN-RANGE
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTIONS
+           CLOSE GL-OUT
+
+           DISPLAY "LINES EXPORTED: " WS-LINES-EXPORTED
+           DISPLAY "GENERAL LEDGER FEED SAVED TO gl_export.CSV"
+
+           STRING "EXPORTED " WS-LINES-EXPORTED
+                  " LINE(S) TO gl_export.CSV FOR " WS-FROM-DATE
+                  " THROUGH " WS-TO-DATE DELIMITED BY SIZE
+              INTO WS-AUDIT-ACTION
+           PERFORM 0880-WRITE-AUDIT
+
+           GO TO 0900-END-PROGRAM.
+       0100-END.
+
+       0200-EXPORT-IF-IN-RANGE.
+           IF TR-STATUS = "ACTIVE"
+              AND TR-DATE >= WS-FROM-DATE
+              AND TR-DATE <= WS-TO-DATE
+              IF TR-TYPE = "DEBIT"
+                 MOVE TR-AMOUNT TO WS-DEBIT-AMOUNT
+                 MOVE ZEROES TO WS-CREDIT-AMOUNT
+              ELSE
+                 MOVE ZEROES TO WS-DEBIT-AMOUNT
+                 MOVE TR-AMOUNT TO WS-CREDIT-AMOUNT
+              END-IF
+
+              MOVE SPACES TO GL-OUT-LINE
+              STRING TR-ID DELIMITED BY SIZE
+                     "," TR-ACC-ID DELIMITED BY SIZE
+                     "," TR-DATE DELIMITED BY SIZE
+                     "," FUNCTION TRIM(WS-DEBIT-AMOUNT)
+                        DELIMITED BY SIZE
+                     "," FUNCTION TRIM(WS-CREDIT-AMOUNT)
+                        DELIMITED BY SIZE
+                     "," FUNCTION TRIM(TR-DESC) DELIMITED BY SIZE
+                 INTO GL-OUT-LINE
+              WRITE GL-OUT-LINE
+              ADD 1 TO WS-LINES-EXPORTED
+           END-IF.
+       0200-END.
+
+       0880-WRITE-AUDIT.
+           MOVE "UNKNOWN" TO WS-AUDIT-OPERATOR
+           OPEN INPUT SESSION-FILE
+           IF SESSION-CHECK-STATUS = "00"
+              READ SESSION-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE SESSION-LINE(1:8) TO WS-AUDIT-OPERATOR
+              END-READ
+              CLOSE SESSION-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+           OPEN EXTEND AUDIT-LOG
+           IF AUDIT-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           STRING WS-AUDIT-TIMESTAMP(1:8) "-" WS-AUDIT-TIMESTAMP(9:6)
+                  " " WS-AUDIT-OPERATOR " exportLedger: "
+                  WS-AUDIT-ACTION
+              DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG.
+       0880-END.
+
+       0890-LOG-ERROR.
+           CALL "fileStatusMsg" USING WS-ERR-CODE WS-ERR-STATUS-MSG
+           DISPLAY "ERROR " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                   " - " WS-ERR-STATUS-MSG
+
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           OPEN EXTEND ERROR-LOG
+           IF ERROR-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT ERROR-LOG
+           END-IF
+
+           STRING WS-ERR-TIMESTAMP(1:8) "-" WS-ERR-TIMESTAMP(9:6)
+                  " exportLedger " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                  " - " WS-ERR-STATUS-MSG
+              DELIMITED BY SIZE INTO ERROR-LOG-RECORD
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG.
+       0890-END.
+
+       0900-END-PROGRAM.
+           EXIT PROGRAM.
+       0900-END.
