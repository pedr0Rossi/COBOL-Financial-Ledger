@@ -0,0 +1,393 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. scheduleTransaction.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 08/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT SCHEDULE ASSIGN TO "schedule.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SCHED-ID
+           FILE STATUS IS SCHEDULE-CHECK-STATUS.
+
+       SELECT ACCOUNTS ASSIGN TO "accounts.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FD-ID
+           FILE STATUS IS ACCOUNTS-CHECK-STATUS.
+
+       SELECT SEQ-FILE ASSIGN TO "schedseq.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEQ-NAME
+           FILE STATUS IS SEQ-CHECK-STATUS.
+
+       SELECT ERROR-LOG ASSIGN TO "errors.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ERROR-LOG-CHECK-STATUS.
+
+       SELECT AUDIT-LOG ASSIGN TO "audit.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-LOG-CHECK-STATUS.
+
+       SELECT SESSION-FILE ASSIGN TO "session.CTL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SESSION-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCHEDULE.
+       01  SCHED-DETAILS.
+           02 SCHED-ID           PIC 9(5).
+           02 SCHED-ACC-ID       PIC 9(4).
+           02 SCHED-TYPE         PIC X(6).
+           02 SCHED-AMOUNT       PIC 9(9)V99.
+           02 SCHED-DESC         PIC X(20).
+           02 SCHED-FREQUENCY    PIC X(7).
+           02 SCHED-NEXT-DATE    PIC X(10).
+           02 SCHED-STATUS       PIC X(7).
+
+       FD  ACCOUNTS.
+       01  FD-ACC-DETAILS.
+           02 FD-ID              PIC 9999.
+           02 FD-CUST-ID         PIC 9(6).
+           02 FD-FULLNAME        PIC X(13).
+           02 FD-TYPE            PIC X(10).
+           02 FD-STATUS          PIC X(7).
+           02 FD-CREATED-AT      PIC X(10).
+           02 FD-BALANCE         PIC S9(9)V99.
+           02 FD-CURRENCY              PIC X(3).
+
+       FD  SEQ-FILE.
+       01  SEQ-RECORD.
+           05 SEQ-NAME           PIC X(10).
+           05 SEQ-NEXT-ID        PIC 9(5).
+
+       FD  ERROR-LOG.
+       01  ERROR-LOG-RECORD      PIC X(120).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD      PIC X(120).
+
+       FD  SESSION-FILE.
+       01  SESSION-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  SCHEDULE-CHECK-STATUS  PIC XX.
+       01  ACCOUNTS-CHECK-STATUS  PIC XX.
+       01  SEQ-CHECK-STATUS       PIC XX.
+       01  ERROR-LOG-CHECK-STATUS PIC XX.
+       01  AUDIT-LOG-CHECK-STATUS PIC XX.
+       01  SESSION-CHECK-STATUS   PIC XX.
+
+       01  WS-AUDIT-OPERATOR      PIC X(8).
+       01  WS-AUDIT-ACTION        PIC X(60).
+       01  WS-AUDIT-TIMESTAMP     PIC X(26).
+
+       01  WS-ERR-CODE            PIC XX.
+       01  WS-ERR-CONTEXT         PIC X(30).
+       01  WS-ERR-STATUS-MSG      PIC X(40).
+       01  WS-ERR-TIMESTAMP       PIC X(26).
+
+       01  WS-MENU-OPT            PIC 9.
+
+       01  WS-SCHED-MENU.
+           02 WS-SCHED-MENU-LINE  PIC X(34) VALUE
+                                  "----------------------------------".
+           02 WS-SCHED-MENU-OPT1  PIC X(26)
+                                  VALUE "1 - Create Recurring Txn.".
+           02 WS-SCHED-MENU-OPT2  PIC X(25)
+                                  VALUE "2 - List Recurring Txns.".
+           02 WS-SCHED-MENU-OPT3  PIC X(24)
+                                  VALUE "3 - Stop Recurring Txn.".
+           02 WS-SCHED-MENU-OPT0  PIC X(8)
+                                  VALUE "0 - Exit".
+
+       01  WS-FOUND-FLAG          PIC X VALUE "N".
+           88  FOUND              VALUE "Y".
+           88  NOT-FOUND          VALUE "N".
+
+       01  WS-EOF-SCHEDULE        PIC X VALUE "N".
+           88  EOF-SCHEDULE       VALUE "Y".
+           88  NOT-EOF-SCHEDULE   VALUE "N".
+
+       01  WS-NEW-ACC-ID          PIC 9(4).
+       01  WS-NEW-TYPE            PIC X(6).
+           88 WS-TYPE-VALID       VALUES "DEBIT" "CREDIT".
+       01  WS-NEW-AMOUNT          PIC 9(9)V99.
+       01  WS-NEW-DESC            PIC X(20).
+       01  WS-NEW-FREQUENCY       PIC X(7).
+           88 WS-FREQUENCY-VALID  VALUES "DAILY" "WEEKLY" "MONTHLY".
+       01  WS-NEW-ID              PIC 9(5).
+       01  WS-SEARCH-ID           PIC 9(5).
+
+       01  WS-SYSTEM-DATE.
+           02 WS-DATE-YYYYMMDD    PIC 9(8).
+       01  WS-TODAY-DATE.
+           02 WS-TODAY-YEAR       PIC X(4).
+           02 FILLER              VALUE "-".
+           02 WS-TODAY-MONTH      PIC X(2).
+           02 FILLER              VALUE "-".
+           02 WS-TODAY-DAY        PIC X(2).
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN.
+           DISPLAY WS-SCHED-MENU-LINE
+           DISPLAY WS-SCHED-MENU-OPT1
+           DISPLAY WS-SCHED-MENU-OPT2
+           DISPLAY WS-SCHED-MENU-OPT3
+           DISPLAY WS-SCHED-MENU-OPT0
+           DISPLAY WS-SCHED-MENU-LINE
+           ACCEPT WS-MENU-OPT
+
+           EVALUATE WS-MENU-OPT
+              WHEN 0
+                 GO TO 0900-END-PROGRAM
+              WHEN 1
+                 PERFORM 0200-CREATE-SCHEDULE
+              WHEN 2
+                 PERFORM 0300-LIST-SCHEDULE
+              WHEN 3
+                 PERFORM 0400-STOP-SCHEDULE
+              WHEN OTHER
+                 DISPLAY "INVALID ENTRY! TYPE A VALID NUMBER."
+           END-EVALUATE
+
+           GO TO 0900-END-PROGRAM.
+       0100-END.
+
+       0200-CREATE-SCHEDULE.
+           OPEN I-O ACCOUNTS
+           IF ACCOUNTS-CHECK-STATUS NOT = "00"
+              MOVE ACCOUNTS-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING ACCOUNTS FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              GO TO 0200-END
+           END-IF
+
+           DISPLAY "ENTER THE ACCOUNT ID FOR THE RECURRING "
+                   "TRANSACTION: "
+           ACCEPT WS-NEW-ACC-ID
+
+           MOVE WS-NEW-ACC-ID TO FD-ID
+           READ ACCOUNTS KEY IS FD-ID
+              INVALID KEY
+                 DISPLAY "THE ACCOUNT DOES NOT EXIST."
+                 CLOSE ACCOUNTS
+                 GO TO 0200-END
+           END-READ
+           CLOSE ACCOUNTS
+
+           PERFORM 0210-PROMPT-TYPE UNTIL WS-TYPE-VALID
+
+           DISPLAY "ENTER THE AMOUNT: "
+           ACCEPT WS-NEW-AMOUNT
+
+           DISPLAY "ENTER THE DESCRIPTION: "
+           ACCEPT WS-NEW-DESC
+
+           PERFORM 0220-PROMPT-FREQUENCY UNTIL WS-FREQUENCY-VALID
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-YYYYMMDD
+           MOVE WS-DATE-YYYYMMDD(1:4) TO WS-TODAY-YEAR
+           MOVE WS-DATE-YYYYMMDD(5:2) TO WS-TODAY-MONTH
+           MOVE WS-DATE-YYYYMMDD(7:2) TO WS-TODAY-DAY
+
+           OPEN I-O SCHEDULE
+           IF SCHEDULE-CHECK-STATUS = "35"
+              OPEN OUTPUT SCHEDULE
+              CLOSE SCHEDULE
+              OPEN I-O SCHEDULE
+           END-IF
+
+           IF SCHEDULE-CHECK-STATUS NOT = "00"
+              MOVE SCHEDULE-CHECK-STATUS TO WS-ERR-CODE
+              MOVE "OPENING SCHEDULE FILE" TO WS-ERR-CONTEXT
+              PERFORM 0890-LOG-ERROR
+              GO TO 0200-END
+           END-IF
+
+           PERFORM 0250-GET-NEW-ID
+
+           MOVE WS-NEW-ID TO SCHED-ID
+           MOVE WS-NEW-ACC-ID TO SCHED-ACC-ID
+           MOVE WS-NEW-TYPE TO SCHED-TYPE
+           MOVE WS-NEW-AMOUNT TO SCHED-AMOUNT
+           MOVE WS-NEW-DESC TO SCHED-DESC
+           MOVE WS-NEW-FREQUENCY TO SCHED-FREQUENCY
+           MOVE WS-TODAY-DATE TO SCHED-NEXT-DATE
+           MOVE "ACTIVE" TO SCHED-STATUS
+
+           WRITE SCHED-DETAILS
+              INVALID KEY
+                 DISPLAY "ERROR WRITING SCHEDULE RECORD - THE "
+                         "RECURRING TRANSACTION WAS NOT SCHEDULED."
+                 CLOSE SCHEDULE
+                 GO TO 0200-END
+           END-WRITE
+
+           CLOSE SCHEDULE
+
+           STRING "SCHEDULED " WS-NEW-FREQUENCY " " WS-NEW-TYPE
+                  " OF " WS-NEW-AMOUNT " ON ACCT " WS-NEW-ACC-ID
+                  " AS SCHED-ID " WS-NEW-ID
+              DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           PERFORM 0880-WRITE-AUDIT
+
+           DISPLAY "RECURRING TRANSACTION SCHEDULED SUCCESSFULLY! ID: "
+                   WS-NEW-ID.
+       0200-END.
+
+       0210-PROMPT-TYPE.
+           DISPLAY "ENTER THE TYPE (DEBIT/CREDIT): "
+           ACCEPT WS-NEW-TYPE
+           MOVE FUNCTION UPPER-CASE (WS-NEW-TYPE) TO WS-NEW-TYPE
+           IF NOT WS-TYPE-VALID
+              DISPLAY "INVALID TYPE - PLEASE TRY AGAIN."
+           END-IF.
+       0210-END.
+
+       0220-PROMPT-FREQUENCY.
+           DISPLAY "ENTER THE FREQUENCY (DAILY/WEEKLY/MONTHLY): "
+           ACCEPT WS-NEW-FREQUENCY
+           MOVE FUNCTION UPPER-CASE (WS-NEW-FREQUENCY)
+                TO WS-NEW-FREQUENCY
+           IF NOT WS-FREQUENCY-VALID
+              DISPLAY "INVALID FREQUENCY - PLEASE TRY AGAIN."
+           END-IF.
+       0220-END.
+
+       0250-GET-NEW-ID.
+           OPEN I-O SEQ-FILE
+           IF SEQ-CHECK-STATUS = "35"
+              OPEN OUTPUT SEQ-FILE
+              CLOSE SEQ-FILE
+              OPEN I-O SEQ-FILE
+           END-IF
+
+           MOVE "SCHEDULE" TO SEQ-NAME
+           READ SEQ-FILE KEY IS SEQ-NAME
+              INVALID KEY
+                 MOVE 1 TO SEQ-NEXT-ID
+                 MOVE 1 TO WS-NEW-ID
+                 WRITE SEQ-RECORD
+              NOT INVALID KEY
+                 MOVE SEQ-NEXT-ID TO WS-NEW-ID
+                 COMPUTE SEQ-NEXT-ID = SEQ-NEXT-ID + 1
+                 REWRITE SEQ-RECORD
+           END-READ
+
+           CLOSE SEQ-FILE.
+       0250-END.
+
+       0300-LIST-SCHEDULE.
+           OPEN INPUT SCHEDULE
+           IF SCHEDULE-CHECK-STATUS NOT = "00"
+              DISPLAY "NO RECURRING TRANSACTIONS ON FILE."
+              GO TO 0300-END
+           END-IF
+
+           SET NOT-EOF-SCHEDULE TO TRUE
+           DISPLAY "ID    ACCT  TYPE   AMOUNT      FREQUENCY "
+                   "NEXT-DATE  STATUS"
+           PERFORM UNTIL EOF-SCHEDULE
+              READ SCHEDULE NEXT RECORD
+                 AT END
+                    SET EOF-SCHEDULE TO TRUE
+                 NOT AT END
+                    DISPLAY SCHED-ID " " SCHED-ACC-ID " "
+                            SCHED-TYPE " " SCHED-AMOUNT " "
+                            SCHED-FREQUENCY " " SCHED-NEXT-DATE " "
+                            SCHED-STATUS
+              END-READ
+           END-PERFORM
+
+           CLOSE SCHEDULE.
+       0300-END.
+
+       0400-STOP-SCHEDULE.
+           OPEN I-O SCHEDULE
+           IF SCHEDULE-CHECK-STATUS NOT = "00"
+              DISPLAY "NO RECURRING TRANSACTIONS ON FILE."
+              GO TO 0400-END
+           END-IF
+
+           DISPLAY "ENTER THE ID OF THE RECURRING TRANSACTION TO STOP: "
+           ACCEPT WS-SEARCH-ID
+
+           MOVE WS-SEARCH-ID TO SCHED-ID
+           READ SCHEDULE KEY IS SCHED-ID
+              INVALID KEY
+                 DISPLAY "SCHEDULE ID NOT FOUND."
+                 CLOSE SCHEDULE
+                 GO TO 0400-END
+           END-READ
+
+           MOVE "STOPPED" TO SCHED-STATUS
+           REWRITE SCHED-DETAILS
+
+           CLOSE SCHEDULE
+
+           STRING "STOPPED RECURRING TXN SCHED-ID " WS-SEARCH-ID
+              DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           PERFORM 0880-WRITE-AUDIT
+
+           DISPLAY "RECURRING TRANSACTION STOPPED."
+       0400-END.
+
+       0880-WRITE-AUDIT.
+           MOVE "UNKNOWN" TO WS-AUDIT-OPERATOR
+           OPEN INPUT SESSION-FILE
+           IF SESSION-CHECK-STATUS = "00"
+              READ SESSION-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE SESSION-LINE(1:8) TO WS-AUDIT-OPERATOR
+              END-READ
+              CLOSE SESSION-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+           OPEN EXTEND AUDIT-LOG
+           IF AUDIT-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           STRING WS-AUDIT-TIMESTAMP(1:8) "-" WS-AUDIT-TIMESTAMP(9:6)
+                  " " WS-AUDIT-OPERATOR " scheduleTransaction: "
+                  WS-AUDIT-ACTION
+              DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG.
+       0880-END.
+
+       0890-LOG-ERROR.
+           CALL "fileStatusMsg" USING WS-ERR-CODE WS-ERR-STATUS-MSG
+           DISPLAY "ERROR " WS-ERR-CONTEXT ": " WS-ERR-CODE
+                   " - " WS-ERR-STATUS-MSG
+
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           OPEN EXTEND ERROR-LOG
+           IF ERROR-LOG-CHECK-STATUS = "35"
+              OPEN OUTPUT ERROR-LOG
+           END-IF
+
+           STRING WS-ERR-TIMESTAMP(1:8) "-" WS-ERR-TIMESTAMP(9:6)
+                  " scheduleTransaction " WS-ERR-CONTEXT ": "
+                  WS-ERR-CODE " - " WS-ERR-STATUS-MSG
+              DELIMITED BY SIZE INTO ERROR-LOG-RECORD
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG.
+       0890-END.
+
+       0900-END-PROGRAM.
+           EXIT PROGRAM.
+       0900-END.
