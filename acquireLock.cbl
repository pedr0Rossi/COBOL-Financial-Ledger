@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. acquireLock.
+       AUTHOR. Pedro Rossi.
+       DATE-WRITTEN. 08/09/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT LOCK-FILE ASSIGN TO "lock.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LOCK-NAME
+           FILE STATUS IS LOCK-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  LOCK-FILE.
+       01  LOCK-RECORD.
+           05 LOCK-NAME          PIC X(20).
+           05 LOCK-HOLDER         PIC X(8).
+           05 LOCK-ACQUIRED-AT    PIC X(26).
+
+       WORKING-STORAGE SECTION.
+
+       01  LOCK-CHECK-STATUS      PIC XX.
+       01  WS-ATTEMPTS            PIC 9(3) VALUE ZEROES.
+
+       LINKAGE SECTION.
+
+       01  LS-LOCK-NAME            PIC X(20).
+       01  LS-LOCK-RESULT          PIC X.
+           88  LS-LOCK-ACQUIRED    VALUE "Y".
+           88  LS-LOCK-DENIED      VALUE "N".
+
+       PROCEDURE DIVISION USING LS-LOCK-NAME LS-LOCK-RESULT.
+
+       0100-MAIN.
+           SET LS-LOCK-DENIED TO TRUE
+
+           OPEN I-O LOCK-FILE
+           IF LOCK-CHECK-STATUS = "35"
+              OPEN OUTPUT LOCK-FILE
+              CLOSE LOCK-FILE
+              OPEN I-O LOCK-FILE
+           END-IF
+
+           IF LOCK-CHECK-STATUS NOT = "00"
+              DISPLAY "ERROR OPENING LOCK FILE: " LOCK-CHECK-STATUS
+              GO TO 0900-END-PROGRAM
+           END-IF
+
+           MOVE ZEROES TO WS-ATTEMPTS
+           PERFORM UNTIL LS-LOCK-ACQUIRED OR WS-ATTEMPTS >= 10
+              ADD 1 TO WS-ATTEMPTS
+              MOVE LS-LOCK-NAME TO LOCK-NAME
+              MOVE "HELD" TO LOCK-HOLDER
+              MOVE FUNCTION CURRENT-DATE TO LOCK-ACQUIRED-AT
+              WRITE LOCK-RECORD
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    SET LS-LOCK-ACQUIRED TO TRUE
+              END-WRITE
+           END-PERFORM
+
+           IF LS-LOCK-DENIED
+              DISPLAY "COULD NOT ACQUIRE LOCK ON " LS-LOCK-NAME
+                      " - RESOURCE IS IN USE BY ANOTHER PROCESS."
+           END-IF
+
+           CLOSE LOCK-FILE.
+       0100-END.
+
+       0900-END-PROGRAM.
+           EXIT PROGRAM.
+       0900-END.
